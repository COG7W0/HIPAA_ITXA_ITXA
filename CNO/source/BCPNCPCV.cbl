@@ -0,0 +1,176 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150023 - NEW RETAIL PHARMACY        *
+000300*            (NCPDP) CONVERSION DRIVER. READS THE SAME CLAIMS    *
+000400*            EXTRACT BCP837CV READS AND, FOR EVERY MEDG-CLM60    *
+000500*            LINE CARRYING A POPULATED NATL-DRUG-CD, BUILDS A    *
+000600*            RETAIL PHARMACY CLAIM SUBMISSION ON A SEPARATE      *
+000700*            OUTPUT PATH. CLAIMS WITH NO DRUG LINES PRODUCE NO   *
+000800*            NCPDP OUTPUT AT ALL - BCP837CV'S INSTITUTIONAL/     *
+000900*            PROFESSIONAL PATH IS UNCHANGED AND STILL RUNS       *
+001000*            AGAINST THE SAME EXTRACT SEPARATELY.                *
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. BCPNCPCV.
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT CLAIM-EXTRACT ASSIGN TO CLMEXTR
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-EXTR-STATUS.
+002000     SELECT OUTBOUND-NCPDP ASSIGN TO OUTNCPDP
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-OUT-STATUS.
+002300     SELECT NCPDP-SUMMARY-RPT ASSIGN TO NCPDPRPT
+002400            ORGANIZATION IS LINE SEQUENTIAL
+002500            FILE STATUS IS WS-RPT-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CLAIM-EXTRACT.
+002900     COPY BCPMGHDR.
+003000     COPY BCPMG50.
+003100     COPY BCPMG60.
+003200     COPY BCPMGSVC.
+003300 FD  OUTBOUND-NCPDP.
+003400     COPY BCPRXHDR.
+003500     COPY BCPRXDTL.
+003600     COPY BCPRXTRL.
+003700 FD  NCPDP-SUMMARY-RPT.
+003800 01  RPT-LINE                  PIC X(132).
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-EXTR-STATUS            PIC X(02).
+004100     88  WS-EXTR-OK                VALUE '00'.
+004200     88  WS-EXTR-EOF                VALUE '10'.
+004300 01  WS-OUT-STATUS             PIC X(02).
+004400 01  WS-RPT-STATUS             PIC X(02).
+004500 01  WS-NO-MORE-RECS-SW        PIC X(01)      VALUE 'N'.
+004600     88  WS-NO-MORE-RECS           VALUE 'Y'.
+004700 01  WS-BATCH-SEQ-NBR          PIC 9(04)      VALUE ZERO.
+004800 01  WS-TOT-CLAIMS-SCANNED     PIC 9(07)      VALUE ZERO.
+004900 01  WS-TOT-RX-CLAIMS          PIC 9(07)      VALUE ZERO.
+005000 01  WS-TOT-RX-LINES           PIC 9(07)      VALUE ZERO.
+005100 01  WS-LAST-RX-CLM-KEY        PIC 9(06)      VALUE ZERO.
+005200 01  WS-CUR-PROCESS-DATE       PIC X(08).
+005300 01  WS-CUR-CLM-KEY            PIC 9(06).
+005400 01  WS-CUR-POLICY-KEY         PIC 9(09).
+005500 01  WS-CUR-CARDHOLDER-ID      PIC X(09).
+005600 01  WS-CUR-PATIENT-LAST       PIC X(33).
+005700 01  WS-CUR-PATIENT-FIRST      PIC X(12).
+005800 01  WS-CUR-PATIENT-SEX        PIC X(01).
+005900 01  WS-CUR-PRESCRIBER-NPI     PIC X(10).
+006000 PROCEDURE DIVISION.
+006100 0000-MAIN-CONTROL.
+006200     PERFORM 1000-INITIALIZE
+006300     PERFORM 2000-PROCESS-EXTRACT
+006400         UNTIL WS-NO-MORE-RECS
+006500     PERFORM 3000-WRITE-TRAILER
+006600     PERFORM 4000-WRITE-SUMMARY
+006700     PERFORM 9000-TERMINATE
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CLAIM-EXTRACT
+007200     OPEN OUTPUT OUTBOUND-NCPDP
+007300     OPEN OUTPUT NCPDP-SUMMARY-RPT
+007400     MOVE 'RETAIL PHARMACY (NCPDP) CONVERSION SUMMARY'
+007500         TO RPT-LINE
+007600     WRITE RPT-LINE
+007700     PERFORM 2100-READ-EXTRACT.
+007800
+007900 2000-PROCESS-EXTRACT.
+008000     EVALUATE TRUE
+008100         WHEN MEDG-HDR-REC-ID OF CLAIM-EXTRACT = '02'
+008200             PERFORM 2200-WRITE-HEADER
+008300         WHEN MEDG-CLM50-REC-ID OF CLAIM-EXTRACT = '50'
+008400             PERFORM 2300-SAVE-CLM50
+008500         WHEN MEDG-CLM60-REC-ID OF CLAIM-EXTRACT = '60'
+008600             PERFORM 2400-CHECK-DRUG-LINE
+008700         WHEN OTHER
+008800             CONTINUE
+008900     END-EVALUATE
+009000     PERFORM 2100-READ-EXTRACT.
+009100
+009200 2100-READ-EXTRACT.
+009300     READ CLAIM-EXTRACT
+009400         AT END
+009500             SET WS-NO-MORE-RECS TO TRUE
+009600     END-READ.
+009700
+009800 2200-WRITE-HEADER.
+009900     ADD 1 TO WS-BATCH-SEQ-NBR
+010000     MOVE MEDG-HDR-SENDER-ID OF CLAIM-EXTRACT
+010100         TO RX-HDR-SENDER-ID
+010200     MOVE MEDG-HDR-RECEIVER-ID OF CLAIM-EXTRACT
+010300         TO RX-HDR-RECEIVER-ID
+010400     MOVE MEDG-HDR-EDI-PROCESS-DATE OF CLAIM-EXTRACT
+010500         TO RX-HDR-PROCESS-DATE
+010600     MOVE MEDG-HDR-EDI-PROCESS-DATE OF CLAIM-EXTRACT
+010700         TO WS-CUR-PROCESS-DATE
+010800     MOVE WS-BATCH-SEQ-NBR TO RX-HDR-BATCH-SEQ-NBR
+010900     WRITE RX-HDR-RECORD.
+011000
+011100 2300-SAVE-CLM50.
+011200     ADD 1 TO WS-TOT-CLAIMS-SCANNED
+011300     MOVE MEDG-CLM50-CLM-KEY OF CLAIM-EXTRACT TO WS-CUR-CLM-KEY
+011400     MOVE MEDG-CLM50-POLICY-KEY OF CLAIM-EXTRACT
+011500         TO WS-CUR-POLICY-KEY
+011600     MOVE MEDG-CLM50-SUBSCR-SSN OF CLAIM-EXTRACT
+011700         TO WS-CUR-CARDHOLDER-ID
+011800     MOVE MEDG-CLM50-SUBSCR-LAST OF CLAIM-EXTRACT
+011900         TO WS-CUR-PATIENT-LAST
+012000     MOVE MEDG-CLM50-SUBSCR-FIRST OF CLAIM-EXTRACT
+012100         TO WS-CUR-PATIENT-FIRST
+012200     MOVE MEDG-CLM50-PATIENT-SEX OF CLAIM-EXTRACT
+012300         TO WS-CUR-PATIENT-SEX
+012400     MOVE MEDG-CLM50-RENDPROV-NPI OF CLAIM-EXTRACT
+012500         TO WS-CUR-PRESCRIBER-NPI.
+012600
+012700 2400-CHECK-DRUG-LINE.
+012800     IF MEDG-CLM60-NATL-DRUG-CD OF CLAIM-EXTRACT NOT = SPACES
+012900         PERFORM 2450-WRITE-RX-DETAIL
+013000     END-IF.
+013100
+013200 2450-WRITE-RX-DETAIL.
+013300     ADD 1 TO WS-TOT-RX-LINES
+013400     IF WS-CUR-CLM-KEY NOT = WS-LAST-RX-CLM-KEY
+013500         ADD 1 TO WS-TOT-RX-CLAIMS
+013600         MOVE WS-CUR-CLM-KEY TO WS-LAST-RX-CLM-KEY
+013700     END-IF
+013800     MOVE WS-CUR-CLM-KEY          TO RX-DTL-CLM-KEY
+013900     MOVE WS-CUR-POLICY-KEY       TO RX-DTL-POLICY-KEY
+014000     MOVE WS-CUR-CARDHOLDER-ID    TO RX-DTL-CARDHOLDER-ID
+014100     MOVE WS-CUR-PATIENT-LAST     TO RX-DTL-PATIENT-LAST
+014200     MOVE WS-CUR-PATIENT-FIRST    TO RX-DTL-PATIENT-FIRST
+014300     MOVE WS-CUR-PATIENT-SEX      TO RX-DTL-PATIENT-SEX
+014400     MOVE WS-CUR-PRESCRIBER-NPI   TO RX-DTL-PRESCRIBER-NPI
+014500     MOVE MEDG-CLM60-NATL-DRUG-CD OF CLAIM-EXTRACT
+014600         TO RX-DTL-NATL-DRUG-CD
+014700     MOVE MEDG-CLM60-NDC-QUANTITY OF CLAIM-EXTRACT
+014800         TO RX-DTL-QUANTITY
+014900     MOVE MEDG-CLM60-NDC-UOM OF CLAIM-EXTRACT
+015000         TO RX-DTL-UOM
+015100     MOVE WS-CUR-PROCESS-DATE     TO RX-DTL-DATE-OF-SERVICE
+015200     WRITE RX-DTL-RECORD.
+015300
+015400 3000-WRITE-TRAILER.
+015500     MOVE WS-TOT-RX-CLAIMS   TO RX-TRL-TOT-CLAIMS
+015600     MOVE WS-TOT-RX-LINES    TO RX-TRL-TOT-RX-LINES
+015700     WRITE RX-TRL-RECORD.
+015800
+015900 4000-WRITE-SUMMARY.
+016000     MOVE SPACES TO RPT-LINE
+016100     STRING 'CLAIMS SCANNED: ' WS-TOT-CLAIMS-SCANNED
+016200         DELIMITED BY SIZE INTO RPT-LINE
+016300     WRITE RPT-LINE
+016400     MOVE SPACES TO RPT-LINE
+016500     STRING 'PHARMACY CLAIMS CONVERTED: ' WS-TOT-RX-CLAIMS
+016600         DELIMITED BY SIZE INTO RPT-LINE
+016700     WRITE RPT-LINE
+016800     MOVE SPACES TO RPT-LINE
+016900     STRING 'PHARMACY DRUG LINES CONVERTED: ' WS-TOT-RX-LINES
+017000         DELIMITED BY SIZE INTO RPT-LINE
+017100     WRITE RPT-LINE.
+017200
+017300 9000-TERMINATE.
+017400     CLOSE CLAIM-EXTRACT
+017500     CLOSE OUTBOUND-NCPDP
+017600     CLOSE NCPDP-SUMMARY-RPT.
