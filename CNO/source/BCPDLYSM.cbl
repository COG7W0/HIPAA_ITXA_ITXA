@@ -0,0 +1,183 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150009 - DAILY CLAIMS PROCESSING    *
+000300*            SUMMARY REPORT. ROLLS UP EVERY BATCH ON THE DAY'S   *
+000400*            837 OUTPUT, BROKEN OUT BY MEDG-HDR-PARTA/PARTB,     *
+000500*            SHOWING CLAIM COUNTS AND MEDG-99-TOT-SUBMITTED/     *
+000600*            TOT-PAID/TOT-APPROVED TOTALS SO OPERATIONS HAS ONE  *
+000700*            REPORT TO HAND OFF AT END OF DAY.                   *
+000800******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPDLYSM.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT DAILY-837 ASSIGN TO DLY837
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-BATCH-STATUS.
+001700     SELECT DAILY-SUMMARY-RPT ASSIGN TO DLYSMRPT
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-RPT-STATUS.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  DAILY-837.
+002300     COPY BCPMGHDR.
+002400     COPY BCPMG50.
+002500     COPY BCPMG60.
+002600     COPY BCPMGSVC.
+002700     COPY BCPMG90.
+002800     COPY BCPMG99.
+002900 FD  DAILY-SUMMARY-RPT.
+003000 01  RPT-LINE                  PIC X(132).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-BATCH-STATUS           PIC X(02).
+003300 01  WS-RPT-STATUS             PIC X(02).
+003400 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003500     88  WS-NO-MORE-RECS            VALUE 'Y'.
+003600 01  WS-LAST-REC-ID            PIC X(02)      VALUE SPACES.
+003700 01  WS-CURR-PART-IND          PIC X(01)      VALUE SPACES.
+003800 01  WS-PART-TOTALS.
+003900     05  WS-PARTA-TOTALS.
+004000         10  WS-PARTA-BATCHES      PIC 9(05)      VALUE ZERO.
+004100         10  WS-PARTA-CLAIMS       PIC 9(07)      VALUE ZERO.
+004200         10  WS-PARTA-SUBMITTED    PIC 9(16)V99   VALUE ZERO.
+004300         10  WS-PARTA-PAID         PIC 9(16)V99   VALUE ZERO.
+004400         10  WS-PARTA-APPROVED     PIC 9(16)V99   VALUE ZERO.
+004500     05  WS-PARTB-TOTALS.
+004600         10  WS-PARTB-BATCHES      PIC 9(05)      VALUE ZERO.
+004700         10  WS-PARTB-CLAIMS       PIC 9(07)      VALUE ZERO.
+004800         10  WS-PARTB-SUBMITTED    PIC 9(16)V99   VALUE ZERO.
+004900         10  WS-PARTB-PAID         PIC 9(16)V99   VALUE ZERO.
+005000         10  WS-PARTB-APPROVED     PIC 9(16)V99   VALUE ZERO.
+005100     05  WS-UNKNOWN-TOTALS.
+005200         10  WS-UNKNOWN-BATCHES    PIC 9(05)      VALUE ZERO.
+005300 01  WS-RPT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+005400 PROCEDURE DIVISION.
+005500 0000-MAIN-CONTROL.
+005600     PERFORM 1000-INITIALIZE
+005700     PERFORM 2000-PROCESS-RECORD
+005800         UNTIL WS-NO-MORE-RECS
+005900     PERFORM 3000-WRITE-SUMMARY
+006000     PERFORM 9000-TERMINATE
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT DAILY-837
+006500     OPEN OUTPUT DAILY-SUMMARY-RPT
+006600     PERFORM 2100-READ-BATCH.
+006700
+006800 2000-PROCESS-RECORD.
+006900     EVALUATE WS-LAST-REC-ID
+007000         WHEN '02'
+007100             MOVE MEDG-HDR-PART-IND TO WS-CURR-PART-IND
+007200             EVALUATE TRUE
+007300                 WHEN MEDG-HDR-PARTA
+007400                     ADD 1 TO WS-PARTA-BATCHES
+007500                 WHEN MEDG-HDR-PARTB
+007600                     ADD 1 TO WS-PARTB-BATCHES
+007700                 WHEN OTHER
+007800                     ADD 1 TO WS-UNKNOWN-BATCHES
+007900             END-EVALUATE
+008000         WHEN '99'
+008100             PERFORM 2200-ACCUMULATE-99
+008200     END-EVALUATE
+008300     PERFORM 2100-READ-BATCH.
+008400
+008500 2100-READ-BATCH.
+008600     READ DAILY-837
+008700         AT END
+008800             SET WS-NO-MORE-RECS TO TRUE
+008900     END-READ
+009000     IF NOT WS-NO-MORE-RECS
+009100         MOVE MEDG-HDR-REC-ID TO WS-LAST-REC-ID
+009200     END-IF.
+009300
+009400 2200-ACCUMULATE-99.
+009500     EVALUATE WS-CURR-PART-IND
+009600         WHEN 'A'
+009700             ADD MEDG-99-TOT-NBR-CLAIMS TO WS-PARTA-CLAIMS
+009800             ADD MEDG-99-TOT-SUBMITTED  TO WS-PARTA-SUBMITTED
+009900             ADD MEDG-99-TOT-PAID       TO WS-PARTA-PAID
+010000             ADD MEDG-99-TOT-APPROVED   TO WS-PARTA-APPROVED
+010100         WHEN 'B'
+010200             ADD MEDG-99-TOT-NBR-CLAIMS TO WS-PARTB-CLAIMS
+010300             ADD MEDG-99-TOT-SUBMITTED  TO WS-PARTB-SUBMITTED
+010400             ADD MEDG-99-TOT-PAID       TO WS-PARTB-PAID
+010500             ADD MEDG-99-TOT-APPROVED   TO WS-PARTB-APPROVED
+010600     END-EVALUATE.
+010700
+010800 3000-WRITE-SUMMARY.
+010900     MOVE SPACES TO RPT-LINE
+011000     STRING 'DAILY CLAIMS PROCESSING SUMMARY BY PART A/B'
+011100         DELIMITED BY SIZE INTO RPT-LINE
+011200     WRITE RPT-LINE
+011300     PERFORM 3100-WRITE-PART-SECTION.
+011400
+011500 3100-WRITE-PART-SECTION.
+011600     MOVE SPACES TO RPT-LINE
+011700     WRITE RPT-LINE
+011800     MOVE SPACES TO RPT-LINE
+011900     STRING 'PART A' DELIMITED BY SIZE INTO RPT-LINE
+012000     WRITE RPT-LINE
+012100     MOVE SPACES TO RPT-LINE
+012200     STRING '  BATCHES PROCESSED: ' WS-PARTA-BATCHES
+012300         DELIMITED BY SIZE INTO RPT-LINE
+012400     WRITE RPT-LINE
+012500     MOVE SPACES TO RPT-LINE
+012600     STRING '  CLAIM COUNT: ' WS-PARTA-CLAIMS
+012700         DELIMITED BY SIZE INTO RPT-LINE
+012800     WRITE RPT-LINE
+012900     MOVE WS-PARTA-SUBMITTED TO WS-RPT-AMOUNT
+013000     MOVE SPACES TO RPT-LINE
+013100     STRING '  TOTAL SUBMITTED: ' WS-RPT-AMOUNT
+013200         DELIMITED BY SIZE INTO RPT-LINE
+013300     WRITE RPT-LINE
+013400     MOVE WS-PARTA-PAID TO WS-RPT-AMOUNT
+013500     MOVE SPACES TO RPT-LINE
+013600     STRING '  TOTAL PAID: ' WS-RPT-AMOUNT
+013700         DELIMITED BY SIZE INTO RPT-LINE
+013800     WRITE RPT-LINE
+013900     MOVE WS-PARTA-APPROVED TO WS-RPT-AMOUNT
+014000     MOVE SPACES TO RPT-LINE
+014100     STRING '  TOTAL APPROVED: ' WS-RPT-AMOUNT
+014200         DELIMITED BY SIZE INTO RPT-LINE
+014300     WRITE RPT-LINE
+014400     MOVE SPACES TO RPT-LINE
+014500     WRITE RPT-LINE
+014600     MOVE SPACES TO RPT-LINE
+014700     STRING 'PART B' DELIMITED BY SIZE INTO RPT-LINE
+014800     WRITE RPT-LINE
+014900     MOVE SPACES TO RPT-LINE
+015000     STRING '  BATCHES PROCESSED: ' WS-PARTB-BATCHES
+015100         DELIMITED BY SIZE INTO RPT-LINE
+015200     WRITE RPT-LINE
+015300     MOVE SPACES TO RPT-LINE
+015400     STRING '  CLAIM COUNT: ' WS-PARTB-CLAIMS
+015500         DELIMITED BY SIZE INTO RPT-LINE
+015600     WRITE RPT-LINE
+015700     MOVE WS-PARTB-SUBMITTED TO WS-RPT-AMOUNT
+015800     MOVE SPACES TO RPT-LINE
+015900     STRING '  TOTAL SUBMITTED: ' WS-RPT-AMOUNT
+016000         DELIMITED BY SIZE INTO RPT-LINE
+016100     WRITE RPT-LINE
+016200     MOVE WS-PARTB-PAID TO WS-RPT-AMOUNT
+016300     MOVE SPACES TO RPT-LINE
+016400     STRING '  TOTAL PAID: ' WS-RPT-AMOUNT
+016500         DELIMITED BY SIZE INTO RPT-LINE
+016600     WRITE RPT-LINE
+016700     MOVE WS-PARTB-APPROVED TO WS-RPT-AMOUNT
+016800     MOVE SPACES TO RPT-LINE
+016900     STRING '  TOTAL APPROVED: ' WS-RPT-AMOUNT
+017000         DELIMITED BY SIZE INTO RPT-LINE
+017100     WRITE RPT-LINE
+017200     IF WS-UNKNOWN-BATCHES NOT = ZERO
+017300         MOVE SPACES TO RPT-LINE
+017400         WRITE RPT-LINE
+017500         MOVE SPACES TO RPT-LINE
+017600         STRING 'BATCHES WITH NO VALID PART INDICATOR: '
+017700             WS-UNKNOWN-BATCHES DELIMITED BY SIZE INTO RPT-LINE
+017800         WRITE RPT-LINE
+017900     END-IF.
+018000
+018100 9000-TERMINATE.
+018200     CLOSE DAILY-837
+018300     CLOSE DAILY-SUMMARY-RPT.
