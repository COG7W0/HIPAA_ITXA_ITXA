@@ -0,0 +1,142 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150002 - CAS ADJUSTMENT TO 90       *
+000300*            TRAILER RECONCILIATION REPORT. SUMS THE SERVICE     *
+000400*            LINE CAS GROUPS BY GROUP CODE ACROSS THE BATCH AND  *
+000500*            COMPARES THEM TO THE 90 TRAILER COINS/DEDUCT        *
+000600*            TOTALS SO ADJUSTMENT CODING ERRORS ARE CAUGHT       *
+000700*            BEFORE TRANSMISSION.                                *
+000800******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPCASRC.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT BATCH-837 ASSIGN TO BATCH837
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-BATCH-STATUS.
+001700     SELECT CAS-REPORT ASSIGN TO CASRPT
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-RPT-STATUS.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  BATCH-837.
+002300     COPY BCPMGHDR.
+002400     COPY BCPMG50.
+002500     COPY BCPMG60.
+002600     COPY BCPMGSVC.
+002700     COPY BCPMG90.
+002800     COPY BCPMG99.
+002900 FD  CAS-REPORT.
+003000 01  RPT-LINE                  PIC X(132).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-BATCH-STATUS            PIC X(02).
+003300 01  WS-RPT-STATUS              PIC X(02).
+003400 01  WS-EOF-SW                  PIC X(01)      VALUE 'N'.
+003500     88  WS-NO-MORE-RECS             VALUE 'Y'.
+003600 01  WS-CAS-IX                  PIC 9(02)      VALUE ZERO.
+003700 01  WS-90-COINS                PIC 9(16)V99    VALUE ZERO.
+003800 01  WS-90-DEDUCT               PIC 9(16)V99    VALUE ZERO.
+003900 01  WS-CAS-GROUP-TABLE.
+004000     05  WS-CAS-GROUP-ENTRY OCCURS 10 TIMES
+004100                            INDEXED BY WS-CAS-IDX.
+004200         10  WS-CAS-GROUP-CD    PIC X(02).
+004300         10  WS-CAS-GROUP-TOT   PIC 9(16)V99.
+004400 01  WS-TABLE-USED              PIC 9(02)      VALUE ZERO.
+004500 01  WS-FOUND-SW                PIC X(01).
+004600     88  WS-FOUND                    VALUE 'Y'.
+004700 01  WS-PR-TOTAL                PIC 9(16)V99    VALUE ZERO.
+004800 01  WS-DIFF-AMT                PIC S9(16)V99   VALUE ZERO.
+004900 01  RPT-DETAIL-LINE.
+005000     05  FILLER                 PIC X(05)      VALUE SPACES.
+005100     05  RPT-GROUP-CD           PIC X(02).
+005200     05  FILLER                 PIC X(05)      VALUE SPACES.
+005300     05  RPT-GROUP-TOT          PIC Z(14)9.99.
+005400 PROCEDURE DIVISION.
+005500 0000-MAIN-CONTROL.
+005600     PERFORM 1000-INITIALIZE
+005700     PERFORM 2000-ACCUMULATE-BATCH
+005800         UNTIL WS-NO-MORE-RECS
+005900     PERFORM 3000-PRODUCE-REPORT
+006000     PERFORM 9000-TERMINATE
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT BATCH-837
+006500     OPEN OUTPUT CAS-REPORT
+006600     PERFORM 2100-READ-BATCH.
+006700
+006800 2000-ACCUMULATE-BATCH.
+006900     EVALUATE MEDG-HDR-REC-ID
+007000         WHEN 'SV'
+007100             PERFORM 2200-ACCUM-CAS-GROUPS
+007200         WHEN '90'
+007300             MOVE MEDG-90-TOT-COINS  TO WS-90-COINS
+007400             MOVE MEDG-90-TOT-DEDUCT TO WS-90-DEDUCT
+007500         WHEN OTHER
+007600             CONTINUE
+007700     END-EVALUATE
+007800     PERFORM 2100-READ-BATCH.
+007900
+008000 2100-READ-BATCH.
+008100     READ BATCH-837
+008200         AT END
+008300             SET WS-NO-MORE-RECS TO TRUE
+008400     END-READ.
+008500
+008600 2200-ACCUM-CAS-GROUPS.
+008700     PERFORM VARYING WS-CAS-IX FROM 1 BY 1
+008800             UNTIL WS-CAS-IX > 10
+008900         IF MEDG-SVC-CAS-GROUP-CD(WS-CAS-IX) NOT = SPACES
+009000             PERFORM 2300-POST-GROUP-TOTAL
+009100         END-IF
+009200     END-PERFORM.
+009300
+009400 2300-POST-GROUP-TOTAL.
+009500     SET WS-FOUND-SW TO 'N'
+009600     SET WS-CAS-IDX TO 1
+009700     PERFORM VARYING WS-CAS-IDX FROM 1 BY 1
+009800             UNTIL WS-CAS-IDX > WS-TABLE-USED
+009900         IF WS-CAS-GROUP-CD(WS-CAS-IDX)
+010000                 = MEDG-SVC-CAS-GROUP-CD(WS-CAS-IX)
+010100             SET WS-FOUND TO TRUE
+010200             ADD MEDG-SVC-CAS-AMOUNT(WS-CAS-IX)
+010300                 TO WS-CAS-GROUP-TOT(WS-CAS-IDX)
+010400         END-IF
+010500     END-PERFORM
+010600     IF NOT WS-FOUND AND WS-TABLE-USED < 10
+010700         ADD 1 TO WS-TABLE-USED
+010800         MOVE MEDG-SVC-CAS-GROUP-CD(WS-CAS-IX)
+010900             TO WS-CAS-GROUP-CD(WS-TABLE-USED)
+011000         MOVE MEDG-SVC-CAS-AMOUNT(WS-CAS-IX)
+011100             TO WS-CAS-GROUP-TOT(WS-TABLE-USED)
+011200     END-IF
+011300     IF MEDG-SVC-CAS-GROUP-CD(WS-CAS-IX) = 'PR'
+011400         ADD MEDG-SVC-CAS-AMOUNT(WS-CAS-IX) TO WS-PR-TOTAL
+011500     END-IF.
+011600
+011700 3000-PRODUCE-REPORT.
+011800     MOVE 'CAS ADJUSTMENT GROUP TOTALS BY GROUP CODE'
+011900         TO RPT-LINE
+012000     WRITE RPT-LINE
+012100     PERFORM VARYING WS-CAS-IDX FROM 1 BY 1
+012200             UNTIL WS-CAS-IDX > WS-TABLE-USED
+012300         MOVE WS-CAS-GROUP-CD(WS-CAS-IDX)  TO RPT-GROUP-CD
+012400         MOVE WS-CAS-GROUP-TOT(WS-CAS-IDX) TO RPT-GROUP-TOT
+012500         WRITE RPT-LINE FROM RPT-DETAIL-LINE
+012600     END-PERFORM
+012700     COMPUTE WS-DIFF-AMT =
+012800         WS-PR-TOTAL - (WS-90-COINS + WS-90-DEDUCT)
+012900     MOVE SPACES TO RPT-LINE
+013000     IF WS-DIFF-AMT = ZERO
+013100         STRING 'PR GROUP TOTAL TIES TO 90 TRAILER COINS+DEDUCT'
+013200             DELIMITED BY SIZE INTO RPT-LINE
+013300     ELSE
+013400         STRING 'PR GROUP TOTAL DOES NOT TIE TO 90 TRAILER - '
+013500             'REVIEW CAS CODING ON THIS BATCH'
+013600             DELIMITED BY SIZE INTO RPT-LINE
+013700     END-IF
+013800     WRITE RPT-LINE.
+013900
+014000 9000-TERMINATE.
+014100     CLOSE BATCH-837
+014200     CLOSE CAS-REPORT.
