@@ -0,0 +1,536 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150008 - NACHA/ACH FILE GENERATOR.  *
+000300*            TURNS ACCEPTED BCP-RESP-RECORDS INTO A NACHA-       *
+000400*            FORMATTED CREDIT FILE FOR TRANSMISSION TO THE BANK. *
+000500*            A PROVIDER/BANK ACCOUNT COMBINATION SEEN FOR THE    *
+000600*            FIRST TIME IS HELD TO A ZERO-DOLLAR PRE-NOTE ENTRY  *
+000700*            AND ADDED TO THE PROVIDER BANK MASTER AS PENDING;   *
+000800*            LIVE FUNDS ONLY GO OUT ONCE THAT MASTER SHOWS THE   *
+000900*            PRE-NOTE HAS CLEARED.                               *
+001000******************************************************************
+001010* 08-08-26 - R KOWALSKI - AR 150034 - PBM-BANK-ACCT-NBR IS NOW   *
+001020*            ENCODED VIA BCPACCTM BEFORE IT HITS THE AT-REST     *
+001030*            PROVIDER BANK MASTER (PBM-MASTER-OUT), THE SAME WAY *
+001040*            BCPRESUB ENCODES IT FOR THE RESUBMIT QUEUE.         *
+001050******************************************************************
+001060* 08-08-26 - R KOWALSKI - AR 150036 - WS-PDK-ENTRY AND           *
+001070*            WS-PBM-ENTRY WERE SEARCHED WITH A PLAIN SEARCH,     *
+001080*            SCANNING THE FULL DECLARED OCCURS EXTENT REGARDLESS *
+001090*            OF HOW MANY ENTRIES ARE ACTUALLY LOADED. BOTH TABLES*
+001100*            NOW USE OCCURS ... DEPENDING ON THEIR EXISTING      *
+001110*            -TABLE-COUNT FIELDS SO SEARCH IS BOUNDED TO THE     *
+001120*            LOADED ENTRIES.                                     *
+001130******************************************************************
+001140* 08-08-26 - R KOWALSKI - AR 150037 - 3160-WRITE-DUP-EXCEPTION   *
+001150*            LOGGED A HELD DUPLICATE PAYMENT BY CLM KEY ONLY,    *
+001160*            WITH NO MASKED ACCOUNT NUMBER FOR THE REVIEWER TO   *
+001170*            TIE THE HOLD BACK TO A PROVIDER/BANK ACCOUNT PAIR.  *
+001180*            NOW CALLS BCPACCTM'S MASK FUNCTION AND ADDS THE     *
+001190*            MASKED ACCOUNT NUMBER TO THE EXCEPTION LINE. ALSO,  *
+001200*            9000-TERMINATE NEVER SET RETURN-CODE, SO A RUN THAT *
+001210*            HELD OR PRE-NOTED PAYMENTS RETURNED 0 THE SAME AS A *
+001220*            CLEAN RUN; 0000-MAIN-CONTROL NOW SETS RETURN-CODE 4 *
+001230*            WHEN WS-HELD-COUNT, WS-DUP-HELD-COUNT OR            *
+001240*            WS-PRENOTE-COUNT IS NONZERO, LIKE THE OTHER BATCH   *
+001250*            PROGRAMS IN THIS SHOP DO FOR THEIR OWN EXCEPTIONS.  *
+001260******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. BCPNACHA.
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-RESP-STATUS.
+002000     SELECT PBM-MASTER-FILE ASSIGN TO PBMMAST
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-PBM-STATUS.
+002300     SELECT PBM-MASTER-OUT ASSIGN TO PBMMASTO
+002400            ORGANIZATION IS LINE SEQUENTIAL
+002500            FILE STATUS IS WS-PBMO-STATUS.
+002600     SELECT PAID-KEY-FILE ASSIGN TO PDKEYMST
+002610            ORGANIZATION IS LINE SEQUENTIAL
+002620            FILE STATUS IS WS-PDK-STATUS.
+002630     SELECT PAID-KEY-OUT ASSIGN TO PDKEYOUT
+002640            ORGANIZATION IS LINE SEQUENTIAL
+002650            FILE STATUS IS WS-PDKO-STATUS.
+002660     SELECT NACHA-OUTPUT ASSIGN TO NACHAOUT
+002700            ORGANIZATION IS LINE SEQUENTIAL
+002800            FILE STATUS IS WS-NACHA-STATUS.
+002900     SELECT NACHA-SUMMARY-RPT ASSIGN TO NACHARPT
+003000            ORGANIZATION IS LINE SEQUENTIAL
+003100            FILE STATUS IS WS-RPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  BCP-RESP-FILE.
+003500     COPY BCPRESP_Updated.
+003600 FD  PBM-MASTER-FILE.
+003700     COPY BCPPBMST.
+003800 FD  PBM-MASTER-OUT.
+003900     COPY BCPPBMST
+003950         REPLACING ==PBM-MASTER-RECORD== BY
+003960                   ==PBMO-MASTER-RECORD==.
+004010 FD  PAID-KEY-FILE.
+004020     COPY BCPPDKEY.
+004030 FD  PAID-KEY-OUT.
+004040     COPY BCPPDKEY
+004050         REPLACING ==PDKEY-MASTER-RECORD== BY
+004060                   ==PDKEYO-MASTER-RECORD==.
+004100 FD  NACHA-OUTPUT.
+004200 01  NACHA-LINE                PIC X(94).
+004300 FD  NACHA-SUMMARY-RPT.
+004400 01  RPT-LINE                  PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-RESP-STATUS            PIC X(02).
+004700 01  WS-PBM-STATUS             PIC X(02).
+004800 01  WS-PBMO-STATUS            PIC X(02).
+004900 01  WS-NACHA-STATUS           PIC X(02).
+005000 01  WS-RPT-STATUS             PIC X(02).
+005010 01  WS-PDK-STATUS             PIC X(02).
+005020 01  WS-PDKO-STATUS            PIC X(02).
+005030******************************************************************
+005040* 08-08-26 - R KOWALSKI - AR 150034 - ACCOUNT NUMBER ENCODE/     *
+005050*            DECODE WORK FIELD FOR BCPACCTM, SO PBM-MASTER-OUT   *
+005060*            PERSISTS THE BANK ACCOUNT NUMBER ENCODED RATHER     *
+005070*            THAN IN THE CLEAR AT REST.                          *
+005080******************************************************************
+005090 01  WS-ACCT-FUNCTION          PIC X(01).
+005091 01  WS-ACCT-WORK              PIC X(35).
+005092 01  WS-ACCT-MASKED            PIC X(35).
+005100 01  WS-RESP-EOF-SW            PIC X(01)      VALUE 'N'.
+005200     88  WS-NO-MORE-RESP           VALUE 'Y'.
+005300 01  WS-PBM-EOF-SW             PIC X(01)      VALUE 'N'.
+005400     88  WS-NO-MORE-PBM            VALUE 'Y'.
+005410 01  WS-PDK-EOF-SW             PIC X(01)      VALUE 'N'.
+005420     88  WS-NO-MORE-PDK            VALUE 'Y'.
+005500 01  WS-TODAY-YYMMDD           PIC X(06).
+005600 01  WS-TODAY-CCYYMMDD         PIC X(08).
+005700 01  WS-NOW-HHMM               PIC X(04).
+005710 01  WS-TIME                   PIC X(08).
+005800 01  WS-COMPANY-NAME           PIC X(16)      VALUE
+005900     'HIPAA ITXA PAYER'.
+006000 01  WS-COMPANY-ID             PIC X(10)      VALUE '1234567890'.
+006100 01  WS-ODFI-ID                PIC X(08)      VALUE '07654321'.
+006200 01  WS-IMMED-DEST             PIC X(10)      VALUE ' 076543210'.
+006300 01  WS-IMMED-DEST-NAME        PIC X(23)      VALUE
+006400     'RECEIVING BANK        '.
+006500 01  WS-IMMED-ORIG-NAME        PIC X(23)      VALUE
+006600     'HIPAA ITXA PAYER       '.
+006700 01  WS-LIVE-COUNT             PIC 9(05)      VALUE ZERO.
+006800 01  WS-PRENOTE-COUNT          PIC 9(05)      VALUE ZERO.
+006900 01  WS-HELD-COUNT             PIC 9(05)      VALUE ZERO.
+007000 01  WS-ENTRY-COUNT            PIC 9(06)      VALUE ZERO.
+007100 01  WS-RECORD-COUNT           PIC 9(06)      VALUE ZERO.
+007200 01  WS-HASH-TOTAL             PIC 9(10)      VALUE ZERO.
+007300 01  WS-CREDIT-TOTAL-CENTS     PIC 9(12)      VALUE ZERO.
+007400 01  WS-AMT-CENTS              PIC 9(10)      VALUE ZERO.
+007500 01  WS-RDFI-ID                PIC 9(08)      VALUE ZERO.
+007600 01  WS-CHECK-DIGIT            PIC 9(01)      VALUE ZERO.
+007700 01  WS-TRAN-CODE              PIC X(02).
+007800 01  WS-TRACE-NO.
+007810     05  WS-TRACE-ODFI         PIC X(08).
+007820     05  WS-TRACE-SEQ          PIC 9(07).
+007900 01  WS-PBM-TABLE-COUNT        PIC 9(04)      VALUE ZERO.
+007910 01  WS-TOTAL-RECS             PIC 9(06)      VALUE ZERO.
+007920 01  WS-BLOCK-COUNT            PIC 9(06)      VALUE ZERO.
+007930 01  WS-FILE-HDR-REC.
+007940     05  FH-REC-TYPE           PIC X(01)      VALUE '1'.
+007950     05  FH-PRIORITY-CODE      PIC X(02)      VALUE '01'.
+007960     05  FH-IMMED-DEST         PIC X(10).
+007970     05  FH-IMMED-ORIGIN       PIC X(10).
+007980     05  FH-CREATION-DATE      PIC X(06).
+007990     05  FH-CREATION-TIME      PIC X(04).
+008000     05  FH-FILE-ID-MOD        PIC X(01)      VALUE 'A'.
+008010     05  FH-RECORD-SIZE        PIC X(03)      VALUE '094'.
+008020     05  FH-BLOCKING-FACTOR    PIC X(02)      VALUE '10'.
+008030     05  FH-FORMAT-CODE        PIC X(01)      VALUE '1'.
+008040     05  FH-IMMED-DEST-NAME    PIC X(23).
+008050     05  FH-IMMED-ORIGIN-NAME  PIC X(23).
+008060     05  FH-REFERENCE-CODE     PIC X(08)      VALUE 'BCPNACHA'.
+008070 01  WS-BATCH-HDR-REC.
+008080     05  BH-REC-TYPE           PIC X(01)      VALUE '5'.
+008090     05  BH-SERVICE-CLASS-CD   PIC X(03)      VALUE '220'.
+008100     05  BH-COMPANY-NAME       PIC X(16).
+008110     05  BH-DISCRETIONARY     PIC X(20)      VALUE SPACES.
+008120     05  BH-COMPANY-ID         PIC X(10).
+008130     05  BH-ENTRY-CLASS-CD     PIC X(03)      VALUE 'PPD'.
+008140     05  BH-ENTRY-DESC         PIC X(10)      VALUE 'CLAIM PMT '.
+008150     05  BH-DESCRIPTIVE-DATE   PIC X(06).
+008160     05  BH-EFFECTIVE-DATE     PIC X(06).
+008170     05  BH-SETTLEMENT-DATE    PIC X(03)      VALUE SPACES.
+008180     05  BH-ORIG-STATUS-CD     PIC X(01)      VALUE '1'.
+008190     05  BH-ODFI-ID            PIC X(08).
+008200     05  BH-BATCH-NUMBER       PIC X(07)      VALUE '0000001'.
+008210 01  WS-ENTRY-DETAIL-REC.
+008220     05  ED-REC-TYPE           PIC X(01)      VALUE '6'.
+008230     05  ED-TRAN-CODE          PIC X(02).
+008240     05  ED-RDFI-ID            PIC X(08).
+008250     05  ED-CHECK-DIGIT        PIC X(01).
+008260     05  ED-DFI-ACCT-NBR       PIC X(17).
+008270     05  ED-AMOUNT             PIC 9(10).
+008280     05  ED-INDIV-ID-NBR       PIC X(15).
+008290     05  ED-INDIV-NAME         PIC X(22).
+008300     05  ED-DISCRETIONARY      PIC X(02)      VALUE SPACES.
+008310     05  ED-ADDENDA-IND        PIC X(01)      VALUE '0'.
+008320     05  ED-TRACE-NUMBER       PIC X(15).
+008330 01  WS-BATCH-CTRL-REC.
+008340     05  BC-REC-TYPE           PIC X(01)      VALUE '8'.
+008350     05  BC-SERVICE-CLASS-CD   PIC X(03)      VALUE '220'.
+008360     05  BC-ENTRY-ADDENDA-CNT  PIC 9(06).
+008370     05  BC-ENTRY-HASH         PIC 9(10).
+008380     05  BC-TOTAL-DEBIT        PIC 9(12)      VALUE ZERO.
+008390     05  BC-TOTAL-CREDIT       PIC 9(12).
+008400     05  BC-COMPANY-ID         PIC X(10).
+008410     05  BC-MSG-AUTH-CODE      PIC X(19)      VALUE SPACES.
+008420     05  BC-RESERVED           PIC X(06)      VALUE SPACES.
+008430     05  BC-ODFI-ID            PIC X(08).
+008440     05  BC-BATCH-NUMBER       PIC X(07)      VALUE '0000001'.
+008450 01  WS-FILE-CTRL-REC.
+008460     05  FC-REC-TYPE           PIC X(01)      VALUE '9'.
+008470     05  FC-BATCH-COUNT        PIC 9(06)      VALUE 1.
+008480     05  FC-BLOCK-COUNT        PIC 9(06).
+008490     05  FC-ENTRY-ADDENDA-CNT  PIC 9(08).
+008500     05  FC-ENTRY-HASH         PIC 9(10).
+008510     05  FC-TOTAL-DEBIT        PIC 9(12)      VALUE ZERO.
+008520     05  FC-TOTAL-CREDIT       PIC 9(12).
+008530     05  FC-RESERVED           PIC X(39)      VALUE SPACES.
+008540 01  WS-PBM-TABLE.
+008550     05  WS-PBM-ENTRY          OCCURS 1 TO 2000 TIMES
+008555                               DEPENDING ON WS-PBM-TABLE-COUNT
+008560                               INDEXED BY WS-PBM-IX.
+008570         10  WS-PBM-NPI            PIC X(10).
+008580         10  WS-PBM-ACCT           PIC X(35).
+008590         10  WS-PBM-STAT           PIC X(01).
+008595 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+008599     88  WS-PBM-FOUND              VALUE 'Y'.
+008600******************************************************************
+008601* 08-08-26 - R KOWALSKI - AR 150016 - DUPLICATE PAYMENT CHECK    *
+008602*            TABLE, LOADED FROM PAID-KEY-FILE, SO A REPROCESSED  *
+008603*            RESPONSE FILE DOESN'T GENERATE A SECOND ACH PAYMENT *
+008604*            FOR A CLM-KEY/POLICY-KEY/NPI-KEY ALREADY PAID.      *
+008605******************************************************************
+008606 01  WS-PDK-TABLE-COUNT        PIC 9(06)      VALUE ZERO.
+008607 01  WS-PDK-TABLE.
+008608     05  WS-PDK-ENTRY          OCCURS 1 TO 20000 TIMES
+008608                               DEPENDING ON WS-PDK-TABLE-COUNT
+008609                               INDEXED BY WS-PDK-IX.
+008610         10  WS-PDK-CLM-KEY        PIC 9(06).
+008611         10  WS-PDK-POLICY-KEY     PIC 9(09).
+008612         10  WS-PDK-NPI-KEY        PIC 9(10).
+008613 01  WS-DUP-FOUND-SW           PIC X(01)      VALUE 'N'.
+008614     88  WS-DUP-FOUND              VALUE 'Y'.
+008615 01  WS-DUP-HELD-COUNT         PIC 9(05)      VALUE ZERO.
+009100 PROCEDURE DIVISION.
+009200 0000-MAIN-CONTROL.
+009300     PERFORM 1000-INITIALIZE
+009400     PERFORM 1100-LOAD-PBM-MASTER
+009410     PERFORM 1200-LOAD-PAID-KEYS
+009500     PERFORM 2000-WRITE-FILE-HEADER
+009600     PERFORM 2100-WRITE-BATCH-HEADER
+009700     PERFORM 3000-PROCESS-RESP
+009800         UNTIL WS-NO-MORE-RESP
+009900     PERFORM 4000-WRITE-BATCH-CONTROL
+010000     PERFORM 4100-WRITE-FILE-CONTROL
+010100     PERFORM 4200-WRITE-BLOCK-FILLER
+010200     PERFORM 5000-WRITE-SUMMARY
+010300     PERFORM 9000-TERMINATE
+010310     IF WS-HELD-COUNT NOT = ZERO OR WS-DUP-HELD-COUNT NOT = ZERO
+010320         OR WS-PRENOTE-COUNT NOT = ZERO
+010330         MOVE 4 TO RETURN-CODE
+010340     END-IF
+010400     STOP RUN.
+010500
+010600 1000-INITIALIZE.
+010610     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD
+010620     MOVE WS-TODAY-CCYYMMDD(3:6) TO WS-TODAY-YYMMDD
+010630     ACCEPT WS-TIME FROM TIME
+010640     MOVE WS-TIME(1:4)         TO WS-NOW-HHMM
+010700     OPEN INPUT BCP-RESP-FILE
+010800     OPEN OUTPUT PBM-MASTER-OUT
+010810     OPEN OUTPUT PAID-KEY-OUT
+010900     OPEN OUTPUT NACHA-OUTPUT
+011000     OPEN OUTPUT NACHA-SUMMARY-RPT
+011100     MOVE 'NACHA GENERATION SUMMARY' TO RPT-LINE
+011200     WRITE RPT-LINE
+011300     PERFORM 3100-READ-RESP.
+011400
+011500 1100-LOAD-PBM-MASTER.
+011600     OPEN INPUT PBM-MASTER-FILE
+011700     PERFORM 1110-READ-PBM
+011800     PERFORM UNTIL WS-NO-MORE-PBM
+011900         IF WS-PBM-TABLE-COUNT < 2000
+012000             ADD 1 TO WS-PBM-TABLE-COUNT
+012100             SET WS-PBM-IX TO WS-PBM-TABLE-COUNT
+012200             MOVE PBM-PROV-NPI OF PBM-MASTER-RECORD
+012210                 TO WS-PBM-NPI(WS-PBM-IX)
+012300             MOVE 'D'              TO WS-ACCT-FUNCTION
+012305             CALL 'BCPACCTM' USING WS-ACCT-FUNCTION
+012306                 PBM-BANK-ACCT-NBR OF PBM-MASTER-RECORD
+012307                 WS-PBM-ACCT(WS-PBM-IX)
+012308             END-CALL
+012400             MOVE PBM-STATUS OF PBM-MASTER-RECORD
+012410                 TO WS-PBM-STAT(WS-PBM-IX)
+012500         END-IF
+012600         MOVE CORRESPONDING PBM-MASTER-RECORD
+012700             TO PBMO-MASTER-RECORD
+012800         WRITE PBMO-MASTER-RECORD
+012900         PERFORM 1110-READ-PBM
+013000     END-PERFORM
+013100     CLOSE PBM-MASTER-FILE.
+013200
+013300 1110-READ-PBM.
+013400     READ PBM-MASTER-FILE
+013500         AT END
+013600             SET WS-NO-MORE-PBM TO TRUE
+013700     END-READ.
+013800
+013810 1200-LOAD-PAID-KEYS.
+013820     OPEN INPUT PAID-KEY-FILE
+013830     PERFORM 1210-READ-PAID-KEYS
+013840     PERFORM UNTIL WS-NO-MORE-PDK
+013850         IF WS-PDK-TABLE-COUNT < 20000
+013860             ADD 1 TO WS-PDK-TABLE-COUNT
+013870             SET WS-PDK-IX TO WS-PDK-TABLE-COUNT
+013880             MOVE PDKEY-CLM-KEY OF PDKEY-MASTER-RECORD
+013890                 TO WS-PDK-CLM-KEY(WS-PDK-IX)
+013900             MOVE PDKEY-POLICY-KEY OF PDKEY-MASTER-RECORD
+013910                 TO WS-PDK-POLICY-KEY(WS-PDK-IX)
+013920             MOVE PDKEY-NPI-KEY OF PDKEY-MASTER-RECORD
+013930                 TO WS-PDK-NPI-KEY(WS-PDK-IX)
+013940         END-IF
+013950         MOVE CORRESPONDING PDKEY-MASTER-RECORD
+013960             TO PDKEYO-MASTER-RECORD
+013970         WRITE PDKEYO-MASTER-RECORD
+013980         PERFORM 1210-READ-PAID-KEYS
+013990     END-PERFORM
+014000     CLOSE PAID-KEY-FILE.
+014010
+014020 1210-READ-PAID-KEYS.
+014030     READ PAID-KEY-FILE
+014040         AT END
+014050             SET WS-NO-MORE-PDK TO TRUE
+014060     END-READ.
+014070
+013900 2000-WRITE-FILE-HEADER.
+013910     MOVE WS-IMMED-DEST        TO FH-IMMED-DEST
+013920     MOVE WS-COMPANY-ID        TO FH-IMMED-ORIGIN
+013930     MOVE WS-TODAY-YYMMDD      TO FH-CREATION-DATE
+013940     MOVE WS-NOW-HHMM          TO FH-CREATION-TIME
+013950     MOVE WS-IMMED-DEST-NAME   TO FH-IMMED-DEST-NAME
+013960     MOVE WS-IMMED-ORIG-NAME   TO FH-IMMED-ORIGIN-NAME
+013970     WRITE NACHA-LINE FROM WS-FILE-HDR-REC
+013980     ADD 1 TO WS-RECORD-COUNT.
+014700
+014800 2100-WRITE-BATCH-HEADER.
+014810     MOVE WS-COMPANY-NAME      TO BH-COMPANY-NAME
+014820     MOVE WS-COMPANY-ID        TO BH-COMPANY-ID
+014830     MOVE WS-TODAY-YYMMDD      TO BH-DESCRIPTIVE-DATE
+014840     MOVE WS-TODAY-YYMMDD      TO BH-EFFECTIVE-DATE
+014850     MOVE WS-ODFI-ID           TO BH-ODFI-ID
+014860     WRITE NACHA-LINE FROM WS-BATCH-HDR-REC
+015500     ADD 1 TO WS-RECORD-COUNT.
+015600
+015700 3000-PROCESS-RESP.
+015710     IF BCP-RESP-WAS-ACCEPTED
+015720         PERFORM 3150-CHECK-DUPLICATE
+015730         IF WS-DUP-FOUND
+015740             ADD 1 TO WS-DUP-HELD-COUNT
+015750             PERFORM 3160-WRITE-DUP-EXCEPTION
+015760         ELSE
+015900             PERFORM 3200-SEARCH-PBM-TABLE
+016000             IF WS-PBM-FOUND AND WS-PBM-STAT(WS-PBM-IX) = 'C'
+016100                 PERFORM 3300-WRITE-LIVE-ENTRY
+016110                 PERFORM 3700-ADD-PAID-KEY
+016200             ELSE
+016300                 IF WS-PBM-FOUND
+016400                     ADD 1 TO WS-HELD-COUNT
+016500                 ELSE
+016600                     PERFORM 3400-WRITE-PRENOTE-ENTRY
+016700                     PERFORM 3500-ADD-NEW-PBM-ENTRY
+016800                 END-IF
+016900             END-IF
+016910         END-IF
+017000     END-IF
+017100     PERFORM 3100-READ-RESP.
+017200
+017300 3100-READ-RESP.
+017400     READ BCP-RESP-FILE
+017500         AT END
+017600             SET WS-NO-MORE-RESP TO TRUE
+017700     END-READ.
+017800
+017810 3150-CHECK-DUPLICATE.
+017820     SET WS-DUP-FOUND-SW TO 'N'
+017830     SET WS-PDK-IX TO 1
+017840     SEARCH WS-PDK-ENTRY
+017850         AT END
+017860             CONTINUE
+017870         WHEN WS-PDK-CLM-KEY(WS-PDK-IX) = BCP-RESP-CLM-KEY
+017880             AND WS-PDK-POLICY-KEY(WS-PDK-IX)
+017885                 = BCP-RESP-POLICY-KEY
+017890             AND WS-PDK-NPI-KEY(WS-PDK-IX) = BCP-RESP-NPI-KEY
+017900             SET WS-DUP-FOUND TO TRUE
+017910     END-SEARCH.
+017920
+017930 3160-WRITE-DUP-EXCEPTION.
+017935     MOVE 'M'                  TO WS-ACCT-FUNCTION
+017936     CALL 'BCPACCTM' USING WS-ACCT-FUNCTION
+017937         BCP-RESP-BANK-ACCT-NBR
+017938         WS-ACCT-MASKED
+017939     END-CALL
+017940     MOVE SPACES TO RPT-LINE
+017950     STRING 'DUPLICATE PAYMENT HELD - CLM KEY ALREADY PAID: '
+017960         BCP-RESP-CLM-KEY
+017964         ' ACCT: ' WS-ACCT-MASKED
+017966         DELIMITED BY SIZE INTO RPT-LINE
+017968     WRITE RPT-LINE.
+017980
+017900 3200-SEARCH-PBM-TABLE.
+018000     SET WS-FOUND-SW TO 'N'
+018100     SET WS-PBM-IX TO 1
+018200     SEARCH WS-PBM-ENTRY
+018300         AT END
+018400             CONTINUE
+018500         WHEN WS-PBM-NPI(WS-PBM-IX) = BCP-RESP-PROV-NPI
+018600             AND WS-PBM-ACCT(WS-PBM-IX) = BCP-RESP-BANK-ACCT-NBR
+018700             SET WS-PBM-FOUND TO TRUE
+018800     END-SEARCH.
+018900
+019300 3300-WRITE-LIVE-ENTRY.
+019400     IF BCP-RESP-CHK-SAV-IND = 'SAV'
+019500         MOVE '32' TO WS-TRAN-CODE
+019600     ELSE
+019700         MOVE '22' TO WS-TRAN-CODE
+019800     END-IF
+019900     COMPUTE WS-AMT-CENTS = BCP-RESP-CLM-PAID-AMT * 100
+020000     ADD WS-AMT-CENTS TO WS-CREDIT-TOTAL-CENTS
+020100     ADD 1 TO WS-LIVE-COUNT
+020200     PERFORM 3600-BUILD-ENTRY-DETAIL.
+020300
+020400 3400-WRITE-PRENOTE-ENTRY.
+020500     IF BCP-RESP-CHK-SAV-IND = 'SAV'
+020600         MOVE '33' TO WS-TRAN-CODE
+020700     ELSE
+020800         MOVE '23' TO WS-TRAN-CODE
+020900     END-IF
+021000     MOVE ZERO TO WS-AMT-CENTS
+021100     ADD 1 TO WS-PRENOTE-COUNT
+021200     PERFORM 3600-BUILD-ENTRY-DETAIL.
+021300
+021400 3500-ADD-NEW-PBM-ENTRY.
+021500     IF WS-PBM-TABLE-COUNT < 2000
+021600         ADD 1 TO WS-PBM-TABLE-COUNT
+021700         SET WS-PBM-IX TO WS-PBM-TABLE-COUNT
+021800         MOVE BCP-RESP-PROV-NPI TO WS-PBM-NPI(WS-PBM-IX)
+021900         MOVE BCP-RESP-BANK-ACCT-NBR TO WS-PBM-ACCT(WS-PBM-IX)
+022000         MOVE 'P' TO WS-PBM-STAT(WS-PBM-IX)
+022100     END-IF
+022200     MOVE SPACES TO PBMO-MASTER-RECORD
+022300     MOVE BCP-RESP-PROV-NPI TO PBM-PROV-NPI OF PBMO-MASTER-RECORD
+022400     MOVE 'E'                  TO WS-ACCT-FUNCTION
+022410     CALL 'BCPACCTM' USING WS-ACCT-FUNCTION
+022420         BCP-RESP-BANK-ACCT-NBR
+022430         PBM-BANK-ACCT-NBR OF PBMO-MASTER-RECORD
+022440     END-CALL
+022600     MOVE BCP-RESP-BANK-ABA-NBR
+022700         TO PBM-BANK-ABA-NBR OF PBMO-MASTER-RECORD
+022800     MOVE WS-TODAY-CCYYMMDD
+022900         TO PBM-PRENOTE-DATE OF PBMO-MASTER-RECORD
+023000     SET PBM-PRENOTE-PENDING OF PBMO-MASTER-RECORD TO TRUE
+023100     WRITE PBMO-MASTER-RECORD.
+023200
+023300 3600-BUILD-ENTRY-DETAIL.
+023400     MOVE FUNCTION NUMVAL(BCP-RESP-BANK-ABA-NBR(1:8))
+023500         TO WS-RDFI-ID
+023600     MOVE FUNCTION NUMVAL(BCP-RESP-BANK-ABA-NBR(9:1))
+023700         TO WS-CHECK-DIGIT
+023800     ADD WS-RDFI-ID TO WS-HASH-TOTAL
+023900     ADD 1 TO WS-ENTRY-COUNT
+023910     MOVE WS-ODFI-ID           TO WS-TRACE-ODFI
+023920     MOVE WS-ENTRY-COUNT       TO WS-TRACE-SEQ
+023930     MOVE WS-TRAN-CODE         TO ED-TRAN-CODE
+023940     MOVE WS-RDFI-ID           TO ED-RDFI-ID
+023950     MOVE WS-CHECK-DIGIT       TO ED-CHECK-DIGIT
+023960     MOVE BCP-RESP-BANK-ACCT-NBR(1:17)
+023970                               TO ED-DFI-ACCT-NBR
+023980     MOVE WS-AMT-CENTS         TO ED-AMOUNT
+023990     MOVE BCP-RESP-PROV-NPI    TO ED-INDIV-ID-NBR
+024000     MOVE BCP-RESP-PROV-NAME(1:22)
+024010                               TO ED-INDIV-NAME
+024020     MOVE WS-TRACE-NO          TO ED-TRACE-NUMBER
+024900     WRITE NACHA-LINE FROM WS-ENTRY-DETAIL-REC
+025000     ADD 1 TO WS-RECORD-COUNT.
+025050
+025060 3700-ADD-PAID-KEY.
+025070     IF WS-PDK-TABLE-COUNT < 20000
+025080         ADD 1 TO WS-PDK-TABLE-COUNT
+025090         SET WS-PDK-IX TO WS-PDK-TABLE-COUNT
+025100         MOVE BCP-RESP-CLM-KEY    TO WS-PDK-CLM-KEY(WS-PDK-IX)
+025110         MOVE BCP-RESP-POLICY-KEY TO WS-PDK-POLICY-KEY(WS-PDK-IX)
+025120         MOVE BCP-RESP-NPI-KEY    TO WS-PDK-NPI-KEY(WS-PDK-IX)
+025130     END-IF
+025140     MOVE SPACES TO PDKEYO-MASTER-RECORD
+025150     MOVE BCP-RESP-CLM-KEY
+025155         TO PDKEY-CLM-KEY OF PDKEYO-MASTER-RECORD
+025160     MOVE BCP-RESP-POLICY-KEY
+025170         TO PDKEY-POLICY-KEY OF PDKEYO-MASTER-RECORD
+025180     MOVE BCP-RESP-NPI-KEY
+025185         TO PDKEY-NPI-KEY OF PDKEYO-MASTER-RECORD
+025190     MOVE WS-TODAY-CCYYMMDD
+025200         TO PDKEY-TRANS-DATE OF PDKEYO-MASTER-RECORD
+025210     WRITE PDKEYO-MASTER-RECORD.
+025220
+025100
+025200 4000-WRITE-BATCH-CONTROL.
+025210     MOVE WS-ENTRY-COUNT       TO BC-ENTRY-ADDENDA-CNT
+025220     MOVE WS-HASH-TOTAL        TO BC-ENTRY-HASH
+025230     MOVE WS-CREDIT-TOTAL-CENTS
+025240                               TO BC-TOTAL-CREDIT
+025250     MOVE WS-COMPANY-ID        TO BC-COMPANY-ID
+025260     MOVE WS-ODFI-ID           TO BC-ODFI-ID
+025800     WRITE NACHA-LINE FROM WS-BATCH-CTRL-REC
+025900     ADD 1 TO WS-RECORD-COUNT.
+026000
+026100 4100-WRITE-FILE-CONTROL.
+026110     COMPUTE WS-TOTAL-RECS = WS-RECORD-COUNT + 1
+026120     COMPUTE WS-BLOCK-COUNT =
+026130         FUNCTION INTEGER-PART((WS-TOTAL-RECS + 9) / 10)
+026140     MOVE WS-BLOCK-COUNT       TO FC-BLOCK-COUNT
+026150     MOVE WS-ENTRY-COUNT       TO FC-ENTRY-ADDENDA-CNT
+026160     MOVE WS-HASH-TOTAL        TO FC-ENTRY-HASH
+026170     MOVE WS-CREDIT-TOTAL-CENTS
+026180                               TO FC-TOTAL-CREDIT
+026600     WRITE NACHA-LINE FROM WS-FILE-CTRL-REC
+026700     ADD 1 TO WS-RECORD-COUNT.
+026800
+026900 4200-WRITE-BLOCK-FILLER.
+027000     PERFORM UNTIL FUNCTION MOD(WS-RECORD-COUNT, 10) = 0
+027100         MOVE ALL '9' TO NACHA-LINE
+027200         WRITE NACHA-LINE
+027300         ADD 1 TO WS-RECORD-COUNT
+027400     END-PERFORM.
+027500
+027600 5000-WRITE-SUMMARY.
+027700     MOVE SPACES TO RPT-LINE
+027800     STRING 'LIVE PAYMENT ENTRIES: ' WS-LIVE-COUNT
+027900         DELIMITED BY SIZE INTO RPT-LINE
+028000     WRITE RPT-LINE
+028100     MOVE SPACES TO RPT-LINE
+028200     STRING 'ZERO-DOLLAR PRE-NOTE ENTRIES: ' WS-PRENOTE-COUNT
+028300         DELIMITED BY SIZE INTO RPT-LINE
+028400     WRITE RPT-LINE
+028500     MOVE SPACES TO RPT-LINE
+028600     STRING 'PAYMENTS HELD PENDING PRE-NOTE CLEARANCE: '
+028700         WS-HELD-COUNT DELIMITED BY SIZE INTO RPT-LINE
+028800     WRITE RPT-LINE
+028810     MOVE SPACES TO RPT-LINE
+028820     STRING 'DUPLICATE PAYMENTS HELD FOR REVIEW: '
+028830         WS-DUP-HELD-COUNT DELIMITED BY SIZE INTO RPT-LINE
+028840     WRITE RPT-LINE.
+028900
+029000 9000-TERMINATE.
+029100     CLOSE BCP-RESP-FILE
+029200     CLOSE PBM-MASTER-OUT
+029210     CLOSE PAID-KEY-OUT
+029300     CLOSE NACHA-OUTPUT
+029400     CLOSE NACHA-SUMMARY-RPT.
