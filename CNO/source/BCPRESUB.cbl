@@ -0,0 +1,158 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150007 - AUTOMATIC RESUBMISSION     *
+000300*            QUEUE JOB. READS THE BCP-RESP FILE AND QUEUES EVERY *
+000400*            REJECTED RESPONSE TO THE RESUBMISSION FILE,         *
+000500*            CATEGORIZED BY BCP-RESP-ERR-CODE, SO COMMON         *
+000600*            FIXABLE REJECTS CAN BE CORRECTED AND RE-FED         *
+000700*            WITHOUT MANUAL INTERVENTION.                        *
+000750* 08-08-26 - R KOWALSKI - AR 150008 - RESB-BANK-ACCT-NBR IS NOW  *
+000760*            ENCODED VIA BCPACCTM BEFORE IT HITS THIS AT-REST    *
+000770*            QUEUE FILE.                                         *
+000800******************************************************************
+000810* 08-08-26 - R KOWALSKI - AR 150036 - WS-ERR-ENTRY WAS SEARCHED  *
+000820*            WITH A PLAIN SEARCH, SCANNING THE FULL 20-ENTRY     *
+000830*            DECLARED TABLE REGARDLESS OF HOW MANY ERROR CODES   *
+000840*            HAVE ACTUALLY BEEN SEEN. THE TABLE NOW USES         *
+000850*            OCCURS ... DEPENDING ON WS-ERR-TABLE-COUNT SO SEARCH*
+000860*            IS BOUNDED TO THE LOADED ENTRIES.                   *
+000870******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPRESUB.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-RESP-STATUS.
+001700     SELECT RESUBMIT-QUEUE ASSIGN TO RESUBMQ
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-QUEUE-STATUS.
+002000     SELECT RESUB-SUMMARY-RPT ASSIGN TO RESUBRPT
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-RPT-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  BCP-RESP-FILE.
+002600     COPY BCPRESP_Updated.
+002700 FD  RESUBMIT-QUEUE.
+002800     COPY BCPRESBQ.
+002900 FD  RESUB-SUMMARY-RPT.
+003000 01  RPT-LINE                  PIC X(132).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-RESP-STATUS            PIC X(02).
+003300 01  WS-QUEUE-STATUS           PIC X(02).
+003400 01  WS-RPT-STATUS             PIC X(02).
+003500 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003600     88  WS-NO-MORE-RESP            VALUE 'Y'.
+003700 01  WS-TODAY-DATE             PIC X(08).
+003800 01  WS-QUEUED-COUNT           PIC 9(05)      VALUE ZERO.
+003900 01  WS-ACCEPTED-COUNT         PIC 9(05)      VALUE ZERO.
+004000 01  WS-ERR-TABLE-COUNT        PIC 9(02)      VALUE ZERO.
+004100 01  WS-ERR-TABLE.
+004200     05  WS-ERR-ENTRY          OCCURS 1 TO 20 TIMES
+004250                               DEPENDING ON WS-ERR-TABLE-COUNT
+004300                               INDEXED BY WS-ERR-IX.
+004400         10  WS-ERR-CODE           PIC X(03).
+004500         10  WS-ERR-COUNT          PIC 9(05).
+004600 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+004700     88  WS-CODE-FOUND             VALUE 'Y'.
+004750 01  WS-ACCT-FUNCTION          PIC X(01).
+004800 PROCEDURE DIVISION.
+004900 0000-MAIN-CONTROL.
+005000     PERFORM 1000-INITIALIZE
+005100     PERFORM 2000-PROCESS-RESP
+005200         UNTIL WS-NO-MORE-RESP
+005300     PERFORM 3000-WRITE-SUMMARY
+005400     PERFORM 9000-TERMINATE
+005500     STOP RUN.
+005600
+005700 1000-INITIALIZE.
+005750     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+005800     OPEN INPUT BCP-RESP-FILE
+005900     OPEN OUTPUT RESUBMIT-QUEUE
+006000     OPEN OUTPUT RESUB-SUMMARY-RPT
+006100     PERFORM 2100-READ-RESP.
+006200
+006300 2000-PROCESS-RESP.
+006400     IF BCP-RESP-WAS-REJECTED
+006500         PERFORM 2200-QUEUE-FOR-RESUBMIT
+006600         PERFORM 2300-TALLY-ERR-CODE
+006700     ELSE
+006800         ADD 1 TO WS-ACCEPTED-COUNT
+006900     END-IF
+007000     PERFORM 2100-READ-RESP.
+007100
+007200 2100-READ-RESP.
+007300     READ BCP-RESP-FILE
+007400         AT END
+007500             SET WS-NO-MORE-RESP TO TRUE
+007600     END-READ.
+007700
+007800 2200-QUEUE-FOR-RESUBMIT.
+007900     ADD 1 TO WS-QUEUED-COUNT
+008000     MOVE SPACES               TO RESB-QUEUE-RECORD
+008100     MOVE BCP-RESP-CLM-KEY     TO RESB-CLM-KEY
+008200     MOVE BCP-RESP-POLICY-KEY  TO RESB-POLICY-KEY
+008300     MOVE BCP-RESP-NPI-KEY     TO RESB-NPI-KEY
+008400     MOVE BCP-RESP-CLM-NO      TO RESB-CLM-NO
+008500     MOVE BCP-RESP-PAT-NAME-LAST
+008600                               TO RESB-PAT-NAME-LAST
+008700     MOVE BCP-RESP-ERR-CODE    TO RESB-ERR-CODE
+008800     MOVE BCP-RESP-ERR-DESC    TO RESB-ERR-DESC
+008900     MOVE 'E'                  TO WS-ACCT-FUNCTION
+008950     CALL 'BCPACCTM' USING WS-ACCT-FUNCTION
+008960         BCP-RESP-BANK-ACCT-NBR RESB-BANK-ACCT-NBR
+008970     END-CALL
+009100     MOVE WS-TODAY-DATE        TO RESB-DETECTED-DATE
+009200     SET RESB-PENDING          TO TRUE
+009300     WRITE RESB-QUEUE-RECORD.
+009400
+009500 2300-TALLY-ERR-CODE.
+009600     SET WS-FOUND-SW TO 'N'
+009700     SET WS-ERR-IX TO 1
+009800     SEARCH WS-ERR-ENTRY
+009900         AT END
+010000             CONTINUE
+010100         WHEN WS-ERR-CODE(WS-ERR-IX) = BCP-RESP-ERR-CODE
+010200             SET WS-CODE-FOUND TO TRUE
+010300     END-SEARCH
+010400     IF WS-CODE-FOUND
+010500         ADD 1 TO WS-ERR-COUNT(WS-ERR-IX)
+010600     ELSE
+010700         IF WS-ERR-TABLE-COUNT < 20
+010800             ADD 1 TO WS-ERR-TABLE-COUNT
+010900             SET WS-ERR-IX TO WS-ERR-TABLE-COUNT
+011000             MOVE BCP-RESP-ERR-CODE TO WS-ERR-CODE(WS-ERR-IX)
+011100             MOVE 1 TO WS-ERR-COUNT(WS-ERR-IX)
+011200         END-IF
+011300     END-IF.
+011400
+011500 3000-WRITE-SUMMARY.
+011600     MOVE SPACES TO RPT-LINE
+011700     STRING 'RESUBMISSION QUEUE SUMMARY' DELIMITED BY SIZE
+011800         INTO RPT-LINE
+011900     WRITE RPT-LINE
+012000     MOVE SPACES TO RPT-LINE
+012100     STRING 'RESPONSES ACCEPTED: ' WS-ACCEPTED-COUNT
+012200         DELIMITED BY SIZE INTO RPT-LINE
+012300     WRITE RPT-LINE
+012400     MOVE SPACES TO RPT-LINE
+012500     STRING 'RESPONSES QUEUED FOR RESUBMISSION: ' WS-QUEUED-COUNT
+012600         DELIMITED BY SIZE INTO RPT-LINE
+012700     WRITE RPT-LINE
+012800     PERFORM VARYING WS-ERR-IX FROM 1 BY 1
+012900             UNTIL WS-ERR-IX > WS-ERR-TABLE-COUNT
+013000         MOVE SPACES TO RPT-LINE
+013100         STRING '  ERROR CODE ' WS-ERR-CODE(WS-ERR-IX)
+013200             ' - ' WS-ERR-COUNT(WS-ERR-IX) ' CLAIM(S)'
+013300             DELIMITED BY SIZE INTO RPT-LINE
+013400         WRITE RPT-LINE
+013500     END-PERFORM.
+013600
+013700 9000-TERMINATE.
+013800     CLOSE BCP-RESP-FILE
+013900     CLOSE RESUBMIT-QUEUE
+014000     CLOSE RESUB-SUMMARY-RPT
+014100     IF WS-QUEUED-COUNT NOT = ZERO
+014200         MOVE 4 TO RETURN-CODE
+014300     END-IF.
