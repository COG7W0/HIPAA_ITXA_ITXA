@@ -0,0 +1,171 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150001 - BATCH INTEGRITY/BALANCING  *
+000300*            EDIT. CONFIRMS A BUILT 837 BATCH HAS ONE HEADER,    *
+000400*            ONE 90/99 TRAILER PAIR, RECORDS IN 02/50/60/SV/90/  *
+000500*            99 SEQUENCE, AND THAT THE 99 TRAILER CLAIM COUNT    *
+000600*            AND DOLLAR TOTALS TIE TO THE DETAIL RECORDS BUILT   *
+000700*            BY BCP837CV BEFORE THE BATCH IS TRANSMITTED.        *
+000800******************************************************************
+000810* 08-08-26 - R KOWALSKI - AR 150035 - THE 02/50/60/SV/90/99      *
+000820*            SEQUENCE RANK WAS BEING COMPARED AS ONE MONOTONIC   *
+000830*            COUNTER ACROSS THE WHOLE BATCH, SO THE SECOND AND   *
+000840*            EVERY LATER CLAIM'S 50 RECORD (RANK 2, FOLLOWING    *
+000850*            THE PRIOR CLAIM'S 60/SV AT RANK 3/4) TRIPPED A      *
+000860*            SPURIOUS OUT-OF-SEQUENCE ERROR. A 50 RECORD NOW     *
+000870*            ONLY FLAGS OUT OF SEQUENCE WHEN IT FOLLOWS THE 90/  *
+000880*            99 TRAILERS, SINCE IT OTHERWISE STARTS A NEW CLAIM  *
+000890*            GROUP RATHER THAN CONTINUING THE PRIOR ONE.         *
+000900******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPBALCK.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT BATCH-837 ASSIGN TO BATCH837
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-BATCH-STATUS.
+001700     SELECT EDIT-REPORT ASSIGN TO EDITRPT
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-RPT-STATUS.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  BATCH-837.
+002300     COPY BCPMGHDR.
+002400     COPY BCPMG50.
+002500     COPY BCPMG60.
+002600     COPY BCPMGSVC.
+002700     COPY BCPMG90.
+002800     COPY BCPMG99.
+002900 FD  EDIT-REPORT.
+003000 01  RPT-LINE                 PIC X(132).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-BATCH-STATUS           PIC X(02).
+003300 01  WS-RPT-STATUS             PIC X(02).
+003400 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003500     88  WS-NO-MORE-RECS            VALUE 'Y'.
+003600 01  WS-LAST-REC-ID            PIC X(02)      VALUE SPACES.
+003700 01  WS-ERROR-COUNT            PIC 9(05)      VALUE ZERO.
+003800 01  WS-HDR-COUNT              PIC 9(05)      VALUE ZERO.
+003900 01  WS-90-COUNT               PIC 9(05)      VALUE ZERO.
+004000 01  WS-99-COUNT               PIC 9(05)      VALUE ZERO.
+004100 01  WS-CLM50-COUNT            PIC 9(05)      VALUE ZERO.
+004200 01  WS-SEQ-BAD-SW             PIC X(01)      VALUE 'N'.
+004300     88  WS-SEQ-OUT-OF-ORDER        VALUE 'Y'.
+004400 01  WS-SAVE-99.
+004500     05  WS-SAVE-99-CLAIMS     PIC 9(05)      VALUE ZERO.
+004600     05  WS-SAVE-99-SUBMITTED  PIC 9(16)V99    VALUE ZERO.
+004700     05  WS-SAVE-99-PAID       PIC 9(16)V99    VALUE ZERO.
+004800 01  WS-ACC-SVC.
+004900     05  WS-ACC-SUBMITTED      PIC 9(16)V99    VALUE ZERO.
+005000     05  WS-ACC-PAID           PIC 9(16)V99    VALUE ZERO.
+005100 01  WS-SEQ-RANK               PIC 9(01)      VALUE ZERO.
+005200 01  WS-LAST-SEQ-RANK          PIC 9(01)      VALUE ZERO.
+005300 PROCEDURE DIVISION.
+005400 0000-MAIN-CONTROL.
+005500     PERFORM 1000-INITIALIZE
+005600     PERFORM 2000-EDIT-BATCH
+005700         UNTIL WS-NO-MORE-RECS
+005800     PERFORM 3000-FINAL-CHECKS
+005900     PERFORM 9000-TERMINATE
+006000     STOP RUN.
+006100
+006200 1000-INITIALIZE.
+006300     OPEN INPUT BATCH-837
+006400     OPEN OUTPUT EDIT-REPORT
+006500     PERFORM 2100-READ-BATCH.
+006600
+006700 2000-EDIT-BATCH.
+006800     EVALUATE WS-LAST-REC-ID
+006900         WHEN '02'  MOVE 1 TO WS-SEQ-RANK
+007000         WHEN '50'  MOVE 2 TO WS-SEQ-RANK
+007100         WHEN '60'  MOVE 3 TO WS-SEQ-RANK
+007200         WHEN 'SV'  MOVE 4 TO WS-SEQ-RANK
+007300         WHEN '90'  MOVE 5 TO WS-SEQ-RANK
+007400         WHEN '99'  MOVE 6 TO WS-SEQ-RANK
+007500         WHEN OTHER MOVE 9 TO WS-SEQ-RANK
+007600     END-EVALUATE
+007700     IF WS-SEQ-RANK = 2
+007701         IF WS-LAST-SEQ-RANK >= 5
+007702             SET WS-SEQ-OUT-OF-ORDER TO TRUE
+007703             ADD 1 TO WS-ERROR-COUNT
+007704             STRING 'OUT OF SEQUENCE RECORD - REC-ID '
+007705                 WS-LAST-REC-ID DELIMITED BY SIZE
+007706                 INTO RPT-LINE
+007707             WRITE RPT-LINE
+007708         END-IF
+007709     ELSE
+007710         IF WS-SEQ-RANK < WS-LAST-SEQ-RANK
+007711             SET WS-SEQ-OUT-OF-ORDER TO TRUE
+007712             ADD 1 TO WS-ERROR-COUNT
+007713             STRING 'OUT OF SEQUENCE RECORD - REC-ID '
+007714                 WS-LAST-REC-ID DELIMITED BY SIZE
+007715                 INTO RPT-LINE
+007716             WRITE RPT-LINE
+007717         END-IF
+007716     END-IF
+008400     MOVE WS-SEQ-RANK TO WS-LAST-SEQ-RANK
+008500     EVALUATE WS-LAST-REC-ID
+008600         WHEN '02'
+008700             ADD 1 TO WS-HDR-COUNT
+008800         WHEN '50'
+008900             ADD 1 TO WS-CLM50-COUNT
+009000         WHEN 'SV'
+009100             ADD MEDG-SVC-SUBMITTED-CHG TO WS-ACC-SUBMITTED
+009200             ADD MEDG-SVC-AMOUNT-PAID TO WS-ACC-PAID
+009300         WHEN '90'
+009400             ADD 1 TO WS-90-COUNT
+009500         WHEN '99'
+009600             ADD 1 TO WS-99-COUNT
+009700             MOVE MEDG-99-TOT-NBR-CLAIMS TO WS-SAVE-99-CLAIMS
+009800             MOVE MEDG-99-TOT-SUBMITTED  TO WS-SAVE-99-SUBMITTED
+009900             MOVE MEDG-99-TOT-PAID       TO WS-SAVE-99-PAID
+010000     END-EVALUATE
+010100     PERFORM 2100-READ-BATCH.
+010200
+010300 2100-READ-BATCH.
+010400     READ BATCH-837
+010500         AT END
+010600             SET WS-NO-MORE-RECS TO TRUE
+010700     END-READ
+010800     IF NOT WS-NO-MORE-RECS
+010900         MOVE MEDG-HDR-REC-ID TO WS-LAST-REC-ID
+011000     END-IF.
+011100
+011200 3000-FINAL-CHECKS.
+011300     IF WS-HDR-COUNT NOT = 1
+011400         ADD 1 TO WS-ERROR-COUNT
+011500         STRING 'BATCH MISSING OR DUPLICATE 02 HEADER RECORD'
+011600             DELIMITED BY SIZE INTO RPT-LINE
+011700         WRITE RPT-LINE
+011800     END-IF
+011900     IF WS-90-COUNT NOT = 1 OR WS-99-COUNT NOT = 1
+012000         ADD 1 TO WS-ERROR-COUNT
+012100         STRING 'BATCH MISSING OR DUPLICATE 90/99 TRAILER PAIR'
+012200             DELIMITED BY SIZE INTO RPT-LINE
+012300         WRITE RPT-LINE
+012400     END-IF
+012500     IF WS-SAVE-99-CLAIMS NOT = WS-CLM50-COUNT
+012600         ADD 1 TO WS-ERROR-COUNT
+012700         STRING '99 TRAILER CLAIM COUNT DOES NOT TIE TO DETAIL'
+012800             DELIMITED BY SIZE INTO RPT-LINE
+012900         WRITE RPT-LINE
+013000     END-IF
+013100     IF WS-SAVE-99-SUBMITTED NOT = WS-ACC-SUBMITTED
+013200         OR WS-SAVE-99-PAID NOT = WS-ACC-PAID
+013300         ADD 1 TO WS-ERROR-COUNT
+013400         STRING '99 TRAILER DOLLAR TOTALS DO NOT TIE TO DETAIL'
+013500             DELIMITED BY SIZE INTO RPT-LINE
+013600         WRITE RPT-LINE
+013700     END-IF
+013800     IF WS-ERROR-COUNT = ZERO
+013900         STRING 'BATCH PASSED INTEGRITY AND BALANCING EDIT'
+014000             DELIMITED BY SIZE INTO RPT-LINE
+014100         WRITE RPT-LINE
+014200     END-IF.
+014300
+014400 9000-TERMINATE.
+014500     CLOSE BATCH-837
+014600     CLOSE EDIT-REPORT
+014700     IF WS-ERROR-COUNT NOT = ZERO
+014800         MOVE 4 TO RETURN-CODE
+014900     END-IF.
