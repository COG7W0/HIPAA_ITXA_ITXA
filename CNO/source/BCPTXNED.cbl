@@ -0,0 +1,151 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150015 - TAXONOMY CODE EDIT.        *
+000300*            VALIDATES EVERY MEDG-SVC-TAXONOMY-CODE ON THE       *
+000400*            BATCH AGAINST THE CMS TAXONOMY CODE LIST AND        *
+000500*            WRITES INVALID OR RETIRED CODES TO AN EXCEPTION     *
+000600*            REPORT BEFORE THE CLAIM GOES OUT TO THE PAYER.      *
+000700******************************************************************
+000710* 08-08-26 - R KOWALSKI - AR 150036 - WS-TXNM-ENTRY WAS SEARCHED *
+000720*            WITH A PLAIN SEARCH, SCANNING THE FULL 2000-ENTRY   *
+000730*            DECLARED TABLE REGARDLESS OF HOW MANY TAXONOMY      *
+000740*            CODES ARE ACTUALLY LOADED. THE TABLE NOW USES       *
+000750*            OCCURS ... DEPENDING ON WS-TXNM-TABLE-COUNT SO      *
+000760*            SEARCH IS BOUNDED TO THE LOADED ENTRIES.            *
+000770******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. BCPTXNED.
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT BATCH-837 ASSIGN TO BATCH837
+001400            ORGANIZATION IS LINE SEQUENTIAL
+001500            FILE STATUS IS WS-BATCH-STATUS.
+001600     SELECT TXNM-MASTER-FILE ASSIGN TO TXNMASTR
+001700            ORGANIZATION IS LINE SEQUENTIAL
+001800            FILE STATUS IS WS-TXNM-STATUS.
+001900     SELECT TXNM-EXCEPT-RPT ASSIGN TO TXNEXCPT
+002000            ORGANIZATION IS LINE SEQUENTIAL
+002100            FILE STATUS IS WS-RPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  BATCH-837.
+002500     COPY BCPMGHDR.
+002600     COPY BCPMG50.
+002700     COPY BCPMG60.
+002800     COPY BCPMGSVC.
+002900     COPY BCPMG90.
+003000     COPY BCPMG99.
+003100 FD  TXNM-MASTER-FILE.
+003200     COPY BCPTXNMS.
+003300 FD  TXNM-EXCEPT-RPT.
+003400 01  RPT-LINE                  PIC X(132).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-BATCH-STATUS           PIC X(02).
+003700 01  WS-TXNM-STATUS            PIC X(02).
+003800 01  WS-RPT-STATUS             PIC X(02).
+003900 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+004000     88  WS-NO-MORE-RECS            VALUE 'Y'.
+004100 01  WS-TXNM-EOF-SW            PIC X(01)      VALUE 'N'.
+004200     88  WS-NO-MORE-TXNM            VALUE 'Y'.
+004300 01  WS-TXNM-TABLE-COUNT       PIC 9(05)      VALUE ZERO.
+004400 01  WS-TXNM-TABLE.
+004500     05  WS-TXNM-ENTRY         OCCURS 1 TO 2000 TIMES
+004550                               DEPENDING ON WS-TXNM-TABLE-COUNT
+004600                               INDEXED BY WS-TXNM-IX.
+004700         10  WS-TXNM-CODE          PIC X(30).
+004800         10  WS-TXNM-ENT-STATUS    PIC X(01).
+004900 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+005000     88  WS-TXNM-FOUND             VALUE 'Y'.
+005100 01  WS-EXCEPT-COUNT           PIC 9(05)      VALUE ZERO.
+005200 01  RPT-DETAIL-LINE.
+005300     05  FILLER                PIC X(05)      VALUE SPACES.
+005400     05  RPT-TAXONOMY           PIC X(30).
+005500     05  FILLER                PIC X(05)      VALUE SPACES.
+005600     05  RPT-LINE-NBR           PIC 9(06).
+005700     05  FILLER                PIC X(05)      VALUE SPACES.
+005800     05  RPT-REASON             PIC X(40).
+005900 PROCEDURE DIVISION.
+006000 0000-MAIN-CONTROL.
+006100     PERFORM 1000-INITIALIZE
+006200     PERFORM 2100-READ-BATCH
+006300     PERFORM UNTIL WS-NO-MORE-RECS
+006400         IF MEDG-SVC-REC-ID = 'SV'
+006500             PERFORM 2200-CHECK-TAXONOMY
+006600         END-IF
+006700         PERFORM 2100-READ-BATCH
+006800     END-PERFORM
+006900     IF WS-EXCEPT-COUNT = ZERO
+007000         MOVE 'ALL TAXONOMY CODES PASSED VALIDATION'
+007100             TO RPT-LINE
+007200         WRITE RPT-LINE
+007300     END-IF
+007400     PERFORM 9000-TERMINATE
+007500     IF WS-EXCEPT-COUNT NOT = ZERO
+007600         MOVE 4 TO RETURN-CODE
+007700     END-IF
+007800     STOP RUN.
+007900
+008000 1000-INITIALIZE.
+008100     OPEN INPUT BATCH-837
+008200     OPEN OUTPUT TXNM-EXCEPT-RPT
+008300     MOVE 'TAXONOMY CODE VALIDATION EXCEPTIONS' TO RPT-LINE
+008400     WRITE RPT-LINE
+008500     PERFORM 1100-LOAD-TXNM-MASTER.
+008600
+008700 1100-LOAD-TXNM-MASTER.
+008800     OPEN INPUT TXNM-MASTER-FILE
+008900     PERFORM 1110-READ-TXNM-MASTER
+009000     PERFORM UNTIL WS-NO-MORE-TXNM
+009100         IF WS-TXNM-TABLE-COUNT < 2000
+009200             ADD 1 TO WS-TXNM-TABLE-COUNT
+009300             MOVE TXNM-CODE
+009400                 TO WS-TXNM-CODE(WS-TXNM-TABLE-COUNT)
+009500             MOVE TXNM-STATUS OF TXNM-MASTER-RECORD
+009600                 TO WS-TXNM-ENT-STATUS(WS-TXNM-TABLE-COUNT)
+009700         END-IF
+009800         PERFORM 1110-READ-TXNM-MASTER
+009900     END-PERFORM
+010000     CLOSE TXNM-MASTER-FILE.
+010100
+010200 1110-READ-TXNM-MASTER.
+010300     READ TXNM-MASTER-FILE
+010400         AT END
+010500             SET WS-NO-MORE-TXNM TO TRUE
+010600     END-READ.
+010700
+010800 2100-READ-BATCH.
+010900     READ BATCH-837
+011000         AT END
+011100             SET WS-NO-MORE-RECS TO TRUE
+011200     END-READ.
+011300
+011400 2200-CHECK-TAXONOMY.
+011500     SET WS-FOUND-SW TO 'N'
+011600     SET WS-TXNM-IX TO 1
+011700     SEARCH WS-TXNM-ENTRY
+011800         AT END
+011900             CONTINUE
+012000         WHEN WS-TXNM-CODE(WS-TXNM-IX) = MEDG-SVC-TAXONOMY-CODE
+012100             SET WS-TXNM-FOUND TO TRUE
+012200     END-SEARCH
+012300     IF NOT WS-TXNM-FOUND
+012400         ADD 1 TO WS-EXCEPT-COUNT
+012500         MOVE MEDG-SVC-TAXONOMY-CODE   TO RPT-TAXONOMY
+012600         MOVE MEDG-SVC-LINE-NBR        TO RPT-LINE-NBR
+012700         MOVE 'TAXONOMY CODE NOT FOUND ON CMS LIST'
+012800             TO RPT-REASON
+012900         WRITE RPT-LINE FROM RPT-DETAIL-LINE
+013000     ELSE
+013100         IF WS-TXNM-ENT-STATUS(WS-TXNM-IX) = 'R'
+013200             ADD 1 TO WS-EXCEPT-COUNT
+013300             MOVE MEDG-SVC-TAXONOMY-CODE   TO RPT-TAXONOMY
+013400             MOVE MEDG-SVC-LINE-NBR        TO RPT-LINE-NBR
+013500             MOVE 'TAXONOMY CODE RETIRED'
+013600                 TO RPT-REASON
+013700             WRITE RPT-LINE FROM RPT-DETAIL-LINE
+013800         END-IF
+013900     END-IF.
+014000
+014100 9000-TERMINATE.
+014200     CLOSE BATCH-837
+014300     CLOSE TXNM-EXCEPT-RPT.
