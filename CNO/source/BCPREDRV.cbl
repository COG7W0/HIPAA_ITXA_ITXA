@@ -0,0 +1,172 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150004 - SUSPENSE RE-DRIVE JOB.     *
+000300*            READS THE SUSPENSE FILE AND ITS REASON LOG AND      *
+000400*            COPIES CORRECTED CLAIMS (STATUS 'C') BACK OUT AS A  *
+000500*            NEW CLAIMS EXTRACT SO ONLY THE CORRECTED CLAIMS     *
+000600*            ARE RE-FED INTO THE NEXT BCP837CV CONVERSION RUN,   *
+000700*            WITHOUT HAVING TO RE-KEY THE ENTIRE ORIGINAL BATCH. *
+000800******************************************************************
+000810* 08-08-26 - R KOWALSKI - AR 150036 - WS-ELIGIBLE-ENTRY WAS      *
+000820*            SEARCHED WITH A PLAIN SEARCH, SCANNING THE FULL     *
+000830*            5000-ENTRY DECLARED TABLE REGARDLESS OF HOW MANY    *
+000840*            CORRECTED CLAIM KEYS ARE ACTUALLY LOADED. THE TABLE *
+000850*            NOW USES OCCURS ... DEPENDING ON                    *
+000860*            WS-ELIGIBLE-TABLE-COUNT SO SEARCH IS BOUNDED TO THE *
+000870*            LOADED ENTRIES.                                     *
+000880******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPREDRV.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-SUSP-STATUS.
+001700     SELECT SUSPENSE-REASON-LOG ASSIGN TO SUSPRSN
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-SRSN-STATUS.
+002000     SELECT REASON-LOG-OUT ASSIGN TO SUSPRSNO
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-SRSNO-STATUS.
+002300     SELECT REDRIVE-EXTRACT ASSIGN TO REDRIVE
+002400            ORGANIZATION IS LINE SEQUENTIAL
+002500            FILE STATUS IS WS-REDRV-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  SUSPENSE-FILE.
+002900     COPY BCPMG50
+002910         REPLACING ==MEDG-CLM50-RECORD== BY ==SUSP-CLM50-RECORD==.
+002920     COPY BCPMG60
+002930         REPLACING ==MEDG-CLM60-RECORD== BY ==SUSP-CLM60-RECORD==.
+002940     COPY BCPMGSVC
+002950         REPLACING ==MEDG-SVC-RECORD== BY ==SUSP-SVC-RECORD==.
+002960 FD  SUSPENSE-REASON-LOG.
+002970     COPY BCPSUSRS.
+002980 FD  REASON-LOG-OUT.
+002990     COPY BCPSUSRS
+003000         REPLACING ==SUSP-REASON-RECORD== BY ==RSNO-RECORD==.
+003020 FD  REDRIVE-EXTRACT.
+003030     COPY BCPMG50.
+003040     COPY BCPMG60.
+003050     COPY BCPMGSVC.
+003060 WORKING-STORAGE SECTION.
+003070 01  WS-SUSP-STATUS            PIC X(02).
+003080 01  WS-SRSN-STATUS            PIC X(02).
+003090 01  WS-SRSNO-STATUS           PIC X(02).
+003100 01  WS-REDRV-STATUS           PIC X(02).
+003110 01  WS-SRSN-EOF-SW            PIC X(01)      VALUE 'N'.
+003120     88  WS-NO-MORE-REASONS         VALUE 'Y'.
+003130 01  WS-SUSP-EOF-SW            PIC X(01)      VALUE 'N'.
+003140     88  WS-NO-MORE-SUSPENSE        VALUE 'Y'.
+003150 01  WS-REDRIVE-COUNT          PIC 9(05)      VALUE ZERO.
+003160 01  WS-REMAIN-COUNT           PIC 9(05)      VALUE ZERO.
+003161******************************************************************
+003162* 08-08-26 - R KOWALSKI - AR 150032 - CLAIM KEYS FOUND CORRECTED *
+003163*            DURING THE REASON-LOG PASS, SO THE SUSPENSE-DETAIL  *
+003164*            PASS CAN RE-FEED ONLY THOSE CLAIMS INSTEAD OF THE   *
+003165*            ENTIRE SUSPENSE FILE.                                *
+003166******************************************************************
+003167 01  WS-ELIGIBLE-TABLE-COUNT   PIC 9(05)      VALUE ZERO.
+003168 01  WS-ELIGIBLE-TABLE.
+003169     05  WS-ELIGIBLE-ENTRY     OCCURS 1 TO 5000 TIMES
+003169             DEPENDING ON WS-ELIGIBLE-TABLE-COUNT
+003170                               INDEXED BY WS-ELIG-IX.
+003171         10  WS-ELIGIBLE-KEY       PIC 9(06).
+003172 01  WS-ELIG-FOUND-SW          PIC X(01)      VALUE 'N'.
+003173     88  WS-ELIG-FOUND             VALUE 'Y'.
+003174 01  WS-CURR-SUSP-KEY          PIC 9(06)      VALUE ZERO.
+003175 01  WS-CURR-CLAIM-ELIGIBLE-SW PIC X(01)      VALUE 'N'.
+003176     88  WS-CURR-CLAIM-ELIGIBLE    VALUE 'Y'.
+003170 PROCEDURE DIVISION.
+003180 0000-MAIN-CONTROL.
+003190     PERFORM 1000-REDRIVE-CORRECTED
+003200     PERFORM 2000-COPY-SUSPENSE-DETAIL
+003210     DISPLAY 'CLAIMS RE-DRIVEN: ' WS-REDRIVE-COUNT
+003220     DISPLAY 'CLAIMS STILL PENDING CORRECTION: ' WS-REMAIN-COUNT
+003230     STOP RUN.
+003240
+003250 1000-REDRIVE-CORRECTED.
+003260     OPEN INPUT SUSPENSE-REASON-LOG
+003270     OPEN OUTPUT REASON-LOG-OUT
+003280     PERFORM 1100-READ-REASON
+003290     PERFORM UNTIL WS-NO-MORE-REASONS
+003300         MOVE CORRESPONDING SUSP-REASON-RECORD TO RSNO-RECORD
+003310         IF SUSP-CORRECTED OF SUSP-REASON-RECORD
+003320             ADD 1 TO WS-REDRIVE-COUNT
+003330             SET SUSP-REDRIVEN OF RSNO-RECORD TO TRUE
+003335             PERFORM 1200-ADD-ELIGIBLE-KEY
+003340         ELSE
+003350             ADD 1 TO WS-REMAIN-COUNT
+003360         END-IF
+003370         WRITE RSNO-RECORD
+003380         PERFORM 1100-READ-REASON
+003390     END-PERFORM
+003400     CLOSE SUSPENSE-REASON-LOG
+003410     CLOSE REASON-LOG-OUT.
+003420
+003430 1100-READ-REASON.
+003440     READ SUSPENSE-REASON-LOG
+003450         AT END
+003460             SET WS-NO-MORE-REASONS TO TRUE
+003470     END-READ.
+003480
+003481 1200-ADD-ELIGIBLE-KEY.
+003482     IF WS-ELIGIBLE-TABLE-COUNT < 5000
+003483         ADD 1 TO WS-ELIGIBLE-TABLE-COUNT
+003484         SET WS-ELIG-IX TO WS-ELIGIBLE-TABLE-COUNT
+003485         MOVE SUSP-CLM-KEY OF SUSP-REASON-RECORD
+003486             TO WS-ELIGIBLE-KEY(WS-ELIG-IX)
+003487     END-IF.
+003488
+003490 2000-COPY-SUSPENSE-DETAIL.
+003500     OPEN INPUT SUSPENSE-FILE
+003510     OPEN OUTPUT REDRIVE-EXTRACT
+003520     PERFORM 2100-READ-SUSPENSE
+003530     PERFORM UNTIL WS-NO-MORE-SUSPENSE
+003540         EVALUATE TRUE
+003550             WHEN MEDG-CLM50-REC-ID OF SUSP-CLM50-RECORD = '50'
+003551                 MOVE MEDG-CLM50-CLM-KEY OF SUSP-CLM50-RECORD
+003552                     TO WS-CURR-SUSP-KEY
+003553                 PERFORM 2200-CHECK-ELIGIBLE
+003554                 IF WS-CURR-CLAIM-ELIGIBLE
+003560                 MOVE CORRESPONDING SUSP-CLM50-RECORD
+003570                     TO MEDG-CLM50-RECORD
+003580                 WRITE MEDG-CLM50-RECORD
+003581                 END-IF
+003590             WHEN MEDG-CLM60-REC-ID OF SUSP-CLM60-RECORD = '60'
+003591                 IF WS-CURR-CLAIM-ELIGIBLE
+003600                 MOVE CORRESPONDING SUSP-CLM60-RECORD
+003610                     TO MEDG-CLM60-RECORD
+003620                 WRITE MEDG-CLM60-RECORD
+003621                 END-IF
+003630             WHEN MEDG-SVC-REC-ID OF SUSP-SVC-RECORD = 'SV'
+003631                 IF WS-CURR-CLAIM-ELIGIBLE
+003640                 MOVE CORRESPONDING SUSP-SVC-RECORD
+003650                     TO MEDG-SVC-RECORD
+003660                 WRITE MEDG-SVC-RECORD
+003661                 END-IF
+003670         END-EVALUATE
+003680         PERFORM 2100-READ-SUSPENSE
+003690     END-PERFORM
+003700     CLOSE SUSPENSE-FILE
+003710     CLOSE REDRIVE-EXTRACT.
+003711
+003712 2200-CHECK-ELIGIBLE.
+003713     SET WS-ELIG-FOUND-SW TO 'N'
+003714     SET WS-CURR-CLAIM-ELIGIBLE-SW TO 'N'
+003715     SET WS-ELIG-IX TO 1
+003716     SEARCH WS-ELIGIBLE-ENTRY
+003717         AT END
+003718             CONTINUE
+003719         WHEN WS-ELIGIBLE-KEY(WS-ELIG-IX) = WS-CURR-SUSP-KEY
+003720             SET WS-ELIG-FOUND TO TRUE
+003721     END-SEARCH
+003722     IF WS-ELIG-FOUND
+003723         SET WS-CURR-CLAIM-ELIGIBLE TO TRUE
+003724     END-IF.
+003720
+003730 2100-READ-SUSPENSE.
+003740     READ SUSPENSE-FILE
+003750         AT END
+003760             SET WS-NO-MORE-SUSPENSE TO TRUE
+003770     END-READ.
