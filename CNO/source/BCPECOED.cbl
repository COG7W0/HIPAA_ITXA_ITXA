@@ -0,0 +1,139 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150026 - EXTERNAL CAUSE-OF-INJURY   *
+000300*            (E-CODE) CONSISTENCY EDIT. FLAGS ANY CLAIM WHERE    *
+000400*            MEDG-CLM50-EXT-INJURY-CD IS PRESENT BUT NONE OF ITS *
+000500*            SERVICE LINE DIAGNOSES ARE INJURY-RELATED, AND ANY  *
+000600*            CLAIM WHOSE SERVICE LINES CARRY AN INJURY-RELATED   *
+000700*            DIAGNOSIS WITH NO EXTERNAL INJURY CODE ON THE CLAIM.*
+000800*            AN INJURY-RELATED DIAGNOSIS IS ONE WHOSE FIRST      *
+000900*            CHARACTER IS 'S' OR 'T' (ICD-10-CM INJURY CHAPTER)  *
+001000*            OR 'E' (LEGACY ICD-9 EXTERNAL CAUSE CODE).          *
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. BCPECOED.
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT BATCH-837 ASSIGN TO BATCH837
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-BATCH-STATUS.
+002000     SELECT ECODE-EXCEPT-RPT ASSIGN TO ECODERPT
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-RPT-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  BATCH-837.
+002600     COPY BCPMGHDR.
+002700     COPY BCPMG50.
+002800     COPY BCPMG60.
+002900     COPY BCPMGSVC.
+003000     COPY BCPMG90.
+003100     COPY BCPMG99.
+003200 FD  ECODE-EXCEPT-RPT.
+003300 01  RPT-LINE                  PIC X(132).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-BATCH-STATUS           PIC X(02).
+003600 01  WS-RPT-STATUS             PIC X(02).
+003700 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003800     88  WS-NO-MORE-RECS            VALUE 'Y'.
+003900 01  WS-CLAIM-SW               PIC X(01)      VALUE 'N'.
+004000     88  WS-CLAIM-IN-PROGRESS      VALUE 'Y'.
+004100 01  WS-INJURY-DIAG-SW         PIC X(01)      VALUE 'N'.
+004200     88  WS-INJURY-DIAG-FOUND      VALUE 'Y'.
+004300 01  WS-CUR-CLM-KEY            PIC 9(06).
+004400 01  WS-CUR-SUBSCR-LAST        PIC X(33).
+004500 01  WS-CUR-EXT-INJURY         PIC X(10).
+004600 01  WS-EXCEPT-COUNT           PIC 9(05)      VALUE ZERO.
+004700 01  RPT-DETAIL-LINE.
+004800     05  FILLER                PIC X(05)      VALUE SPACES.
+004900     05  RPT-CLM-KEY           PIC Z(5)9.
+005000     05  FILLER                PIC X(05)      VALUE SPACES.
+005100     05  RPT-SUBSCR-LAST       PIC X(33).
+005200     05  FILLER                PIC X(05)      VALUE SPACES.
+005300     05  RPT-REASON            PIC X(55).
+005400 PROCEDURE DIVISION.
+005500 0000-MAIN-CONTROL.
+005600     OPEN INPUT BATCH-837
+005700     OPEN OUTPUT ECODE-EXCEPT-RPT
+005800     MOVE 'EXTERNAL CAUSE-OF-INJURY (E-CODE) CONSISTENCY'
+005900         TO RPT-LINE
+006000     WRITE RPT-LINE
+006100     PERFORM 2100-READ-BATCH
+006200     PERFORM 2000-PROCESS-BATCH
+006300         UNTIL WS-NO-MORE-RECS
+006400     PERFORM 2900-CHECK-CLAIM-BOUNDARY
+006500     IF WS-EXCEPT-COUNT = ZERO
+006600         MOVE 'ALL CLAIMS PASSED THE E-CODE CONSISTENCY EDIT'
+006700             TO RPT-LINE
+006800         WRITE RPT-LINE
+006900     END-IF
+007000     CLOSE BATCH-837
+007100     CLOSE ECODE-EXCEPT-RPT
+007200     IF WS-EXCEPT-COUNT NOT = ZERO
+007300         MOVE 4 TO RETURN-CODE
+007400     END-IF
+007500     STOP RUN.
+007600
+007700 2000-PROCESS-BATCH.
+007800     EVALUATE TRUE
+007900         WHEN MEDG-CLM50-REC-ID = '50'
+008000             PERFORM 2900-CHECK-CLAIM-BOUNDARY
+008100             PERFORM 2300-START-CLAIM
+008200         WHEN MEDG-SVC-REC-ID = 'SV'
+008300             PERFORM 2400-CHECK-SVC-DIAG
+008400         WHEN MEDG-HDR-REC-ID = '02'
+008500             PERFORM 2900-CHECK-CLAIM-BOUNDARY
+008600         WHEN MEDG-90-REC-ID = '90'
+008700             PERFORM 2900-CHECK-CLAIM-BOUNDARY
+008800         WHEN MEDG-99-REC-ID = '99'
+008900             PERFORM 2900-CHECK-CLAIM-BOUNDARY
+009000         WHEN OTHER
+009100             CONTINUE
+009200     END-EVALUATE
+009300     PERFORM 2100-READ-BATCH.
+009400
+009500 2100-READ-BATCH.
+009600     READ BATCH-837
+009700         AT END
+009800             SET WS-NO-MORE-RECS TO TRUE
+009900     END-READ.
+010000
+010100 2300-START-CLAIM.
+010200     MOVE MEDG-CLM50-CLM-KEY        TO WS-CUR-CLM-KEY
+010300     MOVE MEDG-CLM50-SUBSCR-LAST    TO WS-CUR-SUBSCR-LAST
+010400     MOVE MEDG-CLM50-EXT-INJURY-CD  TO WS-CUR-EXT-INJURY
+010500     SET WS-CLAIM-IN-PROGRESS TO TRUE
+010600     MOVE 'N' TO WS-INJURY-DIAG-SW.
+010700
+010800 2400-CHECK-SVC-DIAG.
+010900     IF NOT WS-INJURY-DIAG-FOUND
+011000         IF MEDG-SVC-PRIMARY-DIAG(1:1) = 'S' OR 'T' OR 'E'
+011100             OR MEDG-SVC-SECONDARY-DIAG1(1:1) = 'S' OR 'T' OR 'E'
+011200             OR MEDG-SVC-SECONDARY-DIAG2(1:1) = 'S' OR 'T' OR 'E'
+011300             OR MEDG-SVC-SECONDARY-DIAG3(1:1) = 'S' OR 'T' OR 'E'
+011400             SET WS-INJURY-DIAG-FOUND TO TRUE
+011500         END-IF
+011600     END-IF.
+011700
+011800 2900-CHECK-CLAIM-BOUNDARY.
+011900     IF WS-CLAIM-IN-PROGRESS
+012000         IF WS-CUR-EXT-INJURY NOT = SPACES
+012100             AND NOT WS-INJURY-DIAG-FOUND
+012200             ADD 1 TO WS-EXCEPT-COUNT
+012300             MOVE WS-CUR-CLM-KEY      TO RPT-CLM-KEY
+012400             MOVE WS-CUR-SUBSCR-LAST  TO RPT-SUBSCR-LAST
+012500             MOVE 'EXT INJURY CD PRESENT, NO INJURY DIAG ON SVC'
+012600                 TO RPT-REASON
+012700             WRITE RPT-LINE FROM RPT-DETAIL-LINE
+012800         END-IF
+012900         IF WS-CUR-EXT-INJURY = SPACES
+013000             AND WS-INJURY-DIAG-FOUND
+013100             ADD 1 TO WS-EXCEPT-COUNT
+013200             MOVE WS-CUR-CLM-KEY      TO RPT-CLM-KEY
+013300             MOVE WS-CUR-SUBSCR-LAST  TO RPT-SUBSCR-LAST
+013400             MOVE 'INJURY DIAG ON SVC LINES, NO EXT INJURY CD'
+013500                 TO RPT-REASON
+013600             WRITE RPT-LINE FROM RPT-DETAIL-LINE
+013700         END-IF
+013800         MOVE 'N' TO WS-CLAIM-SW
+013900     END-IF.
