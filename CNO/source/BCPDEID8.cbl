@@ -0,0 +1,224 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150028 - HIPAA TEST/TRAINING        *
+000300*            DE-IDENTIFICATION PASS FOR THE CLAIMS EXTRACT/837   *
+000400*            BATCH LAYOUT. PRODUCES A SCRUBBED COPY WITH         *
+000500*            MEDG-CLM50-SUBSCR-LAST/FIRST/SSN REPLACED BY        *
+000600*            SYNTHETIC VALUES VIA BCPDEIDU - SAME REAL VALUE IN, *
+000700*            SAME SYNTHETIC VALUE OUT, SO CROSS-RECORD           *
+000800*            RELATIONSHIPS SURVIVE THE SCRUB. WHICH FIELDS ARE   *
+000900*            SCRUBBED IS CONFIGURABLE VIA AN OPTIONAL DEID-      *
+001000*            CONFIG-FILE (NO CONFIG ENTRY FOR A FIELD DEFAULTS   *
+001100*            TO SCRUBBED).                                       *
+001200******************************************************************
+001210* 08-08-26 - R KOWALSKI - AR 150035 - MOVE CORRESPONDING DOES    *
+001220*            NOT DESCEND INTO A SUBORDINATE OCCURS TABLE IN THIS *
+001230*            COMPILER (SAME ISSUE ALREADY FIXED IN BCP837CV'S    *
+001240*            2300-WRITE-CLM50/2500-WRITE-SVC), SO THE 50-RECORD  *
+001250*            OTHR-PROC-TBL/STMND-TBL AND SV-RECORD CAS-OCCURS/   *
+001260*            OPR-CAS-OCCURS TABLES WERE LEFT AS WHATEVER WAS     *
+001270*            ALREADY SITTING IN THE SHARED OUTPUT BUFFER INSTEAD *
+001280*            OF BEING SCRUBBED FROM THE SOURCE CLAIM. ADDED THE  *
+001290*            SAME EXPLICIT PERFORM VARYING COPY LOOPS BCP837CV   *
+001291*            USES FOR THOSE SAME TABLES.                         *
+001292******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. BCPDEID8.
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT CLAIM-EXTRACT ASSIGN TO CLMEXTR
+001900            ORGANIZATION IS LINE SEQUENTIAL
+002000            FILE STATUS IS WS-EXTR-STATUS.
+002100     SELECT DEID-OUTPUT ASSIGN TO DEIDOUT
+002200            ORGANIZATION IS LINE SEQUENTIAL
+002300            FILE STATUS IS WS-OUT-STATUS.
+002400     SELECT OPTIONAL DEID-CONFIG-FILE ASSIGN TO DEIDCFG
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS IS WS-CFG-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CLAIM-EXTRACT.
+003000     COPY BCPMGHDR.
+003100     COPY BCPMG50.
+003200     COPY BCPMG60.
+003300     COPY BCPMGSVC.
+003400 FD  DEID-OUTPUT.
+003500     COPY BCPMGHDR
+003600         REPLACING ==MEDG-HDR-RECORD== BY ==DEID-HDR-RECORD==.
+003700     COPY BCPMG50
+003800         REPLACING ==MEDG-CLM50-RECORD== BY ==DEID-CLM50-RECORD==.
+003900     COPY BCPMG60
+004000         REPLACING ==MEDG-CLM60-RECORD== BY ==DEID-CLM60-RECORD==.
+004100     COPY BCPMGSVC
+004200         REPLACING ==MEDG-SVC-RECORD== BY ==DEID-SVC-RECORD==.
+004300 FD  DEID-CONFIG-FILE.
+004400     COPY BCPDEICF.
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-EXTR-STATUS            PIC X(02).
+004700     88  WS-EXTR-EOF                VALUE '10'.
+004800 01  WS-OUT-STATUS             PIC X(02).
+004900 01  WS-CFG-STATUS             PIC X(02).
+005000 01  WS-NO-MORE-RECS-SW        PIC X(01)      VALUE 'N'.
+005100     88  WS-NO-MORE-RECS           VALUE 'Y'.
+005200 01  WS-NO-MORE-CFG-SW         PIC X(01)      VALUE 'N'.
+005300     88  WS-NO-MORE-CFG            VALUE 'Y'.
+005400 01  WS-SCRUB-SSN-SW           PIC X(01)      VALUE 'Y'.
+005500     88  WS-SCRUB-SSN              VALUE 'Y'.
+005600 01  WS-SCRUB-SLST-SW          PIC X(01)      VALUE 'Y'.
+005700     88  WS-SCRUB-SLST             VALUE 'Y'.
+005800 01  WS-SCRUB-SFST-SW          PIC X(01)      VALUE 'Y'.
+005900     88  WS-SCRUB-SFST             VALUE 'Y'.
+006000 01  WS-SYNTH-VALUE            PIC X(80).
+006010 01  WS-REAL-VALUE             PIC X(80).
+006100 01  WS-REC-COUNT              PIC 9(07)      VALUE ZERO.
+006110 01  WS-OPT-IX                 PIC 9(02).
+006120 01  WS-SMD-IX                 PIC 9(02).
+006130 01  WS-CAS-IX                 PIC 9(02).
+006140 01  WS-OPR-IX                 PIC 9(02).
+006200 PROCEDURE DIVISION.
+006300 0000-MAIN-CONTROL.
+006400     PERFORM 1000-INITIALIZE
+006500     PERFORM 2000-PROCESS-EXTRACT
+006600         UNTIL WS-NO-MORE-RECS
+006700     PERFORM 9000-TERMINATE
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CLAIM-EXTRACT
+007200     OPEN OUTPUT DEID-OUTPUT
+007300     PERFORM 1100-LOAD-CONFIG
+007400     PERFORM 2100-READ-EXTRACT.
+007500
+007600 1100-LOAD-CONFIG.
+007700     OPEN INPUT DEID-CONFIG-FILE
+007800     PERFORM 1110-READ-CONFIG
+008200     PERFORM UNTIL WS-NO-MORE-CFG
+008300         EVALUATE DEICF-FIELD-CODE
+008400             WHEN 'SSSN'
+008500                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-SSN-SW
+008600             WHEN 'SLST'
+008700                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-SLST-SW
+008800             WHEN 'SFST'
+008900                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-SFST-SW
+009000         END-EVALUATE
+009100         PERFORM 1110-READ-CONFIG
+009200     END-PERFORM
+009300     CLOSE DEID-CONFIG-FILE.
+009400
+009500 1110-READ-CONFIG.
+009600     READ DEID-CONFIG-FILE
+009700         AT END
+009800             SET WS-NO-MORE-CFG TO TRUE
+009900     END-READ.
+010000
+010100 2000-PROCESS-EXTRACT.
+010200     EVALUATE TRUE
+010300         WHEN MEDG-HDR-REC-ID OF CLAIM-EXTRACT = '02'
+010400             MOVE CORRESPONDING MEDG-HDR-RECORD OF CLAIM-EXTRACT
+010500                 TO DEID-HDR-RECORD OF DEID-OUTPUT
+010600             WRITE DEID-HDR-RECORD OF DEID-OUTPUT
+010700         WHEN MEDG-CLM50-REC-ID OF CLAIM-EXTRACT = '50'
+010800             PERFORM 2200-SCRUB-CLM50
+010900         WHEN MEDG-CLM60-REC-ID OF CLAIM-EXTRACT = '60'
+011000             MOVE CORRESPONDING MEDG-CLM60-RECORD OF CLAIM-EXTRACT
+011100                 TO DEID-CLM60-RECORD OF DEID-OUTPUT
+011200             WRITE DEID-CLM60-RECORD OF DEID-OUTPUT
+011300         WHEN MEDG-SVC-REC-ID OF CLAIM-EXTRACT = 'SV'
+011400             MOVE CORRESPONDING MEDG-SVC-RECORD OF CLAIM-EXTRACT
+011500                 TO DEID-SVC-RECORD OF DEID-OUTPUT
+011510             PERFORM VARYING WS-CAS-IX FROM 1 BY 1
+011520                 UNTIL WS-CAS-IX > 10
+011530               MOVE MEDG-SVC-CAS-GROUP-CD OF CLAIM-EXTRACT
+011531                 (WS-CAS-IX)
+011532                 TO MEDG-SVC-CAS-GROUP-CD OF DEID-OUTPUT
+011533                 (WS-CAS-IX)
+011550               MOVE MEDG-SVC-CAS-REASN-CD OF CLAIM-EXTRACT
+011551                 (WS-CAS-IX)
+011552                 TO MEDG-SVC-CAS-REASN-CD OF DEID-OUTPUT
+011553                 (WS-CAS-IX)
+011570               MOVE MEDG-SVC-CAS-AMOUNT OF CLAIM-EXTRACT
+011571                 (WS-CAS-IX)
+011572                 TO MEDG-SVC-CAS-AMOUNT OF DEID-OUTPUT
+011573                 (WS-CAS-IX)
+011590               MOVE MEDG-SVC-CAS-QUANTITY OF CLAIM-EXTRACT
+011591                 (WS-CAS-IX)
+011592                 TO MEDG-SVC-CAS-QUANTITY OF DEID-OUTPUT
+011593                 (WS-CAS-IX)
+011610             END-PERFORM
+011620             PERFORM VARYING WS-OPR-IX FROM 1 BY 1
+011630                 UNTIL WS-OPR-IX > 10
+011640               MOVE MEDG-SVC-OPR-CAS-GROUP-CD OF CLAIM-EXTRACT
+011650                 (WS-OPR-IX)
+011660                 TO MEDG-SVC-OPR-CAS-GROUP-CD OF DEID-OUTPUT
+011670                 (WS-OPR-IX)
+011680               MOVE MEDG-SVC-OPR-CAS-REASN-CD OF CLAIM-EXTRACT
+011690                 (WS-OPR-IX)
+011700                 TO MEDG-SVC-OPR-CAS-REASN-CD OF DEID-OUTPUT
+011710                 (WS-OPR-IX)
+011720               MOVE MEDG-SVC-OPR-CAS-AMOUNT OF CLAIM-EXTRACT
+011730                 (WS-OPR-IX)
+011740                 TO MEDG-SVC-OPR-CAS-AMOUNT OF DEID-OUTPUT
+011750                 (WS-OPR-IX)
+011760             END-PERFORM
+011770             WRITE DEID-SVC-RECORD OF DEID-OUTPUT
+011700         WHEN OTHER
+011800             CONTINUE
+011900     END-EVALUATE
+012000     PERFORM 2100-READ-EXTRACT.
+012100
+012200 2100-READ-EXTRACT.
+012300     READ CLAIM-EXTRACT
+012400         AT END
+012500             SET WS-NO-MORE-RECS TO TRUE
+012600     END-READ.
+012700
+012800 2200-SCRUB-CLM50.
+012900     ADD 1 TO WS-REC-COUNT
+013000     MOVE CORRESPONDING MEDG-CLM50-RECORD OF CLAIM-EXTRACT
+013100         TO DEID-CLM50-RECORD OF DEID-OUTPUT
+013110     PERFORM VARYING WS-OPT-IX FROM 1 BY 1 UNTIL WS-OPT-IX > 24
+013120         MOVE MEDG-CLM50-OTHR-PROC-CD OF CLAIM-EXTRACT (WS-OPT-IX)
+013130             TO MEDG-CLM50-OTHR-PROC-CD OF DEID-OUTPUT (WS-OPT-IX)
+013140     END-PERFORM
+013150     PERFORM VARYING WS-SMD-IX FROM 1 BY 1 UNTIL WS-SMD-IX > 10
+013160         MOVE MEDG-CLM50-STMND-CODE OF CLAIM-EXTRACT (WS-SMD-IX)
+013170             TO MEDG-CLM50-STMND-CODE OF DEID-OUTPUT (WS-SMD-IX)
+013180         MOVE MEDG-CLM50-STMND-VALUE OF CLAIM-EXTRACT (WS-SMD-IX)
+013190             TO MEDG-CLM50-STMND-VALUE OF DEID-OUTPUT (WS-SMD-IX)
+013195     END-PERFORM
+013200     IF WS-SCRUB-SLST
+013210         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+013220         MOVE MEDG-CLM50-SUBSCR-LAST OF CLAIM-EXTRACT
+013230             TO WS-REAL-VALUE
+013400         CALL 'BCPDEIDU' USING 'SLST' WS-REAL-VALUE
+013600             WS-SYNTH-VALUE
+013700         END-CALL
+013800         MOVE WS-SYNTH-VALUE
+013900             TO MEDG-CLM50-SUBSCR-LAST OF DEID-OUTPUT
+014000     END-IF
+014100     IF WS-SCRUB-SFST
+014110         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+014120         MOVE MEDG-CLM50-SUBSCR-FIRST OF CLAIM-EXTRACT
+014130             TO WS-REAL-VALUE
+014400         CALL 'BCPDEIDU' USING 'SFST' WS-REAL-VALUE
+014500             WS-SYNTH-VALUE
+014600         END-CALL
+014700         MOVE WS-SYNTH-VALUE
+014800             TO MEDG-CLM50-SUBSCR-FIRST OF DEID-OUTPUT
+014900     END-IF
+015000     IF WS-SCRUB-SSN
+015010         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+015020         MOVE MEDG-CLM50-SUBSCR-SSN OF CLAIM-EXTRACT
+015030             TO WS-REAL-VALUE
+015300         CALL 'BCPDEIDU' USING 'SSSN' WS-REAL-VALUE
+015400             WS-SYNTH-VALUE
+015500         END-CALL
+015600         MOVE WS-SYNTH-VALUE(1:9)
+015700             TO MEDG-CLM50-SUBSCR-SSN OF DEID-OUTPUT
+015800     END-IF
+015900     WRITE DEID-CLM50-RECORD OF DEID-OUTPUT.
+016000
+016100 9000-TERMINATE.
+016200     DISPLAY 'CLAIMS DE-IDENTIFIED: ' WS-REC-COUNT
+016300     CLOSE CLAIM-EXTRACT
+016400     CLOSE DEID-OUTPUT.
