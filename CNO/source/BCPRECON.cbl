@@ -0,0 +1,267 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150006 - BCP-RESP RECONCILIATION    *
+000300*            JOB. MATCHES EACH BCP-RESP-RECORD BACK TO THE       *
+000400*            ORIGINATING MEDG-CLM50-RECORD BY CLM-KEY/POLICY-    *
+000500*            KEY/NPI-KEY AND POSTS THE PAID AMOUNT, ACCEPT/      *
+000600*            REJECT INDICATOR AND ACH TRACE NUMBER BACK ONTO     *
+000700*            THE CLAIM. ALSO NPI-CHECKS BCP-RESP-PROV-NPI SO A   *
+000800*            BAD RESPONSE PROVIDER NPI DOESN'T POST SILENTLY.    *
+000900******************************************************************
+000950******************************************************************
+000960* 08-08-26 - R KOWALSKI - AR 150020 - INDEXED CLAIM LOOKUP.      *
+000970*            THE OLD DESIGN LOADED BCP-RESP-FILE INTO A TABLE    *
+000980*            AND SCANNED IT ONCE PER CLAIM IN SUBMITTED-CLAIMS,  *
+000990*            SO RUNTIME SCALED WITH THE FULL CLAIM HISTORY. THIS *
+001000*            BUILDS SUBMITTED-CLAIMS ONCE INTO AN INDEXED        *
+001010*            CLAIM-INDEX-FILE KEYED ON MEDG-CLM50-CLM-KEY (THE   *
+001020*            SAME FIELD BCP-RESP-KEY'S BCP-RESP-CLM-KEY DRIVES   *
+001030*            THE LOOKUP BY), THEN DRIVES THE MAIN LOOP OFF       *
+001040*            BCP-RESP-FILE INSTEAD, DOING ONE KEYED RANDOM READ  *
+001050*            PER RESPONSE RECORD. BCP-RESP-POLICY-KEY AND        *
+001060*            BCP-RESP-NPI-KEY ARE STILL CHECKED AGAINST THE      *
+001070*            CLAIM AFTER THE KEYED READ, SO THE FULL THREE-FIELD *
+001080*            INTEGRITY CHECK THE OLD TABLE SEARCH DID IS        *
+001090*            PRESERVED. RUNTIME NOW SCALES WITH THE RESPONSE     *
+001100*            FILE SIZE INSTEAD OF THE CLAIM HISTORY SIZE.        *
+001110*            POSTED-CLAIMS IS STILL PRODUCED BY A FINAL          *
+001120*            SEQUENTIAL PASS OVER CLAIM-INDEX-FILE SO THE        *
+001130*            DOWNSTREAM OUTPUT FORMAT DOESN'T CHANGE.            *
+001140******************************************************************
+001150******************************************************************
+001160* 08-08-26 - R KOWALSKI - AR 150036 - THE WRITE TO CLAIM-INDEX-  *
+001170*            FILE IN 1050-BUILD-CLAIM-INDEX HAD NO INVALID KEY   *
+001180*            CLAUSE, UNLIKE THE READ/START/REWRITE ELSEWHERE IN  *
+001190*            THIS PROGRAM. A DUPLICATE MEDG-CLM50-CLM-KEY IN     *
+001200*            SUBMITTED-CLAIMS WOULD HAVE ABENDED THE JOB INSTEAD *
+001210*            OF BEING LOGGED AS AN EXCEPTION. ADDED INVALID KEY  *
+001220*            HANDLING AND A WS-DUP-CLM-COUNT TALLY, REPORTED AND *
+001230*            FACTORED INTO THE RETURN-CODE LIKE THE OTHER        *
+001240*            EXCEPTION COUNTS.                                   *
+001250******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. BCPRECON.
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT SUBMITTED-CLAIMS ASSIGN TO SUBCLAIM
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-SUBCLM-STATUS.
+002000     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+002100            ORGANIZATION IS LINE SEQUENTIAL
+002200            FILE STATUS IS WS-RESP-STATUS.
+002300     SELECT CLAIM-INDEX-FILE ASSIGN TO CLMINDEX
+002400            ORGANIZATION IS INDEXED
+002500            ACCESS MODE IS DYNAMIC
+002600            RECORD KEY IS MEDG-CLM50-CLM-KEY OF CIDX-CLAIM-RECORD
+002700            FILE STATUS IS WS-CIDX-STATUS.
+002800     SELECT POSTED-CLAIMS ASSIGN TO POSTCLAIM
+002900            ORGANIZATION IS LINE SEQUENTIAL
+003000            FILE STATUS IS WS-POST-STATUS.
+003100     SELECT RECON-EXCEPT-RPT ASSIGN TO RECONRPT
+003200            ORGANIZATION IS LINE SEQUENTIAL
+003300            FILE STATUS IS WS-RPT-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  SUBMITTED-CLAIMS.
+003700     COPY BCPMG50.
+003800 FD  BCP-RESP-FILE.
+003900     COPY BCPRESP_Updated.
+004000 FD  CLAIM-INDEX-FILE.
+004100     COPY BCPMG50
+004200         REPLACING ==MEDG-CLM50-RECORD== BY ==CIDX-CLAIM-RECORD==.
+004300 FD  POSTED-CLAIMS.
+004400     COPY BCPMG50
+004500         REPLACING ==MEDG-CLM50-RECORD== BY ==POST-CLM50-RECORD==.
+004600 FD  RECON-EXCEPT-RPT.
+004700 01  RPT-LINE                  PIC X(132).
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-SUBCLM-STATUS          PIC X(02).
+005000 01  WS-RESP-STATUS            PIC X(02).
+005100 01  WS-CIDX-STATUS            PIC X(02).
+005200 01  WS-POST-STATUS            PIC X(02).
+005300 01  WS-RPT-STATUS             PIC X(02).
+005400 01  WS-SUBCLM-EOF-SW          PIC X(01)      VALUE 'N'.
+005500     88  WS-NO-MORE-CLAIMS         VALUE 'Y'.
+005600 01  WS-RESP-EOF-SW            PIC X(01)      VALUE 'N'.
+005700     88  WS-NO-MORE-RESP           VALUE 'Y'.
+005800 01  WS-CIDX-EOF-SW            PIC X(01)      VALUE 'N'.
+005900     88  WS-NO-MORE-CIDX           VALUE 'Y'.
+006000 01  WS-CIDX-FOUND-SW          PIC X(01)      VALUE 'N'.
+006100     88  WS-CIDX-FOUND             VALUE 'Y'.
+006200 01  WS-MATCH-COUNT            PIC 9(05)      VALUE ZERO.
+006300 01  WS-UNMATCH-COUNT          PIC 9(05)      VALUE ZERO.
+006400 01  WS-RESP-UNMATCH-COUNT     PIC 9(05)      VALUE ZERO.
+006450 01  WS-DUP-CLM-COUNT          PIC 9(05)      VALUE ZERO.
+006500 01  WS-BAD-NPI-COUNT          PIC 9(05)      VALUE ZERO.
+006600 01  WS-NPI-VALID-IND          PIC X(01).
+006700     88  WS-NPI-OK                  VALUE 'Y'.
+006800 01  WS-RESP-NPI-KEY-X         PIC X(10).
+006900 PROCEDURE DIVISION.
+007000 0000-MAIN-CONTROL.
+007100     PERFORM 1000-INITIALIZE
+007200     PERFORM 2000-RECONCILE-RESPONSE
+007300         UNTIL WS-NO-MORE-RESP
+007400     PERFORM 3000-FLUSH-CLAIM-INDEX
+007500     PERFORM 4000-WRITE-SUMMARY
+007600     PERFORM 9000-TERMINATE
+007700     STOP RUN.
+007800
+007900 1000-INITIALIZE.
+008000     OPEN OUTPUT POSTED-CLAIMS
+008100     OPEN OUTPUT RECON-EXCEPT-RPT
+008200     MOVE 'BCP-RESP TO CLAIM RECONCILIATION EXCEPTIONS'
+008300         TO RPT-LINE
+008400     WRITE RPT-LINE
+008500     PERFORM 1050-BUILD-CLAIM-INDEX
+008600     OPEN INPUT BCP-RESP-FILE
+008700     PERFORM 1110-READ-RESP.
+008800
+008900 1050-BUILD-CLAIM-INDEX.
+009000     OPEN INPUT SUBMITTED-CLAIMS
+009100     OPEN OUTPUT CLAIM-INDEX-FILE
+009200     PERFORM 1100-READ-CLAIM
+009300     PERFORM UNTIL WS-NO-MORE-CLAIMS
+009400         MOVE CORRESPONDING MEDG-CLM50-RECORD TO CIDX-CLAIM-RECORD
+009500         WRITE CIDX-CLAIM-RECORD
+009510             INVALID KEY
+009520                 ADD 1 TO WS-DUP-CLM-COUNT
+009530                 MOVE SPACES        TO RPT-LINE
+009540                 STRING 'DUPLICATE CLM-KEY BUILDING CLAIM INDEX '
+009550                     MEDG-CLM50-CLM-KEY OF CIDX-CLAIM-RECORD
+009560                     DELIMITED BY SIZE INTO RPT-LINE
+009570                 WRITE RPT-LINE
+009580         END-WRITE
+009600         PERFORM 1100-READ-CLAIM
+009700     END-PERFORM
+009800     CLOSE SUBMITTED-CLAIMS
+009900     CLOSE CLAIM-INDEX-FILE
+010000     OPEN I-O CLAIM-INDEX-FILE.
+010100
+010200 1100-READ-CLAIM.
+010300     READ SUBMITTED-CLAIMS
+010400         AT END
+010500             SET WS-NO-MORE-CLAIMS TO TRUE
+010600     END-READ.
+010700
+010800 1110-READ-RESP.
+010900     READ BCP-RESP-FILE
+011000         AT END
+011100             SET WS-NO-MORE-RESP TO TRUE
+011200     END-READ.
+011300
+011400 1200-CHECK-RESP-NPI.
+011500     CALL 'BCPNPIVL' USING BCP-RESP-PROV-NPI
+011600         WS-NPI-VALID-IND
+011700     END-CALL
+011800     IF NOT WS-NPI-OK
+011900         ADD 1 TO WS-BAD-NPI-COUNT
+012000         MOVE SPACES            TO RPT-LINE
+012100         STRING 'BAD BCP-RESP-PROV-NPI ' BCP-RESP-PROV-NPI
+012200             ' ON CLAIM ' BCP-RESP-CLM-KEY
+012300             DELIMITED BY SIZE INTO RPT-LINE
+012400         WRITE RPT-LINE
+012500     END-IF.
+012600
+012700 2000-RECONCILE-RESPONSE.
+012800     PERFORM 1200-CHECK-RESP-NPI
+012900     MOVE BCP-RESP-NPI-KEY TO WS-RESP-NPI-KEY-X
+013000     PERFORM 2100-LOOKUP-CLAIM
+013100     IF WS-CIDX-FOUND
+013200         AND BCP-RESP-POLICY-KEY =
+013300             MEDG-CLM50-POLICY-KEY OF CIDX-CLAIM-RECORD
+013400         AND WS-RESP-NPI-KEY-X =
+013500             MEDG-CLM50-RENDPROV-NPI OF CIDX-CLAIM-RECORD
+013600         ADD 1 TO WS-MATCH-COUNT
+013700         MOVE BCP-RESP-ACC-REJ-IND
+013800             TO MEDG-CLM50-ACC-REJ-IND OF CIDX-CLAIM-RECORD
+013900         MOVE BCP-RESP-CLM-PAID-AMT
+014000             TO MEDG-CLM50-PAID-AMT OF CIDX-CLAIM-RECORD
+014100         MOVE BCP-RESP-ACH-TRACE-NO
+014200             TO MEDG-CLM50-ACH-TRACE-NO OF CIDX-CLAIM-RECORD
+014300         SET MEDG-CLM50-IS-POSTED OF CIDX-CLAIM-RECORD
+014400             TO TRUE
+014500         REWRITE CIDX-CLAIM-RECORD
+014600     ELSE
+014700         ADD 1 TO WS-RESP-UNMATCH-COUNT
+014800         MOVE SPACES            TO RPT-LINE
+014900         STRING 'NO MATCHING CLAIM FOR BCP-RESP-CLM-KEY '
+015000             BCP-RESP-CLM-KEY
+015100             DELIMITED BY SIZE INTO RPT-LINE
+015200         WRITE RPT-LINE
+015300     END-IF
+015400     PERFORM 1110-READ-RESP.
+015500
+015600 2100-LOOKUP-CLAIM.
+015700     MOVE BCP-RESP-CLM-KEY
+015750         TO MEDG-CLM50-CLM-KEY OF CIDX-CLAIM-RECORD
+015800     READ CLAIM-INDEX-FILE
+015900         INVALID KEY
+016000             MOVE 'N' TO WS-CIDX-FOUND-SW
+016100         NOT INVALID KEY
+016200             MOVE 'Y' TO WS-CIDX-FOUND-SW
+016300     END-READ.
+016400
+016500 3000-FLUSH-CLAIM-INDEX.
+016600     MOVE ZERO TO MEDG-CLM50-CLM-KEY OF CIDX-CLAIM-RECORD
+016700     START CLAIM-INDEX-FILE KEY IS NOT LESS THAN
+016800         MEDG-CLM50-CLM-KEY OF CIDX-CLAIM-RECORD
+016900         INVALID KEY
+017000             SET WS-NO-MORE-CIDX TO TRUE
+017100     END-START
+017200     IF NOT WS-NO-MORE-CIDX
+017300         PERFORM 3100-READ-NEXT-CLAIM
+017400     END-IF
+017500     PERFORM UNTIL WS-NO-MORE-CIDX
+017600         MOVE CORRESPONDING CIDX-CLAIM-RECORD TO POST-CLM50-RECORD
+017700         IF NOT MEDG-CLM50-IS-POSTED OF POST-CLM50-RECORD
+017800             ADD 1 TO WS-UNMATCH-COUNT
+017900             MOVE SPACES        TO RPT-LINE
+018000             STRING 'NO BCP-RESP MATCH FOR CLAIM '
+018100                 MEDG-CLM50-CLM-KEY OF POST-CLM50-RECORD
+018200                 DELIMITED BY SIZE INTO RPT-LINE
+018300             WRITE RPT-LINE
+018400         END-IF
+018500         WRITE POST-CLM50-RECORD
+018600         PERFORM 3100-READ-NEXT-CLAIM
+018700     END-PERFORM.
+018800
+018900 3100-READ-NEXT-CLAIM.
+019000     READ CLAIM-INDEX-FILE NEXT RECORD
+019100         AT END
+019200             SET WS-NO-MORE-CIDX TO TRUE
+019300     END-READ.
+019400
+019500 4000-WRITE-SUMMARY.
+019600     MOVE SPACES TO RPT-LINE
+019700     STRING 'RESPONSES MATCHED AND POSTED: ' WS-MATCH-COUNT
+019800         DELIMITED BY SIZE INTO RPT-LINE
+019900     WRITE RPT-LINE
+020000     MOVE SPACES TO RPT-LINE
+020100     STRING 'RESPONSES WITH NO MATCHING CLAIM: '
+020200         WS-RESP-UNMATCH-COUNT
+020300         DELIMITED BY SIZE INTO RPT-LINE
+020400     WRITE RPT-LINE
+020500     MOVE SPACES TO RPT-LINE
+020600     STRING 'CLAIMS WITH NO BCP-RESP MATCH: ' WS-UNMATCH-COUNT
+020700         DELIMITED BY SIZE INTO RPT-LINE
+020800     WRITE RPT-LINE
+020810     MOVE SPACES TO RPT-LINE
+020820     STRING 'DUPLICATE CLM-KEYS IN CLAIM INDEX BUILD: '
+020830         WS-DUP-CLM-COUNT
+020840         DELIMITED BY SIZE INTO RPT-LINE
+020850     WRITE RPT-LINE
+020900     MOVE SPACES TO RPT-LINE
+021000     STRING 'BAD RESPONSE PROVIDER NPIS: ' WS-BAD-NPI-COUNT
+021100         DELIMITED BY SIZE INTO RPT-LINE
+021200     WRITE RPT-LINE.
+021300
+021400 9000-TERMINATE.
+021500     CLOSE BCP-RESP-FILE
+021600     CLOSE CLAIM-INDEX-FILE
+021700     CLOSE POSTED-CLAIMS
+021800     CLOSE RECON-EXCEPT-RPT
+021900     IF WS-UNMATCH-COUNT NOT = ZERO OR WS-BAD-NPI-COUNT NOT = ZERO
+022000         OR WS-RESP-UNMATCH-COUNT NOT = ZERO
+022010         OR WS-DUP-CLM-COUNT NOT = ZERO
+022100         MOVE 4 TO RETURN-CODE
+022200     END-IF.
