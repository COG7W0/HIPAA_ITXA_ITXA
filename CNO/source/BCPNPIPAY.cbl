@@ -0,0 +1,174 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150009 - PROVIDER PAYMENT           *
+000300*            RECONCILIATION SUMMARY. GROUPS BCP-RESP-RECORD BY   *
+000400*            BCP-RESP-PROV-NPI OVER A DATE RANGE DRIVEN OFF      *
+000500*            BCP-RESP-RESPONSE-DT, WITH ACCEPTED/REJECTED PAID   *
+000600*            SUBTOTALS, SO FINANCE CAN CLOSE THE BOOKS OFF ONE   *
+000700*            REPORT INSTEAD OF SCANNING RESPONSE FILES BY HAND.  *
+000800******************************************************************
+000810* 08-08-26 - R KOWALSKI - AR 150035 - THE REPORT DATE RANGE IS   *
+000820*            NOW READ FROM AN OPTIONAL RPT-DATE-RANGE-FILE       *
+000830*            CONTROL RECORD AT STARTUP (SAME PATTERN AS          *
+000840*            BCPBSEQ/BCPCHKPT/BCPDEICF) SO OPERATIONS CAN ROLL   *
+000850*            THE MONTHLY BRACKET FORWARD WITHOUT A SOURCE EDIT   *
+000860*            AND RECOMPILE. THE WORKING-STORAGE LITERALS REMAIN  *
+000870*            AS THE DEFAULT RANGE WHEN NO CONTROL FILE IS FOUND. *
+000880******************************************************************
+000881* 08-08-26 - R KOWALSKI - AR 150036 - WS-NPI-ENTRY WAS SEARCHED  *
+000882*            WITH A PLAIN SEARCH, SCANNING THE FULL 1000-ENTRY   *
+000883*            DECLARED TABLE REGARDLESS OF HOW MANY NPIS HAVE     *
+000884*            ACTUALLY BEEN SEEN. THE TABLE NOW USES OCCURS ...   *
+000885*            DEPENDING ON WS-NPI-TABLE-COUNT SO SEARCH IS BOUNDED*
+000886*            TO THE LOADED ENTRIES.                              *
+000887******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID. BCPNPIPAY.
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+001500            ORGANIZATION IS LINE SEQUENTIAL
+001600            FILE STATUS IS WS-RESP-STATUS.
+001700     SELECT NPI-PAY-RPT ASSIGN TO NPIPAYRPT
+001800            ORGANIZATION IS LINE SEQUENTIAL
+001900            FILE STATUS IS WS-RPT-STATUS.
+001950     SELECT OPTIONAL RPT-DATE-RANGE-FILE ASSIGN TO RPTDTCTL
+001960            ORGANIZATION IS LINE SEQUENTIAL
+001970            FILE STATUS IS WS-RDT-STATUS.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  BCP-RESP-FILE.
+002300     COPY BCPRESP_Updated.
+002400 FD  NPI-PAY-RPT.
+002500 01  RPT-LINE                  PIC X(132).
+002510 FD  RPT-DATE-RANGE-FILE.
+002520     COPY BCPRPTDT.
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-RESP-STATUS            PIC X(02).
+002800 01  WS-RPT-STATUS             PIC X(02).
+002810 01  WS-RDT-STATUS             PIC X(02).
+002900 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003000     88  WS-NO-MORE-RESP            VALUE 'Y'.
+003100******************************************************************
+003200* RUN-CONTROL DATE RANGE DEFAULTS - USED WHEN THE OPTIONAL       *
+003300* RPT-DATE-RANGE-FILE CONTROL RECORD (SEE 1050-LOAD-DATE-RANGE)  *
+003310* IS NOT PRESENT. BRACKETS BCP-RESP-RESPONSE-DT FOR THE REPORT.  *
+003400******************************************************************
+003500 01  WS-RANGE-START-DT         PIC X(08)      VALUE '20260701'.
+003600 01  WS-RANGE-END-DT           PIC X(08)      VALUE '20260731'.
+003700 01  WS-IN-RANGE-SW            PIC X(01)      VALUE 'N'.
+003800     88  WS-IN-RANGE                VALUE 'Y'.
+003900 01  WS-NPI-TABLE-COUNT        PIC 9(04)      VALUE ZERO.
+004000 01  WS-NPI-TABLE.
+004100     05  WS-NPI-ENTRY          OCCURS 1 TO 1000 TIMES
+004150                               DEPENDING ON WS-NPI-TABLE-COUNT
+004200                               INDEXED BY WS-NPI-IX.
+004300         10  WS-NPI-KEY            PIC X(10).
+004400         10  WS-NPI-ACC-PAID       PIC 9(11)V99   VALUE ZERO.
+004500         10  WS-NPI-ACC-COUNT      PIC 9(07)      VALUE ZERO.
+004600         10  WS-NPI-REJ-COUNT      PIC 9(07)      VALUE ZERO.
+004700 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+004800     88  WS-NPI-FOUND              VALUE 'Y'.
+004900 01  WS-RPT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99.
+005000 PROCEDURE DIVISION.
+005100 0000-MAIN-CONTROL.
+005200     PERFORM 1000-INITIALIZE
+005300     PERFORM 2000-PROCESS-RESP
+005400         UNTIL WS-NO-MORE-RESP
+005500     PERFORM 3000-WRITE-SUMMARY
+005600     PERFORM 9000-TERMINATE
+005700     STOP RUN.
+005800
+005900 1000-INITIALIZE.
+006000     OPEN INPUT BCP-RESP-FILE
+006100     OPEN OUTPUT NPI-PAY-RPT
+006150     PERFORM 1050-LOAD-DATE-RANGE
+006200     PERFORM 2100-READ-RESP.
+006250
+006260 1050-LOAD-DATE-RANGE.
+006270     OPEN INPUT RPT-DATE-RANGE-FILE
+006280     READ RPT-DATE-RANGE-FILE
+006290         AT END
+006300             CONTINUE
+006310         NOT AT END
+006320             MOVE RPTDT-RANGE-START-DT TO WS-RANGE-START-DT
+006330             MOVE RPTDT-RANGE-END-DT   TO WS-RANGE-END-DT
+006340     END-READ
+006350     CLOSE RPT-DATE-RANGE-FILE.
+006400
+006400 2000-PROCESS-RESP.
+006500     MOVE 'N' TO WS-IN-RANGE-SW
+006600     IF BCP-RESP-RESPONSE-DT NOT < WS-RANGE-START-DT
+006700         AND BCP-RESP-RESPONSE-DT NOT > WS-RANGE-END-DT
+006800         SET WS-IN-RANGE TO TRUE
+006900     END-IF
+007000     IF WS-IN-RANGE
+007100         PERFORM 2200-FIND-OR-ADD-NPI
+007150         IF WS-NPI-FOUND
+007200             IF BCP-RESP-WAS-ACCEPTED
+007300                 ADD 1 TO WS-NPI-ACC-COUNT(WS-NPI-IX)
+007400                 ADD BCP-RESP-CLM-PAID-AMT
+007500                     TO WS-NPI-ACC-PAID(WS-NPI-IX)
+007600             ELSE
+007700                 ADD 1 TO WS-NPI-REJ-COUNT(WS-NPI-IX)
+007800             END-IF
+007850         END-IF
+007900     END-IF
+008000     PERFORM 2100-READ-RESP.
+008100
+008200 2100-READ-RESP.
+008300     READ BCP-RESP-FILE
+008400         AT END
+008500             SET WS-NO-MORE-RESP TO TRUE
+008600     END-READ.
+008700
+008800 2200-FIND-OR-ADD-NPI.
+008900     SET WS-FOUND-SW TO 'N'
+009000     SET WS-NPI-IX TO 1
+009100     SEARCH WS-NPI-ENTRY
+009200         AT END
+009300             CONTINUE
+009400         WHEN WS-NPI-KEY(WS-NPI-IX) = BCP-RESP-PROV-NPI
+009500             SET WS-NPI-FOUND TO TRUE
+009600     END-SEARCH
+009700     IF NOT WS-NPI-FOUND
+009800         IF WS-NPI-TABLE-COUNT < 1000
+009900             ADD 1 TO WS-NPI-TABLE-COUNT
+010000             SET WS-NPI-IX TO WS-NPI-TABLE-COUNT
+010100             MOVE BCP-RESP-PROV-NPI TO WS-NPI-KEY(WS-NPI-IX)
+010150             SET WS-NPI-FOUND TO TRUE
+010200         END-IF
+010300     END-IF.
+010400
+010500 3000-WRITE-SUMMARY.
+010600     MOVE SPACES TO RPT-LINE
+010700     STRING 'PROVIDER PAYMENT RECONCILIATION SUMMARY BY NPI'
+010800         DELIMITED BY SIZE INTO RPT-LINE
+010900     WRITE RPT-LINE
+011000     MOVE SPACES TO RPT-LINE
+011100     STRING 'RESPONSE DATE RANGE: ' WS-RANGE-START-DT
+011200         ' - ' WS-RANGE-END-DT DELIMITED BY SIZE INTO RPT-LINE
+011300     WRITE RPT-LINE
+011400     MOVE SPACES TO RPT-LINE
+011500     WRITE RPT-LINE
+011600     PERFORM VARYING WS-NPI-IX FROM 1 BY 1
+011700             UNTIL WS-NPI-IX > WS-NPI-TABLE-COUNT
+011800         PERFORM 3100-WRITE-NPI-LINE
+011900     END-PERFORM.
+012000
+012100 3100-WRITE-NPI-LINE.
+012200     MOVE SPACES TO RPT-LINE
+012300     STRING 'NPI ' WS-NPI-KEY(WS-NPI-IX)
+012400         ' - ACCEPTED: ' WS-NPI-ACC-COUNT(WS-NPI-IX)
+012500         '  REJECTED: ' WS-NPI-REJ-COUNT(WS-NPI-IX)
+012600         DELIMITED BY SIZE INTO RPT-LINE
+012700     WRITE RPT-LINE
+012800     MOVE WS-NPI-ACC-PAID(WS-NPI-IX) TO WS-RPT-AMOUNT
+012900     MOVE SPACES TO RPT-LINE
+013000     STRING '    TOTAL PAID: ' WS-RPT-AMOUNT
+013100         DELIMITED BY SIZE INTO RPT-LINE
+013200     WRITE RPT-LINE.
+013300
+013400 9000-TERMINATE.
+013500     CLOSE BCP-RESP-FILE
+013600     CLOSE NPI-PAY-RPT.
