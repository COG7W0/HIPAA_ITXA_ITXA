@@ -0,0 +1,111 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150028 - FIELD-LEVEL DE-           *
+000300*            IDENTIFICATION UTILITY. GIVEN A REAL VALUE AND A    *
+000400*            FIELD CODE, RETURNS A SYNTHETIC VALUE - THE SAME    *
+000500*            REAL VALUE ALWAYS MAPS TO THE SAME SYNTHETIC VALUE  *
+000600*            FOR THE LIFE OF THE CALLING RUN, SO RELATIONSHIPS   *
+000700*            BETWEEN SCRUBBED RECORDS ARE PRESERVED. CALLED BY   *
+000800*            BCPDEID8 (CLAIMS EXTRACT) AND BCPDEIDR (BCP-RESP    *
+000900*            FILE) - EACH CALLER GETS ITS OWN MAPPING TABLE      *
+001000*            SINCE THIS PROGRAM IS NOT AN INITIAL PROGRAM AND    *
+001100*            WORKING-STORAGE PERSISTS ACROSS CALLS WITHIN A RUN. *
+001150*            WS-MAP-TABLE HOLDS UP TO 20000 DISTINCT REAL VALUES *
+001160*            ACROSS ALL FIELD CODES FOR ONE RUN - THE SAME       *
+001170*            OPERATIONAL CEILING AS THIS CODEBASE'S OTHER LARGE  *
+001180*            PER-RECORD TABLES (BCPARCHV'S WS-POST-ENTRY,        *
+001190*            BCPNACHA'S WS-PDK-ENTRY). A RUN WITH MORE DISTINCT  *
+001200*            VALUES THAN THAT IN ONE FIELD-CODE FAMILY IS OUTSIDE*
+001210*            THIS UTILITY'S DESIGN RANGE AND NEEDS A LARGER      *
+001220*            TABLE, NOT A SILENT FALLBACK.                       *
+001230******************************************************************
+001240******************************************************************
+001250* 08-08-26 - R KOWALSKI - AR 150036 - 2000-CREATE-NEW-MAP WAS    *
+001260*            SILENTLY DROPPING THE NEW ENTRY WHEN WS-MAP-COUNT   *
+001270*            REACHED 20000, CONTRADICTING THE ABOVE COMMENT - A  *
+001280*            DROPPED ENTRY BREAKS THE SAME-REAL-VALUE-MAPS-TO-   *
+001290*            SAME-SYNTHETIC-VALUE GUARANTEE FOR EVERY SUBSEQUENT *
+001300*            OCCURRENCE OF THAT REAL VALUE WITH NO INDICATION TO *
+001310*            THE CALLER. THE TABLE-FULL CASE NOW DISPLAYS A      *
+001320*            FATAL MESSAGE AND STOPS THE RUN INSTEAD.            *
+001330******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. BCPDEIDU.
+001500 ENVIRONMENT DIVISION.
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  WS-NEXT-SEQ-NBR           PIC 9(08)      VALUE ZERO.
+001900 01  WS-MAP-COUNT              PIC 9(05)      VALUE ZERO.
+002000 01  WS-MAP-TABLE.
+002100     05  WS-MAP-ENTRY OCCURS 20000 TIMES
+002200                     INDEXED BY WS-MAP-IX.
+002300         10  WS-MAP-FIELD-CODE PIC X(04).
+002400         10  WS-MAP-REAL       PIC X(80).
+002500         10  WS-MAP-SYNTH      PIC X(80).
+002600 01  WS-MAP-FOUND-SW           PIC X(01)      VALUE 'N'.
+002700     88  WS-MAP-WAS-FOUND          VALUE 'Y'.
+002800 01  WS-SEQ-DISPLAY            PIC 9(08).
+002900 LINKAGE SECTION.
+003000 01  LK-FIELD-CODE             PIC X(04).
+003100 01  LK-REAL-VALUE             PIC X(80).
+003200 01  LK-SYNTH-VALUE            PIC X(80).
+003300 PROCEDURE DIVISION USING LK-FIELD-CODE LK-REAL-VALUE
+003400         LK-SYNTH-VALUE.
+003500 0000-MAIN-CONTROL.
+003600     IF LK-REAL-VALUE = SPACES
+003700         MOVE SPACES TO LK-SYNTH-VALUE
+003800         GOBACK
+003900     END-IF
+004000     PERFORM 1000-FIND-EXISTING-MAP
+004100     IF NOT WS-MAP-WAS-FOUND
+004200         PERFORM 2000-CREATE-NEW-MAP
+004300     ELSE
+004400         MOVE WS-MAP-SYNTH(WS-MAP-IX) TO LK-SYNTH-VALUE
+004500     END-IF
+004600     GOBACK.
+004700
+004800 1000-FIND-EXISTING-MAP.
+004900     SET WS-MAP-FOUND-SW TO 'N'
+005000     SET WS-MAP-IX TO 1
+005100     SEARCH WS-MAP-ENTRY
+005200         AT END
+005300             CONTINUE
+005400         WHEN WS-MAP-FIELD-CODE(WS-MAP-IX) = LK-FIELD-CODE
+005500             AND WS-MAP-REAL(WS-MAP-IX) = LK-REAL-VALUE
+005600             SET WS-MAP-WAS-FOUND TO TRUE
+005700     END-SEARCH.
+005800
+005900 2000-CREATE-NEW-MAP.
+006000     ADD 1 TO WS-NEXT-SEQ-NBR
+006100     MOVE WS-NEXT-SEQ-NBR TO WS-SEQ-DISPLAY
+006200     EVALUATE LK-FIELD-CODE
+006300         WHEN 'SSSN'
+006400             MOVE SPACES TO LK-SYNTH-VALUE
+006500             MOVE '9' TO LK-SYNTH-VALUE(1:1)
+006600             MOVE WS-SEQ-DISPLAY TO LK-SYNTH-VALUE(2:8)
+006700         WHEN 'RPOL'
+006800             MOVE SPACES TO LK-SYNTH-VALUE
+006900             STRING 'POLICY' WS-SEQ-DISPLAY
+007000                 DELIMITED BY SIZE INTO LK-SYNTH-VALUE
+007010         WHEN 'SFST'
+007020             MOVE SPACES TO LK-SYNTH-VALUE
+007030             STRING 'SF' WS-SEQ-DISPLAY
+007040                 DELIMITED BY SIZE INTO LK-SYNTH-VALUE
+007100         WHEN OTHER
+007200             MOVE SPACES TO LK-SYNTH-VALUE
+007300             STRING 'SUBJECT' WS-SEQ-DISPLAY
+007400                 DELIMITED BY SIZE INTO LK-SYNTH-VALUE
+007500     END-EVALUATE
+007600     IF WS-MAP-COUNT < 20000
+007700         ADD 1 TO WS-MAP-COUNT
+007800         MOVE LK-FIELD-CODE  TO WS-MAP-FIELD-CODE(WS-MAP-COUNT)
+007900         MOVE LK-REAL-VALUE  TO WS-MAP-REAL(WS-MAP-COUNT)
+008000         MOVE LK-SYNTH-VALUE TO WS-MAP-SYNTH(WS-MAP-COUNT)
+008010     ELSE
+008020         DISPLAY 'BCPDEIDU FATAL - WS-MAP-TABLE FULL AT 20000 '
+008030             'ENTRIES, FIELD CODE ' LK-FIELD-CODE
+008040         DISPLAY 'BCPDEIDU FATAL - RAISE THE WS-MAP-TABLE '
+008050             'OCCURS LIMIT, THIS RUN HAS MORE DISTINCT VALUES '
+008060             'THAN THE TABLE WAS SIZED FOR'
+008070         MOVE 16 TO RETURN-CODE
+008080         STOP RUN
+008100     END-IF.
