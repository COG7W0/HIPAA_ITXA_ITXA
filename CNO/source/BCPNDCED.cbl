@@ -0,0 +1,151 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150013 - NATIONAL DRUG CODE EDIT.   *
+000300*            VALIDATES EVERY MEDG-CLM60-NATL-DRUG-CD ON THE      *
+000400*            BATCH AGAINST THE FDA NDC MASTER FILE AND WRITES    *
+000500*            INVALID OR DISCONTINUED NDCS TO AN EXCEPTION        *
+000600*            REPORT BEFORE THE CLAIM GOES OUT TO THE PAYER.      *
+000700******************************************************************
+000710* 08-08-26 - R KOWALSKI - AR 150036 - WS-NDC-ENTRY WAS SEARCHED  *
+000720*            WITH A PLAIN SEARCH, SCANNING THE FULL 5000-ENTRY   *
+000730*            DECLARED TABLE REGARDLESS OF HOW MANY NDCS ARE      *
+000740*            ACTUALLY LOADED. THE TABLE NOW USES OCCURS ...      *
+000750*            DEPENDING ON WS-NDC-TABLE-COUNT SO SEARCH IS BOUNDED*
+000760*            TO THE LOADED ENTRIES.                              *
+000770******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. BCPNDCED.
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT BATCH-837 ASSIGN TO BATCH837
+001400            ORGANIZATION IS LINE SEQUENTIAL
+001500            FILE STATUS IS WS-BATCH-STATUS.
+001600     SELECT NDC-MASTER-FILE ASSIGN TO NDCMASTR
+001700            ORGANIZATION IS LINE SEQUENTIAL
+001800            FILE STATUS IS WS-NDCM-STATUS.
+001900     SELECT NDC-EXCEPT-RPT ASSIGN TO NDCEXCPT
+002000            ORGANIZATION IS LINE SEQUENTIAL
+002100            FILE STATUS IS WS-RPT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  BATCH-837.
+002500     COPY BCPMGHDR.
+002600     COPY BCPMG50.
+002700     COPY BCPMG60.
+002800     COPY BCPMGSVC.
+002900     COPY BCPMG90.
+003000     COPY BCPMG99.
+003100 FD  NDC-MASTER-FILE.
+003200     COPY BCPNDCMS.
+003300 FD  NDC-EXCEPT-RPT.
+003400 01  RPT-LINE                  PIC X(132).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-BATCH-STATUS           PIC X(02).
+003700 01  WS-NDCM-STATUS            PIC X(02).
+003800 01  WS-RPT-STATUS             PIC X(02).
+003900 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+004000     88  WS-NO-MORE-RECS            VALUE 'Y'.
+004100 01  WS-NDCM-EOF-SW            PIC X(01)      VALUE 'N'.
+004200     88  WS-NO-MORE-NDCM            VALUE 'Y'.
+004300 01  WS-NDC-TABLE-COUNT        PIC 9(05)      VALUE ZERO.
+004400 01  WS-NDC-TABLE.
+004500     05  WS-NDC-ENTRY          OCCURS 1 TO 5000 TIMES
+004550                               DEPENDING ON WS-NDC-TABLE-COUNT
+004600                               INDEXED BY WS-NDC-IX.
+004700         10  WS-NDC-CODE           PIC X(10).
+004800         10  WS-NDC-STATUS         PIC X(01).
+004900 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+005000     88  WS-NDC-FOUND              VALUE 'Y'.
+005100 01  WS-EXCEPT-COUNT           PIC 9(05)      VALUE ZERO.
+005200 01  RPT-DETAIL-LINE.
+005300     05  FILLER                PIC X(05)      VALUE SPACES.
+005400     05  RPT-NDC                PIC X(10).
+005500     05  FILLER                PIC X(05)      VALUE SPACES.
+005600     05  RPT-LINE-NBR           PIC 9(06).
+005700     05  FILLER                PIC X(05)      VALUE SPACES.
+005800     05  RPT-REASON             PIC X(40).
+005900 PROCEDURE DIVISION.
+006000 0000-MAIN-CONTROL.
+006100     PERFORM 1000-INITIALIZE
+006200     PERFORM 2100-READ-BATCH
+006300     PERFORM UNTIL WS-NO-MORE-RECS
+006400         IF MEDG-CLM60-REC-ID = '60'
+006500             PERFORM 2200-CHECK-NDC
+006600         END-IF
+006700         PERFORM 2100-READ-BATCH
+006800     END-PERFORM
+006900     IF WS-EXCEPT-COUNT = ZERO
+007000         MOVE 'ALL NATIONAL DRUG CODES PASSED VALIDATION'
+007100             TO RPT-LINE
+007200         WRITE RPT-LINE
+007300     END-IF
+007400     PERFORM 9000-TERMINATE
+007500     IF WS-EXCEPT-COUNT NOT = ZERO
+007600         MOVE 4 TO RETURN-CODE
+007700     END-IF
+007800     STOP RUN.
+007900
+008000 1000-INITIALIZE.
+008100     OPEN INPUT BATCH-837
+008200     OPEN OUTPUT NDC-EXCEPT-RPT
+008300     MOVE 'NATIONAL DRUG CODE VALIDATION EXCEPTIONS' TO RPT-LINE
+008400     WRITE RPT-LINE
+008500     PERFORM 1100-LOAD-NDC-MASTER.
+008600
+008700 1100-LOAD-NDC-MASTER.
+008800     OPEN INPUT NDC-MASTER-FILE
+008900     PERFORM 1110-READ-NDC-MASTER
+009000     PERFORM UNTIL WS-NO-MORE-NDCM
+009100         IF WS-NDC-TABLE-COUNT < 5000
+009200             ADD 1 TO WS-NDC-TABLE-COUNT
+009300             MOVE NDC-MASTER-CODE
+009400                 TO WS-NDC-CODE(WS-NDC-TABLE-COUNT)
+009500             MOVE NDC-MASTER-STATUS
+009600                 TO WS-NDC-STATUS(WS-NDC-TABLE-COUNT)
+009700         END-IF
+009800         PERFORM 1110-READ-NDC-MASTER
+009900     END-PERFORM
+010000     CLOSE NDC-MASTER-FILE.
+010100
+010200 1110-READ-NDC-MASTER.
+010300     READ NDC-MASTER-FILE
+010400         AT END
+010500             SET WS-NO-MORE-NDCM TO TRUE
+010600     END-READ.
+010700
+010800 2100-READ-BATCH.
+010900     READ BATCH-837
+011000         AT END
+011100             SET WS-NO-MORE-RECS TO TRUE
+011200     END-READ.
+011300
+011400 2200-CHECK-NDC.
+011500     SET WS-FOUND-SW TO 'N'
+011600     SET WS-NDC-IX TO 1
+011700     SEARCH WS-NDC-ENTRY
+011800         AT END
+011900             CONTINUE
+012000         WHEN WS-NDC-CODE(WS-NDC-IX) = MEDG-CLM60-NATL-DRUG-CD
+012100             SET WS-NDC-FOUND TO TRUE
+012200     END-SEARCH
+012300     IF NOT WS-NDC-FOUND
+012400         ADD 1 TO WS-EXCEPT-COUNT
+012500         MOVE MEDG-CLM60-NATL-DRUG-CD  TO RPT-NDC
+012600         MOVE MEDG-CLM60-LINE-NBR      TO RPT-LINE-NBR
+012700         MOVE 'NDC NOT FOUND ON FDA NDC MASTER'
+012800             TO RPT-REASON
+012900         WRITE RPT-LINE FROM RPT-DETAIL-LINE
+013000     ELSE
+013100         IF WS-NDC-STATUS(WS-NDC-IX) = 'D'
+013200             ADD 1 TO WS-EXCEPT-COUNT
+013300             MOVE MEDG-CLM60-NATL-DRUG-CD  TO RPT-NDC
+013400             MOVE MEDG-CLM60-LINE-NBR      TO RPT-LINE-NBR
+013500             MOVE 'NDC DISCONTINUED'
+013600                 TO RPT-REASON
+013700             WRITE RPT-LINE FROM RPT-DETAIL-LINE
+013800         END-IF
+013900     END-IF.
+014000
+014100 9000-TERMINATE.
+014200     CLOSE BATCH-837
+014300     CLOSE NDC-EXCEPT-RPT.
