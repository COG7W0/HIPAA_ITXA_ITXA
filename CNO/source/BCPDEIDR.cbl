@@ -0,0 +1,138 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150028 - HIPAA TEST/TRAINING        *
+000300*            DE-IDENTIFICATION PASS FOR THE BCP-RESP FILE.       *
+000400*            PRODUCES A SCRUBBED COPY WITH BCP-RESP-PAT-NAME-    *
+000500*            LAST/FIRST AND BCP-RESP-POLICY-NO REPLACED BY       *
+000600*            SYNTHETIC VALUES VIA BCPDEIDU - SAME REAL VALUE IN, *
+000700*            SAME SYNTHETIC VALUE OUT, SO CROSS-RECORD           *
+000800*            RELATIONSHIPS SURVIVE THE SCRUB. WHICH FIELDS ARE   *
+000900*            SCRUBBED IS CONFIGURABLE VIA AN OPTIONAL DEID-      *
+001000*            CONFIG-FILE (NO CONFIG ENTRY FOR A FIELD DEFAULTS   *
+001100*            TO SCRUBBED).                                       *
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. BCPDEIDR.
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+001900            ORGANIZATION IS LINE SEQUENTIAL
+002000            FILE STATUS IS WS-RESP-STATUS.
+002100     SELECT DEID-OUTPUT ASSIGN TO DEIDOUT
+002200            ORGANIZATION IS LINE SEQUENTIAL
+002300            FILE STATUS IS WS-OUT-STATUS.
+002400     SELECT OPTIONAL DEID-CONFIG-FILE ASSIGN TO DEIDCFG
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS IS WS-CFG-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  BCP-RESP-FILE.
+003000     COPY BCPRESP_Updated.
+003100 FD  DEID-OUTPUT.
+003200     COPY BCPRESP_Updated
+003300         REPLACING ==BCP-RESP-RECORD== BY ==DEID-RESP-RECORD==.
+003400 FD  DEID-CONFIG-FILE.
+003500     COPY BCPDEICF.
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-RESP-STATUS            PIC X(02).
+003800 01  WS-OUT-STATUS             PIC X(02).
+003900 01  WS-CFG-STATUS             PIC X(02).
+004000 01  WS-NO-MORE-RECS-SW        PIC X(01)      VALUE 'N'.
+004100     88  WS-NO-MORE-RECS           VALUE 'Y'.
+004200 01  WS-NO-MORE-CFG-SW         PIC X(01)      VALUE 'N'.
+004300     88  WS-NO-MORE-CFG            VALUE 'Y'.
+004400 01  WS-SCRUB-RLST-SW          PIC X(01)      VALUE 'Y'.
+004500     88  WS-SCRUB-RLST             VALUE 'Y'.
+004600 01  WS-SCRUB-RFST-SW          PIC X(01)      VALUE 'Y'.
+004700     88  WS-SCRUB-RFST             VALUE 'Y'.
+004800 01  WS-SCRUB-RPOL-SW          PIC X(01)      VALUE 'Y'.
+004900     88  WS-SCRUB-RPOL             VALUE 'Y'.
+005000 01  WS-SYNTH-VALUE            PIC X(80).
+005100 01  WS-REAL-VALUE             PIC X(80).
+005200 01  WS-REC-COUNT              PIC 9(07)      VALUE ZERO.
+005300 PROCEDURE DIVISION.
+005400 0000-MAIN-CONTROL.
+005500     PERFORM 1000-INITIALIZE
+005600     PERFORM 2000-PROCESS-RESP
+005700         UNTIL WS-NO-MORE-RECS
+005800     PERFORM 9000-TERMINATE
+005900     STOP RUN.
+006000
+006100 1000-INITIALIZE.
+006200     OPEN INPUT BCP-RESP-FILE
+006300     OPEN OUTPUT DEID-OUTPUT
+006400     PERFORM 1100-LOAD-CONFIG
+006500     PERFORM 2100-READ-RESP.
+006600
+006700 1100-LOAD-CONFIG.
+006800     OPEN INPUT DEID-CONFIG-FILE
+006900     PERFORM 1110-READ-CONFIG
+007000     PERFORM UNTIL WS-NO-MORE-CFG
+007100         EVALUATE DEICF-FIELD-CODE
+007200             WHEN 'RLST'
+007300                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-RLST-SW
+007400             WHEN 'RFST'
+007500                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-RFST-SW
+007600             WHEN 'RPOL'
+007700                 MOVE DEICF-SCRUB-IND TO WS-SCRUB-RPOL-SW
+007800         END-EVALUATE
+007900         PERFORM 1110-READ-CONFIG
+008000     END-PERFORM
+008100     CLOSE DEID-CONFIG-FILE.
+008200
+008300 1110-READ-CONFIG.
+008400     READ DEID-CONFIG-FILE
+008500         AT END
+008600             SET WS-NO-MORE-CFG TO TRUE
+008700     END-READ.
+008800
+008900 2000-PROCESS-RESP.
+009000     PERFORM 2200-SCRUB-RESP
+009100     PERFORM 2100-READ-RESP.
+009200
+009300 2100-READ-RESP.
+009400     READ BCP-RESP-FILE
+009500         AT END
+009600             SET WS-NO-MORE-RECS TO TRUE
+009700     END-READ.
+009800
+009900 2200-SCRUB-RESP.
+010000     ADD 1 TO WS-REC-COUNT
+010100     MOVE CORRESPONDING BCP-RESP-RECORD OF BCP-RESP-FILE
+010200         TO DEID-RESP-RECORD OF DEID-OUTPUT
+010300     IF WS-SCRUB-RLST
+010400         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+010500         MOVE BCP-RESP-PAT-NAME-LAST OF BCP-RESP-FILE
+010510             TO WS-REAL-VALUE
+010600         CALL 'BCPDEIDU' USING 'RLST' WS-REAL-VALUE
+010700             WS-SYNTH-VALUE
+010800         END-CALL
+010900         MOVE WS-SYNTH-VALUE(1:60)
+011000             TO BCP-RESP-PAT-NAME-LAST OF DEID-OUTPUT
+011100     END-IF
+011200     IF WS-SCRUB-RFST
+011300         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+011400         MOVE BCP-RESP-PAT-NAME-FIRST OF BCP-RESP-FILE
+011450             TO WS-REAL-VALUE
+011500         CALL 'BCPDEIDU' USING 'RFST' WS-REAL-VALUE
+011600             WS-SYNTH-VALUE
+011700         END-CALL
+011800         MOVE WS-SYNTH-VALUE(1:35)
+011900             TO BCP-RESP-PAT-NAME-FIRST OF DEID-OUTPUT
+012000     END-IF
+012100     IF WS-SCRUB-RPOL
+012200         MOVE SPACES TO WS-REAL-VALUE WS-SYNTH-VALUE
+012300         MOVE BCP-RESP-POLICY-NO OF BCP-RESP-FILE
+012350             TO WS-REAL-VALUE
+012400         CALL 'BCPDEIDU' USING 'RPOL' WS-REAL-VALUE
+012500             WS-SYNTH-VALUE
+012600         END-CALL
+012700         MOVE WS-SYNTH-VALUE
+012800             TO BCP-RESP-POLICY-NO OF DEID-OUTPUT
+012900     END-IF
+013000     WRITE DEID-RESP-RECORD OF DEID-OUTPUT.
+013100
+013200 9000-TERMINATE.
+013300     DISPLAY 'RESPONSES DE-IDENTIFIED: ' WS-REC-COUNT
+013400     CLOSE BCP-RESP-FILE
+013500     CLOSE DEID-OUTPUT.
