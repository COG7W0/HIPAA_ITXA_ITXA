@@ -0,0 +1,56 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150003 - NPI CHECK-DIGIT VALIDATION *
+000300*            SUBPROGRAM. APPLIES THE STANDARD NPI LUHN ALGORITHM *
+000400*            (CONSTANT PREFIX 80840 + FIRST 9 NPI DIGITS) TO     *
+000500*            THE 10-DIGIT NPI AND RETURNS WHETHER THE CHECK      *
+000600*            DIGIT IS VALID. CALLED BY THE CONVERSION EDITS FOR  *
+000700*            MEDG-CLM50-RENDPROV-NPI AND BY BCPRECON FOR         *
+000800*            BCP-RESP-PROV-NPI.                                  *
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. BCPNPIVL.
+001200 ENVIRONMENT DIVISION.
+001300 DATA DIVISION.
+001400 WORKING-STORAGE SECTION.
+001500 01  WS-PREFIXED-NBR           PIC X(14).
+001600 01  WS-DIGIT-TABLE REDEFINES WS-PREFIXED-NBR.
+001700     05  WS-DIGIT OCCURS 14 TIMES PIC 9(01).
+001800 01  WS-IX                     PIC 9(02).
+001900 01  WS-DIGIT-VALUE            PIC 9(02).
+002000 01  WS-DOUBLED-VALUE          PIC 9(02).
+002100 01  WS-SUM                    PIC 9(04)      VALUE ZERO.
+002200 01  WS-CALC-CHECK-DIGIT       PIC 9(01).
+002300 01  WS-GIVEN-CHECK-DIGIT      PIC 9(01).
+002400 LINKAGE SECTION.
+002500 01  LK-NPI-NUMBER             PIC X(10).
+002600 01  LK-NPI-VALID-IND          PIC X(01).
+002700     88  LK-NPI-IS-VALID            VALUE 'Y'.
+002800     88  LK-NPI-IS-INVALID          VALUE 'N'.
+002900 PROCEDURE DIVISION USING LK-NPI-NUMBER LK-NPI-VALID-IND.
+003000 0000-MAIN-CONTROL.
+003100     SET LK-NPI-IS-INVALID TO TRUE
+003200     IF LK-NPI-NUMBER IS NOT NUMERIC
+003300         GOBACK
+003400     END-IF
+003500     MOVE '80840' TO WS-PREFIXED-NBR(1:5)
+003600     MOVE LK-NPI-NUMBER(1:9) TO WS-PREFIXED-NBR(6:9)
+003700     MOVE LK-NPI-NUMBER(10:1) TO WS-GIVEN-CHECK-DIGIT
+003800     MOVE ZERO TO WS-SUM
+003900     PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 14
+004000         MOVE WS-DIGIT(WS-IX) TO WS-DIGIT-VALUE
+004100         IF FUNCTION MOD(WS-IX, 2) = 0
+004200             COMPUTE WS-DOUBLED-VALUE = WS-DIGIT-VALUE * 2
+004300             IF WS-DOUBLED-VALUE > 9
+004400                 SUBTRACT 9 FROM WS-DOUBLED-VALUE
+004500             END-IF
+004600             ADD WS-DOUBLED-VALUE TO WS-SUM
+004700         ELSE
+004800             ADD WS-DIGIT-VALUE TO WS-SUM
+004900         END-IF
+005000     END-PERFORM
+005100     COMPUTE WS-CALC-CHECK-DIGIT =
+005200         FUNCTION MOD(10 - FUNCTION MOD(WS-SUM, 10), 10)
+005300     IF WS-CALC-CHECK-DIGIT = WS-GIVEN-CHECK-DIGIT
+005400         SET LK-NPI-IS-VALID TO TRUE
+005500     END-IF
+005600     GOBACK.
