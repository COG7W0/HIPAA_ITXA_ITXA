@@ -0,0 +1,88 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150003 - RENDERING PROVIDER NPI     *
+000300*            EDIT. CALLS BCPNPIVL AGAINST EVERY MEDG-CLM50-      *
+000400*            RENDPROV-NPI IN THE BATCH AND ROUTES ANY CLAIM      *
+000500*            WITH A FAILED CHECK DIGIT TO THE NPI EXCEPTION      *
+000600*            REPORT INSTEAD OF LETTING IT GO OUT TO THE PAYER.   *
+000700******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. BCPNPIED.
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT BATCH-837 ASSIGN TO BATCH837
+001400            ORGANIZATION IS LINE SEQUENTIAL
+001500            FILE STATUS IS WS-BATCH-STATUS.
+001600     SELECT NPI-EXCEPT-RPT ASSIGN TO NPIEXCPT
+001700            ORGANIZATION IS LINE SEQUENTIAL
+001800            FILE STATUS IS WS-RPT-STATUS.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  BATCH-837.
+002200     COPY BCPMGHDR.
+002300     COPY BCPMG50.
+002400     COPY BCPMG60.
+002500     COPY BCPMGSVC.
+002600     COPY BCPMG90.
+002700     COPY BCPMG99.
+002800 FD  NPI-EXCEPT-RPT.
+002900 01  RPT-LINE                  PIC X(132).
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-BATCH-STATUS           PIC X(02).
+003200 01  WS-RPT-STATUS             PIC X(02).
+003300 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+003400     88  WS-NO-MORE-RECS            VALUE 'Y'.
+003500 01  WS-NPI-VALID-IND          PIC X(01).
+003600     88  WS-NPI-OK                  VALUE 'Y'.
+003700 01  WS-EXCEPT-COUNT           PIC 9(05)      VALUE ZERO.
+003800 01  RPT-DETAIL-LINE.
+003900     05  FILLER                PIC X(05)      VALUE SPACES.
+004000     05  RPT-NPI                PIC X(10).
+004100     05  FILLER                PIC X(05)      VALUE SPACES.
+004200     05  RPT-SUBSCR-LAST        PIC X(33).
+004300     05  FILLER                PIC X(05)      VALUE SPACES.
+004400     05  RPT-REASON             PIC X(40).
+004500 PROCEDURE DIVISION.
+004600 0000-MAIN-CONTROL.
+004700     OPEN INPUT BATCH-837
+004800     OPEN OUTPUT NPI-EXCEPT-RPT
+004900     MOVE 'RENDERING PROVIDER NPI CHECK-DIGIT EXCEPTIONS'
+005000         TO RPT-LINE
+005100     WRITE RPT-LINE
+005200     PERFORM 2100-READ-BATCH
+005300     PERFORM UNTIL WS-NO-MORE-RECS
+005400         IF MEDG-CLM50-REC-ID = '50'
+005500             PERFORM 2200-CHECK-NPI
+005600         END-IF
+005700         PERFORM 2100-READ-BATCH
+005800     END-PERFORM
+005900     IF WS-EXCEPT-COUNT = ZERO
+006000         MOVE 'ALL RENDERING PROVIDER NPIS PASSED CHECK DIGIT'
+006100             TO RPT-LINE
+006200         WRITE RPT-LINE
+006300     END-IF
+006400     CLOSE BATCH-837
+006500     CLOSE NPI-EXCEPT-RPT
+006600     IF WS-EXCEPT-COUNT NOT = ZERO
+006700         MOVE 4 TO RETURN-CODE
+006800     END-IF
+006900     STOP RUN.
+007000
+007100 2100-READ-BATCH.
+007200     READ BATCH-837
+007300         AT END
+007400             SET WS-NO-MORE-RECS TO TRUE
+007500     END-READ.
+007600
+007700 2200-CHECK-NPI.
+007800     CALL 'BCPNPIVL' USING MEDG-CLM50-RENDPROV-NPI
+007900         WS-NPI-VALID-IND
+008000     END-CALL
+008100     IF NOT WS-NPI-OK
+008200         ADD 1 TO WS-EXCEPT-COUNT
+008300         MOVE MEDG-CLM50-RENDPROV-NPI  TO RPT-NPI
+008400         MOVE MEDG-CLM50-SUBSCR-LAST   TO RPT-SUBSCR-LAST
+008500         MOVE 'FAILED NPI CHECK DIGIT VALIDATION'
+008600             TO RPT-REASON
+008700         WRITE RPT-LINE FROM RPT-DETAIL-LINE
+008800     END-IF.
