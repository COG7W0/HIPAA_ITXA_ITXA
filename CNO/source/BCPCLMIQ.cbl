@@ -0,0 +1,331 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150017 - ONLINE CLAIM STATUS        *
+000300*            INQUIRY. LETS A CSR KEY IN A SUBSCRIBER SSN OR A    *
+000400*            BCP-RESP-CLM-NO AND SEE THE CLAIM'S SUBMITTED       *
+000500*            AMOUNT, PAID AMOUNT, ACCEPT/REJECT STATUS AND ACH   *
+000600*            PAYMENT DATE WITHOUT ESCALATING TO OPERATIONS.      *
+000700******************************************************************
+000710* 08-08-26 - R KOWALSKI - AR 150036 - WS-CLM-ENTRY, WS-RESP-     *
+000720*            ENTRY AND WS-CHG-ENTRY WERE SEARCHED WITH A PLAIN   *
+000730*            SEARCH, SCANNING THE FULL 5000-ENTRY DECLARED TABLE *
+000740*            REGARDLESS OF HOW MANY ENTRIES ARE ACTUALLY LOADED. *
+000750*            ALL THREE TABLES NOW USE OCCURS ... DEPENDING ON    *
+000760*            THEIR EXISTING -TABLE-COUNT FIELDS SO SEARCH IS     *
+000770*            BOUNDED TO THE LOADED ENTRIES.                      *
+000780******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. BCPCLMIQ.
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT POSTED-CLAIMS ASSIGN TO POSTCLAIM
+001400            ORGANIZATION IS LINE SEQUENTIAL
+001500            FILE STATUS IS WS-POST-STATUS.
+001600     SELECT BCP-RESP-FILE ASSIGN TO BCPRESP
+001700            ORGANIZATION IS LINE SEQUENTIAL
+001800            FILE STATUS IS WS-RESP-STATUS.
+001900     SELECT BATCH-837 ASSIGN TO BATCH837
+002000            ORGANIZATION IS LINE SEQUENTIAL
+002100            FILE STATUS IS WS-BATCH-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  POSTED-CLAIMS.
+002500     COPY BCPMG50
+002600         REPLACING ==MEDG-CLM50-RECORD== BY
+002700                   ==POST-CLM50-RECORD==.
+002800 FD  BCP-RESP-FILE.
+002900     COPY BCPRESP_Updated.
+003000 FD  BATCH-837.
+003100     COPY BCPMGHDR.
+003200     COPY BCPMG50.
+003300     COPY BCPMG60.
+003400     COPY BCPMGSVC.
+003500     COPY BCPMG90.
+003600     COPY BCPMG99.
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-POST-STATUS            PIC X(02).
+003900 01  WS-RESP-STATUS            PIC X(02).
+004000 01  WS-BATCH-STATUS           PIC X(02).
+004100 01  WS-CLM-EOF-SW             PIC X(01)      VALUE 'N'.
+004200     88  WS-NO-MORE-CLM            VALUE 'Y'.
+004300 01  WS-RSP-EOF-SW             PIC X(01)      VALUE 'N'.
+004400     88  WS-NO-MORE-RSP            VALUE 'Y'.
+004500 01  WS-BAT-EOF-SW             PIC X(01)      VALUE 'N'.
+004600     88  WS-NO-MORE-BAT            VALUE 'Y'.
+004700 01  WS-EXIT-SW                PIC X(01)      VALUE 'N'.
+004800     88  WS-EXIT-REQUESTED         VALUE 'Y'.
+004900 01  WS-FOUND-SW               PIC X(01)      VALUE 'N'.
+005000     88  WS-CLAIM-WAS-FOUND        VALUE 'Y'.
+005100 01  WS-CLM-TABLE-COUNT        PIC 9(05)      VALUE ZERO.
+005200 01  WS-CLM-TABLE.
+005300     05  WS-CLM-ENTRY          OCCURS 1 TO 5000 TIMES
+005350                               DEPENDING ON WS-CLM-TABLE-COUNT
+005400                               INDEXED BY WS-CLM-IX.
+005500         10  WS-CLM-SSN            PIC X(09).
+005600         10  WS-CLM-KEY            PIC 9(06).
+005700         10  WS-CLM-POLICY-KEY     PIC 9(09).
+005800         10  WS-CLM-PAID-AMT       PIC 9(09)V99.
+005900         10  WS-CLM-ACC-REJ        PIC X(01).
+006000         10  WS-CLM-TRACE-NO       PIC X(50).
+006100 01  WS-RESP-TABLE-COUNT       PIC 9(05)      VALUE ZERO.
+006200 01  WS-RESP-TABLE.
+006300     05  WS-RESP-ENTRY         OCCURS 1 TO 5000 TIMES
+006350                               DEPENDING ON WS-RESP-TABLE-COUNT
+006400                               INDEXED BY WS-RESP-IX.
+006500         10  WS-RESP-CLM-KEY       PIC 9(06).
+006600         10  WS-RESP-POLICY-KEY    PIC 9(09).
+006700         10  WS-RESP-CLM-NO        PIC X(30).
+006800         10  WS-RESP-ACH-DT        PIC X(08).
+006900         10  WS-RESP-PAT-LAST      PIC X(60).
+007000         10  WS-RESP-PAT-FIRST     PIC X(35).
+007100 01  WS-CHG-TABLE-COUNT        PIC 9(05)      VALUE ZERO.
+007200 01  WS-CHG-TABLE.
+007300     05  WS-CHG-ENTRY          OCCURS 1 TO 5000 TIMES
+007350                               DEPENDING ON WS-CHG-TABLE-COUNT
+007400                               INDEXED BY WS-CHG-IX.
+007500         10  WS-CHG-CLM-KEY        PIC 9(06).
+007600         10  WS-CHG-AMOUNT         PIC 9(09)V99.
+007700 01  WS-CUR-CLM-KEY            PIC 9(06)      VALUE ZERO.
+007800 01  WS-CUR-CHG-AMT            PIC 9(09)V99   VALUE ZERO.
+007900 01  WS-IN-SSN                 PIC X(09)      VALUE SPACES.
+008000 01  WS-IN-CLM-NO              PIC X(30)      VALUE SPACES.
+008100 01  WS-IN-EXIT                PIC X(01)      VALUE SPACES.
+008200 01  WS-OUT-SSN                PIC X(09)      VALUE SPACES.
+008300 01  WS-OUT-CLM-NO             PIC X(30)      VALUE SPACES.
+008400 01  WS-OUT-SUBMIT-AMT         PIC Z,ZZZ,ZZ9.99.
+008500 01  WS-OUT-PAID-AMT           PIC Z,ZZZ,ZZ9.99.
+008600 01  WS-OUT-STATUS             PIC X(20)      VALUE SPACES.
+008700 01  WS-OUT-ACH-DT             PIC X(08)      VALUE SPACES.
+008800 01  WS-OUT-MESSAGE            PIC X(40)      VALUE SPACES.
+008900 SCREEN SECTION.
+009000 01  SD-INQUIRY-SCREEN.
+009100     05  BLANK SCREEN.
+009200     05  LINE 1  COLUMN 1  VALUE 'CLAIM STATUS INQUIRY'.
+009300     05  LINE 3  COLUMN 1  VALUE 'SUBSCRIBER SSN....: '.
+009400     05  LINE 3  COLUMN 21 PIC X(09) USING WS-IN-SSN.
+009500     05  LINE 4  COLUMN 1  VALUE 'CLAIM NUMBER.......: '.
+009600     05  LINE 4  COLUMN 21 PIC X(30) USING WS-IN-CLM-NO.
+009700     05  LINE 6  COLUMN 1
+009800         VALUE 'ENTER EITHER FIELD. X TO EXIT..: '.
+009900     05  LINE 6  COLUMN 35 PIC X(01) USING WS-IN-EXIT.
+010000 01  SD-RESULT-SCREEN.
+010100     05  BLANK SCREEN.
+010200     05  LINE 1  COLUMN 1  VALUE 'CLAIM STATUS INQUIRY RESULT'.
+010300     05  LINE 3  COLUMN 1  VALUE 'SUBSCRIBER SSN....: '.
+010400     05  LINE 3  COLUMN 21 PIC X(09) USING WS-OUT-SSN.
+010500     05  LINE 4  COLUMN 1  VALUE 'CLAIM NUMBER.......: '.
+010600     05  LINE 4  COLUMN 21 PIC X(30) USING WS-OUT-CLM-NO.
+010700     05  LINE 5  COLUMN 1  VALUE 'SUBMITTED AMOUNT...: '.
+010800     05  LINE 5  COLUMN 21 PIC Z,ZZZ,ZZ9.99 USING
+010900         WS-OUT-SUBMIT-AMT.
+011000     05  LINE 6  COLUMN 1  VALUE 'PAID AMOUNT........: '.
+011100     05  LINE 6  COLUMN 21 PIC Z,ZZZ,ZZ9.99 USING
+011200         WS-OUT-PAID-AMT.
+011300     05  LINE 7  COLUMN 1  VALUE 'ACCEPT/REJECT STATUS: '.
+011400     05  LINE 7  COLUMN 23 PIC X(20) USING WS-OUT-STATUS.
+011500     05  LINE 8  COLUMN 1  VALUE 'ACH PAYMENT DATE...: '.
+011600     05  LINE 8  COLUMN 21 PIC X(08) USING WS-OUT-ACH-DT.
+011700     05  LINE 10 COLUMN 1  PIC X(40) USING WS-OUT-MESSAGE.
+011800     05  LINE 12 COLUMN 1  VALUE 'PRESS ENTER TO CONTINUE'.
+011900     05  LINE 13 COLUMN 1  PIC X(01) USING WS-IN-EXIT.
+012000 PROCEDURE DIVISION.
+012100 0000-MAIN-CONTROL.
+012200     PERFORM 1000-INITIALIZE
+012300     PERFORM 2000-INQUIRY-LOOP
+012400         UNTIL WS-EXIT-REQUESTED
+012500     PERFORM 9000-TERMINATE
+012600     STOP RUN.
+012700
+012800 1000-INITIALIZE.
+012900     PERFORM 1100-LOAD-POSTED-CLAIMS
+013000     PERFORM 1200-LOAD-RESP-TABLE
+013100     PERFORM 1300-LOAD-CHARGE-TOTALS.
+013200
+013300 1100-LOAD-POSTED-CLAIMS.
+013400     OPEN INPUT POSTED-CLAIMS
+013500     PERFORM 1110-READ-POSTED-CLAIMS
+013600     PERFORM UNTIL WS-NO-MORE-CLM
+013700         IF WS-CLM-TABLE-COUNT < 5000
+013800             ADD 1 TO WS-CLM-TABLE-COUNT
+013900             SET WS-CLM-IX TO WS-CLM-TABLE-COUNT
+014000             MOVE MEDG-CLM50-SUBSCR-SSN OF POST-CLM50-RECORD
+014100                 TO WS-CLM-SSN(WS-CLM-IX)
+014200             MOVE MEDG-CLM50-CLM-KEY OF POST-CLM50-RECORD
+014300                 TO WS-CLM-KEY(WS-CLM-IX)
+014400             MOVE MEDG-CLM50-POLICY-KEY OF POST-CLM50-RECORD
+014500                 TO WS-CLM-POLICY-KEY(WS-CLM-IX)
+014600             MOVE MEDG-CLM50-PAID-AMT OF POST-CLM50-RECORD
+014700                 TO WS-CLM-PAID-AMT(WS-CLM-IX)
+014800             MOVE MEDG-CLM50-ACC-REJ-IND OF POST-CLM50-RECORD
+014900                 TO WS-CLM-ACC-REJ(WS-CLM-IX)
+015000             MOVE MEDG-CLM50-ACH-TRACE-NO OF POST-CLM50-RECORD
+015100                 TO WS-CLM-TRACE-NO(WS-CLM-IX)
+015200         END-IF
+015300         PERFORM 1110-READ-POSTED-CLAIMS
+015400     END-PERFORM
+015500     CLOSE POSTED-CLAIMS.
+015600
+015700 1110-READ-POSTED-CLAIMS.
+015800     READ POSTED-CLAIMS
+015900         AT END
+016000             SET WS-NO-MORE-CLM TO TRUE
+016100     END-READ.
+016200
+016300 1200-LOAD-RESP-TABLE.
+016400     OPEN INPUT BCP-RESP-FILE
+016500     PERFORM 1210-READ-RESP
+016600     PERFORM UNTIL WS-NO-MORE-RSP
+016700         IF WS-RESP-TABLE-COUNT < 5000
+016800             ADD 1 TO WS-RESP-TABLE-COUNT
+016900             SET WS-RESP-IX TO WS-RESP-TABLE-COUNT
+017000             MOVE BCP-RESP-CLM-KEY TO WS-RESP-CLM-KEY(WS-RESP-IX)
+017100             MOVE BCP-RESP-POLICY-KEY
+017200                 TO WS-RESP-POLICY-KEY(WS-RESP-IX)
+017300             MOVE BCP-RESP-CLM-NO  TO WS-RESP-CLM-NO(WS-RESP-IX)
+017400             MOVE BCP-RESP-ACH-DT  TO WS-RESP-ACH-DT(WS-RESP-IX)
+017500             MOVE BCP-RESP-PAT-NAME-LAST
+017600                 TO WS-RESP-PAT-LAST(WS-RESP-IX)
+017700             MOVE BCP-RESP-PAT-NAME-FIRST
+017800                 TO WS-RESP-PAT-FIRST(WS-RESP-IX)
+017900         END-IF
+018000         PERFORM 1210-READ-RESP
+018100     END-PERFORM
+018200     CLOSE BCP-RESP-FILE.
+018300
+018400 1210-READ-RESP.
+018500     READ BCP-RESP-FILE
+018600         AT END
+018700             SET WS-NO-MORE-RSP TO TRUE
+018800     END-READ.
+018900
+019000 1300-LOAD-CHARGE-TOTALS.
+019100     OPEN INPUT BATCH-837
+019200     PERFORM 1310-READ-BATCH
+019300     PERFORM UNTIL WS-NO-MORE-BAT
+019400         IF MEDG-CLM50-REC-ID OF MEDG-CLM50-RECORD = '50'
+019500             PERFORM 1320-FLUSH-CHARGE-TOTAL
+019600             MOVE MEDG-CLM50-CLM-KEY OF MEDG-CLM50-RECORD
+019650                 TO WS-CUR-CLM-KEY
+019700             MOVE ZERO TO WS-CUR-CHG-AMT
+019800         ELSE
+019900             IF MEDG-SVC-REC-ID = 'SV'
+020000                 ADD MEDG-SVC-APPROVED-AMT TO WS-CUR-CHG-AMT
+020100             END-IF
+020200         END-IF
+020300         PERFORM 1310-READ-BATCH
+020400     END-PERFORM
+020500     PERFORM 1320-FLUSH-CHARGE-TOTAL
+020600     CLOSE BATCH-837.
+020700
+020800 1310-READ-BATCH.
+020900     READ BATCH-837
+021000         AT END
+021100             SET WS-NO-MORE-BAT TO TRUE
+021200     END-READ.
+021300
+021400 1320-FLUSH-CHARGE-TOTAL.
+021500     IF WS-CUR-CLM-KEY NOT = ZERO
+021600         AND WS-CHG-TABLE-COUNT < 5000
+021700         ADD 1 TO WS-CHG-TABLE-COUNT
+021800         SET WS-CHG-IX TO WS-CHG-TABLE-COUNT
+021900         MOVE WS-CUR-CLM-KEY TO WS-CHG-CLM-KEY(WS-CHG-IX)
+022000         MOVE WS-CUR-CHG-AMT TO WS-CHG-AMOUNT(WS-CHG-IX)
+022100     END-IF.
+022200
+022300 2000-INQUIRY-LOOP.
+022400     MOVE SPACES TO WS-IN-SSN WS-IN-CLM-NO WS-IN-EXIT
+022500     DISPLAY SD-INQUIRY-SCREEN
+022600     ACCEPT SD-INQUIRY-SCREEN
+022700     IF WS-IN-EXIT = 'X' OR 'x'
+022800         SET WS-EXIT-REQUESTED TO TRUE
+022900     ELSE
+023000         IF WS-IN-SSN = SPACES AND WS-IN-CLM-NO = SPACES
+023100             SET WS-EXIT-REQUESTED TO TRUE
+023200         ELSE
+023300             PERFORM 2100-LOOKUP-CLAIM
+023400             DISPLAY SD-RESULT-SCREEN
+023500             ACCEPT SD-RESULT-SCREEN
+023600         END-IF
+023700     END-IF.
+023800
+023900 2100-LOOKUP-CLAIM.
+024000     MOVE SPACES TO WS-OUT-SSN WS-OUT-CLM-NO WS-OUT-STATUS
+024100     MOVE SPACES TO WS-OUT-ACH-DT WS-OUT-MESSAGE
+024200     MOVE ZERO   TO WS-OUT-SUBMIT-AMT WS-OUT-PAID-AMT
+024300     SET WS-FOUND-SW TO 'N'
+024400     IF WS-IN-SSN NOT = SPACES
+024500         PERFORM 2110-FIND-CLAIM-BY-SSN
+024600     ELSE
+024700         PERFORM 2120-FIND-CLAIM-BY-CLM-NO
+024800     END-IF
+024900     IF WS-CLAIM-WAS-FOUND
+025000         PERFORM 2130-BUILD-RESULT
+025100     ELSE
+025200         MOVE 'NO CLAIM FOUND FOR THAT KEY' TO WS-OUT-MESSAGE
+025300     END-IF.
+025400
+025500 2110-FIND-CLAIM-BY-SSN.
+025600     SET WS-CLM-IX TO 1
+025700     SEARCH WS-CLM-ENTRY
+025800         AT END
+025900             CONTINUE
+026000         WHEN WS-CLM-SSN(WS-CLM-IX) = WS-IN-SSN
+026100             SET WS-CLAIM-WAS-FOUND TO TRUE
+026200     END-SEARCH.
+026300
+026400 2120-FIND-CLAIM-BY-CLM-NO.
+026500     SET WS-RESP-IX TO 1
+026600     SEARCH WS-RESP-ENTRY
+026700         AT END
+026800             CONTINUE
+026900         WHEN WS-RESP-CLM-NO(WS-RESP-IX) = WS-IN-CLM-NO
+027000             SET WS-CLM-IX TO 1
+027100             SEARCH WS-CLM-ENTRY
+027200                 AT END
+027300                     CONTINUE
+027400                 WHEN WS-CLM-KEY(WS-CLM-IX) =
+027500                         WS-RESP-CLM-KEY(WS-RESP-IX)
+027600                     AND WS-CLM-POLICY-KEY(WS-CLM-IX) =
+027700                         WS-RESP-POLICY-KEY(WS-RESP-IX)
+027800                     SET WS-CLAIM-WAS-FOUND TO TRUE
+027900             END-SEARCH
+028000     END-SEARCH.
+028100
+028200 2130-BUILD-RESULT.
+028300     MOVE WS-CLM-SSN(WS-CLM-IX)      TO WS-OUT-SSN
+028400     MOVE WS-CLM-PAID-AMT(WS-CLM-IX) TO WS-OUT-PAID-AMT
+028500     IF WS-CLM-ACC-REJ(WS-CLM-IX) = 'A'
+028600         MOVE 'ACCEPTED'             TO WS-OUT-STATUS
+028700     ELSE
+028800         IF WS-CLM-ACC-REJ(WS-CLM-IX) = 'R'
+028900             MOVE 'REJECTED'         TO WS-OUT-STATUS
+029000         ELSE
+029100             MOVE 'NOT YET POSTED'   TO WS-OUT-STATUS
+029200         END-IF
+029300     END-IF
+029400     PERFORM 2140-FIND-CHARGE-TOTAL
+029500     PERFORM 2150-FIND-RESP-DETAIL.
+029600
+029700 2140-FIND-CHARGE-TOTAL.
+029800     SET WS-CHG-IX TO 1
+029900     SEARCH WS-CHG-ENTRY
+030000         AT END
+030100             CONTINUE
+030200         WHEN WS-CHG-CLM-KEY(WS-CHG-IX) = WS-CLM-KEY(WS-CLM-IX)
+030300             MOVE WS-CHG-AMOUNT(WS-CHG-IX) TO WS-OUT-SUBMIT-AMT
+030400     END-SEARCH.
+030500
+030600 2150-FIND-RESP-DETAIL.
+030700     SET WS-RESP-IX TO 1
+030800     SEARCH WS-RESP-ENTRY
+030900         AT END
+031000             CONTINUE
+031100         WHEN WS-RESP-CLM-KEY(WS-RESP-IX) = WS-CLM-KEY(WS-CLM-IX)
+031200             AND WS-RESP-POLICY-KEY(WS-RESP-IX) =
+031300                 WS-CLM-POLICY-KEY(WS-CLM-IX)
+031400             MOVE WS-RESP-CLM-NO(WS-RESP-IX) TO WS-OUT-CLM-NO
+031500             MOVE WS-RESP-ACH-DT(WS-RESP-IX) TO WS-OUT-ACH-DT
+031600     END-SEARCH.
+031700
+031800 9000-TERMINATE.
+031900     CONTINUE.
