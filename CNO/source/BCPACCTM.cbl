@@ -0,0 +1,73 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150008 - BANK ACCOUNT NUMBER MASK/  *
+000300*            ENCODE UTILITY. MASKS A BANK ACCOUNT NUMBER TO ITS  *
+000400*            LAST 4 CHARACTERS FOR PRINTED/EXCEPTION OUTPUT, AND *
+000500*            ENCODES/DECODES IT WITH A REVERSIBLE SHIFT CIPHER   *
+000600*            SO NOTHING IS EVER WRITTEN TO A SUSPENSE/EXCEPTION  *
+000700*            FILE IN THE CLEAR. SWAP 2200-SHIFT-CHAR FOR A CALL  *
+000800*            TO THE SITE'S STANDARD ENCRYPTION SERVICE WHEN ONE  *
+000900*            IS AVAILABLE TO THIS PLATFORM.                      *
+001000******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. BCPACCTM.
+001300 ENVIRONMENT DIVISION.
+001400 DATA DIVISION.
+001500 WORKING-STORAGE SECTION.
+001600 01  WS-SHIFT-KEY              PIC 9(03)      VALUE 057.
+001700 01  WS-SIG-LEN                PIC 9(02)      VALUE ZERO.
+001800 01  WS-IX                     PIC 9(02).
+001900 01  WS-OLD-ORD                PIC 9(03).
+002000 01  WS-NEW-ORD                PIC 9(03).
+002100 LINKAGE SECTION.
+002200 01  LK-ACCT-FUNCTION          PIC X(01).
+002300     88  LK-FUNC-MASK              VALUE 'M'.
+002400     88  LK-FUNC-ENCODE            VALUE 'E'.
+002500     88  LK-FUNC-DECODE            VALUE 'D'.
+002600 01  LK-ACCT-NBR-IN            PIC X(35).
+002700 01  LK-ACCT-NBR-OUT           PIC X(35).
+002800 PROCEDURE DIVISION USING LK-ACCT-FUNCTION LK-ACCT-NBR-IN
+002900         LK-ACCT-NBR-OUT.
+003000 0000-MAIN-CONTROL.
+003100     MOVE LK-ACCT-NBR-IN TO LK-ACCT-NBR-OUT
+003200     EVALUATE TRUE
+003300         WHEN LK-FUNC-MASK
+003400             PERFORM 1000-MASK-ACCOUNT
+003500         WHEN LK-FUNC-ENCODE
+003600             PERFORM 2000-ENCODE-ACCOUNT
+003700         WHEN LK-FUNC-DECODE
+003800             PERFORM 2100-DECODE-ACCOUNT
+003900     END-EVALUATE
+004000     GOBACK.
+004100
+004200 1000-MASK-ACCOUNT.
+004300     COMPUTE WS-SIG-LEN =
+004400         FUNCTION LENGTH(FUNCTION TRIM(LK-ACCT-NBR-IN))
+004500     IF WS-SIG-LEN > 4
+004600         MOVE ALL 'X' TO LK-ACCT-NBR-OUT(1:WS-SIG-LEN - 4)
+004700     END-IF.
+004800
+004900 2000-ENCODE-ACCOUNT.
+005000     PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 35
+005100         IF LK-ACCT-NBR-IN(WS-IX:1) NOT = SPACE
+005200             PERFORM 2200-SHIFT-CHAR-UP
+005300         END-IF
+005400     END-PERFORM.
+005500
+005600 2100-DECODE-ACCOUNT.
+005700     PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 35
+005800         IF LK-ACCT-NBR-IN(WS-IX:1) NOT = SPACE
+005900             PERFORM 2300-SHIFT-CHAR-DOWN
+006000         END-IF
+006100     END-PERFORM.
+006200
+006300 2200-SHIFT-CHAR-UP.
+006400     COMPUTE WS-OLD-ORD = FUNCTION ORD(LK-ACCT-NBR-IN(WS-IX:1))
+006500     COMPUTE WS-NEW-ORD =
+006600         FUNCTION MOD(WS-OLD-ORD - 1 + WS-SHIFT-KEY, 256) + 1
+006700     MOVE FUNCTION CHAR(WS-NEW-ORD) TO LK-ACCT-NBR-OUT(WS-IX:1).
+006800
+006900 2300-SHIFT-CHAR-DOWN.
+007000     COMPUTE WS-OLD-ORD = FUNCTION ORD(LK-ACCT-NBR-IN(WS-IX:1))
+007100     COMPUTE WS-NEW-ORD =
+007200         FUNCTION MOD(WS-OLD-ORD + 255 - WS-SHIFT-KEY, 256) + 1
+007300     MOVE FUNCTION CHAR(WS-NEW-ORD) TO LK-ACCT-NBR-OUT(WS-IX:1).
