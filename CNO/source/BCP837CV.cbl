@@ -0,0 +1,1332 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150000 - NEW 837 CONVERSION DRIVER  *
+000300*            READS THE CLAIMS EXTRACT AND BUILDS THE OUTBOUND    *
+000400*            HIPAA 5010 837 BATCH IN REC-ID SEQUENCE             *
+000500*            (02/50/60/SV/90/99).                                *
+000600******************************************************************
+000610* 08-08-26 - R KOWALSKI - AR 150004 - CLAIMS FAILING THE SSN,    *
+000620*            DISCHARGE/ADMIT DATE OR PATIENT-REL EDITS ARE NOW   *
+000630*            ROUTED TO THE SUSPENSE FILE (WITH THEIR 60/SV LINES)*
+000640*            INSTEAD OF ABENDING OR POLLUTING THE OUTBOUND BATCH.*
+000650******************************************************************
+000660* 08-08-26 - R KOWALSKI - AR 150005 - BATCH HEADER SENDER/       *
+000670*            RECEIVER IS NOW VALIDATED AGAINST THE TRADING       *
+000680*            PARTNER MASTER. AN UNONBOARDED PARTNER REJECTS THE  *
+000690*            WHOLE BATCH UP FRONT INSTEAD OF AT THE CLEARING-    *
+000700*            HOUSE.                                              *
+000701******************************************************************
+000702* 08-08-26 - R KOWALSKI - AR 150010 - CHECKPOINT/RESTART. A      *
+000703*            CHECKPOINT RECORD IS WRITTEN EVERY WS-CHKPT-        *
+000704*            INTERVAL CLAIMS. IF A CHECKPOINT FILE IS FOUND ON   *
+000705*            STARTUP THE RUN SKIPS EVERY CLM50/CLM60/SV RECORD   *
+000706*            THROUGH THE LAST CHECKPOINTED CLAIM AND EXTENDS THE *
+000707*            OUTBOUND 837/SUSPENSE FILES INSTEAD OF REBUILDING   *
+000708*            THEM FROM CLAIM ONE.                                *
+000710******************************************************************
+000711* 08-08-26 - R KOWALSKI - AR 150037 - 2362-CHECK-STATE-MANDATES  *
+000712*            LOADED WS-STM-ELEM-LIMIT STRAIGHT FROM THE INBOUND  *
+000713*            MEDG-CLM50-STMND-CNT WITHOUT CLAMPING IT TO THE     *
+000714*            10-SLOT MEDG-CLM50-STMND-TBL, SO A CLAIM EXTRACT    *
+000715*            RECORD WITH AN OUT-OF-RANGE COUNT COULD DRIVE THE   *
+000716*            LOOP PAST THE TABLE AND READ WHATEVER FOLLOWED IT   *
+000717*            IN THE RECORD BUFFER. CLAMPED TO 10, THE SAME WAY   *
+000718*            THE WS-OPT-IX/WS-SMD-IX COPY LOOPS ELSEWHERE IN     *
+000719*            THIS PROGRAM HARDCODE THEIR BOUND INSTEAD OF        *
+000720*            TRUSTING THE PAIRED COUNT FIELD.                    *
+000721******************************************************************
+000720 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. BCP837CV.
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200     SELECT CLAIM-EXTRACT ASSIGN TO CLMEXTR
+001300            ORGANIZATION IS LINE SEQUENTIAL
+001400            FILE STATUS IS WS-EXTR-STATUS.
+001500     SELECT OUTBOUND-837 ASSIGN TO OUT837
+001600            ORGANIZATION IS LINE SEQUENTIAL
+001700            FILE STATUS IS WS-OUT-STATUS.
+001710     SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+001720            ORGANIZATION IS LINE SEQUENTIAL
+001730            FILE STATUS IS WS-SUSP-STATUS.
+001740     SELECT SUSPENSE-REASON-LOG ASSIGN TO SUSPRSN
+001750            ORGANIZATION IS LINE SEQUENTIAL
+001760            FILE STATUS IS WS-SRSN-STATUS.
+001770     SELECT TP-MASTER-FILE ASSIGN TO TPMASTER
+001780            ORGANIZATION IS LINE SEQUENTIAL
+001790            FILE STATUS IS WS-TPM-STATUS.
+001791     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPNT
+001792            ORGANIZATION IS LINE SEQUENTIAL
+001793            FILE STATUS IS WS-CHKPT-STATUS.
+001794     SELECT ENROLLMENT-FILE ASSIGN TO ENROLLMT
+001795            ORGANIZATION IS LINE SEQUENTIAL
+001796            FILE STATUS IS WS-ENR-STATUS.
+001796     SELECT CONTRACT-MASTER-FILE ASSIGN TO CTMASTER
+001796            ORGANIZATION IS LINE SEQUENTIAL
+001796            FILE STATUS IS WS-CTM-STATUS.
+001796     SELECT AUTH-MASTER-FILE ASSIGN TO AUTMASTER
+001796            ORGANIZATION IS LINE SEQUENTIAL
+001796            FILE STATUS IS WS-AUT-STATUS.
+001796     SELECT FACILITY-MASTER-FILE ASSIGN TO FACMASTER
+001796            ORGANIZATION IS LINE SEQUENTIAL
+001796            FILE STATUS IS WS-FAC-STATUS.
+001796     SELECT STATE-MANDATE-FILE ASSIGN TO STMASTER
+001796            ORGANIZATION IS LINE SEQUENTIAL
+001796            FILE STATUS IS WS-STM-STATUS.
+001797     SELECT AUDIT-TRAIL-LOG ASSIGN TO AUDITLOG
+001798            ORGANIZATION IS LINE SEQUENTIAL
+001799            FILE STATUS IS WS-AUD-STATUS.
+001801     SELECT OPTIONAL BATCH-SEQ-FILE ASSIGN TO BATCHSEQ
+001802            ORGANIZATION IS LINE SEQUENTIAL
+001803            FILE STATUS IS WS-BSEQ-STATUS.
+001804     SELECT BATCH-LOG-FILE ASSIGN TO BATCHLOG
+001805            ORGANIZATION IS LINE SEQUENTIAL
+001806            FILE STATUS IS WS-BLOG-STATUS.
+001807******************************************************************
+001808* 08-08-26 - R KOWALSKI - AR 150031 - RESTART TRUNCATION WORK    *
+001809*            FILES. ON RESTART, EACH DURABLE OUTPUT FILE IS      *
+001810*            COPIED THROUGH ITS OWN WORK FILE TO DISCARD ANY     *
+001811*            LINES WRITTEN PAST THE LAST CHECKPOINT BEFORE IT IS *
+001812*            RE-OPENED EXTEND, SO A CRASH BETWEEN CHECKPOINTS    *
+001813*            CANNOT LEAVE DUPLICATE CLAIM DATA BEHIND.           *
+001814******************************************************************
+001814* 08-08-26 - R KOWALSKI - AR 150035 - 2358'S ADM02 EDIT TESTED   *
+001814*            THE SAME BLANK/ZERO ADMIT SOURCE CONDITION 2359 IS  *
+001814*            MEANT TO DEFAULT, SO ADM02 ALWAYS SET THE CLAIM     *
+001814*            FAILED SWITCH FIRST AND 2359 NEVER RAN. ADM02 NOW   *
+001814*            ONLY SUSPENDS ON NON-NUMERIC, NON-BLANK ADMIT       *
+001814*            SOURCE VALUES; A TRULY MISSING (SPACE OR ZERO)      *
+001814*            ADMIT SOURCE FALLS THROUGH TO 2359 TO BE DEFAULTED  *
+001814*            AND AUDITED, AS REQUIRED.                           *
+001814******************************************************************
+001814* 08-08-26 - R KOWALSKI - AR 150036 - WS-FAC-ENTRY, WS-ENR-ENTRY,*
+001814*            WS-CTM-ENTRY AND WS-AUT-ENTRY WERE SEARCHED WITH A  *
+001814*            PLAIN SEARCH, WHICH SCANS THE FULL DECLARED OCCURS  *
+001814*            EXTENT REGARDLESS OF HOW MANY ENTRIES ARE ACTUALLY  *
+001814*            LOADED. EACH TABLE NOW USES OCCURS ... DEPENDING ON *
+001814*            ITS EXISTING -TABLE-COUNT FIELD (SAME PATTERN AS    *
+001814*            BCPACKIN'S WS-ACK-TABLE) SO SEARCH IS BOUNDED TO THE*
+001814*            LOADED ENTRIES, LIKE THE HAND-ROLLED PERFORM VARYING*
+001814*            LOOPS ELSEWHERE IN THIS PROGRAM ALREADY ARE.        *
+001814******************************************************************
+001815     SELECT OUT837-WORK-FILE ASSIGN TO OUT837WK
+001816            ORGANIZATION IS LINE SEQUENTIAL
+001817            FILE STATUS IS WS-O837WK-STATUS.
+001818     SELECT SUSP-WORK-FILE ASSIGN TO SUSPWK
+001819            ORGANIZATION IS LINE SEQUENTIAL
+001820            FILE STATUS IS WS-SUSPWK-STATUS.
+001821     SELECT SRSN-WORK-FILE ASSIGN TO SRSNWK
+001822            ORGANIZATION IS LINE SEQUENTIAL
+001823            FILE STATUS IS WS-SRSNWK-STATUS.
+001824     SELECT AUD-WORK-FILE ASSIGN TO AUDWK
+001825            ORGANIZATION IS LINE SEQUENTIAL
+001826            FILE STATUS IS WS-AUDWK-STATUS.
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000 FD  CLAIM-EXTRACT.
+002100     COPY BCPMGHDR.
+002200     COPY BCPMG50.
+002300     COPY BCPMG60.
+002400     COPY BCPMGSVC.
+002500 FD  OUTBOUND-837.
+002600     COPY BCPMGHDR.
+002700     COPY BCPMG50.
+002800     COPY BCPMG60.
+002900     COPY BCPMGSVC.
+003000     COPY BCPMG90.
+003100     COPY BCPMG99.
+003101* AR 150031 - SHARES THE FD'S RECORD STORAGE, SIZED TO ITS
+003102* WIDEST 01 (MEDG-CLM50-RECORD), FOR RESTART-TRUNCATION COPIES.
+003103 01  OUT837-RAW-LINE           PIC X(800).
+003110 FD  SUSPENSE-FILE.
+003120     COPY BCPMG50
+003121         REPLACING ==MEDG-CLM50-RECORD== BY ==SUSP-CLM50-RECORD==.
+003130     COPY BCPMG60
+003131         REPLACING ==MEDG-CLM60-RECORD== BY ==SUSP-CLM60-RECORD==.
+003140     COPY BCPMGSVC
+003141         REPLACING ==MEDG-SVC-RECORD== BY ==SUSP-SVC-RECORD==.
+003142* AR 150031 - SEE OUT837-RAW-LINE ABOVE.
+003143 01  SUSP-RAW-LINE             PIC X(800).
+003180 FD  SUSPENSE-REASON-LOG.
+003190     COPY BCPSUSRS.
+003191* AR 150031 - SEE OUT837-RAW-LINE ABOVE.
+003192 01  SRSN-RAW-LINE             PIC X(800).
+003195 FD  TP-MASTER-FILE.
+003196     COPY BCPTPMST.
+003197 FD  CHECKPOINT-FILE.
+003198     COPY BCPCHKPT.
+003199 FD  ENROLLMENT-FILE.
+003200     COPY BCPENRMS.
+003200 FD  CONTRACT-MASTER-FILE.
+003200     COPY BCPCTMST.
+003200 FD  AUTH-MASTER-FILE.
+003200     COPY BCPAUTMS.
+003200 FD  FACILITY-MASTER-FILE.
+003200     COPY BCPFACMS.
+003200 FD  STATE-MANDATE-FILE.
+003200     COPY BCPSTMND.
+003201 FD  AUDIT-TRAIL-LOG.
+003202     COPY BCPAUDIT.
+003203* AR 150031 - SEE OUT837-RAW-LINE ABOVE.
+003204 01  AUD-RAW-LINE              PIC X(800).
+003203 FD  BATCH-SEQ-FILE.
+003204     COPY BCPBSEQ.
+003205 FD  BATCH-LOG-FILE.
+003206     COPY BCPBLOG.
+003207* AR 150031 - RESTART TRUNCATION WORK FILES (SEE SELECT CLAUSES).
+003208 FD  OUT837-WORK-FILE.
+003209 01  OUT837-WORK-RECORD        PIC X(800).
+003210 FD  SUSP-WORK-FILE.
+003211 01  SUSP-WORK-RECORD          PIC X(800).
+003212 FD  SRSN-WORK-FILE.
+003213 01  SRSN-WORK-RECORD          PIC X(800).
+003215 FD  AUD-WORK-FILE.
+003216 01  AUD-WORK-RECORD           PIC X(800).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-EXTR-STATUS            PIC X(02).
+004000     88  WS-EXTR-OK                VALUE '00'.
+004100     88  WS-EXTR-EOF                VALUE '10'.
+004200 01  WS-OUT-STATUS             PIC X(02).
+004300     88  WS-OUT-OK                  VALUE '00'.
+004310 01  WS-SUSP-STATUS            PIC X(02).
+004320 01  WS-SRSN-STATUS            PIC X(02).
+004330 01  WS-TPM-STATUS             PIC X(02).
+004340 01  WS-TPM-EOF-SW             PIC X(01)      VALUE 'N'.
+004350     88  WS-NO-MORE-TPM             VALUE 'Y'.
+004360 01  WS-TP-TABLE-COUNT         PIC 9(04)      VALUE ZERO.
+004370 01  WS-TP-TABLE.
+004380     05  WS-TP-ENTRY OCCURS 500 TIMES
+004390                     INDEXED BY WS-TP-IX.
+004400         10  WS-TP-SENDER      PIC X(16).
+004410         10  WS-TP-RECEIVER    PIC X(16).
+004420 01  WS-TP-FOUND-SW            PIC X(01)      VALUE 'N'.
+004430     88  WS-TP-IS-ONBOARDED        VALUE 'Y'.
+004431 01  WS-ENR-STATUS             PIC X(02).
+004432 01  WS-ENR-EOF-SW             PIC X(01)      VALUE 'N'.
+004433     88  WS-NO-MORE-ENR             VALUE 'Y'.
+004434 01  WS-ENR-TABLE-COUNT        PIC 9(05)      VALUE ZERO.
+004435 01  WS-ENR-TABLE.
+004436     05  WS-ENR-ENTRY OCCURS 1 TO 5000 TIMES
+004437                     DEPENDING ON WS-ENR-TABLE-COUNT
+004437                     INDEXED BY WS-ENR-IX.
+004438         10  WS-ENR-SSN        PIC X(09).
+004439         10  WS-ENR-EFF-DATE   PIC X(08).
+004440         10  WS-ENR-TERM-DATE  PIC X(08).
+004441 01  WS-ENR-FOUND-SW           PIC X(01)      VALUE 'N'.
+004442     88  WS-ENR-IS-ELIGIBLE        VALUE 'Y'.
+004442******************************************************************
+004442* 08-08-26 - R KOWALSKI - AR 150024 - CONTRACT/BENEFIT PLAN      *
+004442*            MASTER VALIDATION WORKING-STORAGE.                  *
+004442******************************************************************
+004442 01  WS-CTM-STATUS             PIC X(02).
+004442 01  WS-CTM-EOF-SW             PIC X(01)      VALUE 'N'.
+004442     88  WS-NO-MORE-CTM            VALUE 'Y'.
+004442 01  WS-CTM-TABLE-COUNT        PIC 9(04)      VALUE ZERO.
+004442 01  WS-CTM-TABLE.
+004442     05  WS-CTM-ENTRY OCCURS 1 TO 200 TIMES
+004442                     DEPENDING ON WS-CTM-TABLE-COUNT
+004442                     INDEXED BY WS-CTM-IX.
+004442         10  WS-CTM-CODE       PIC X(02).
+004442         10  WS-CTM-EFF-DATE   PIC X(08).
+004442         10  WS-CTM-TERM-DATE  PIC X(08).
+004442 01  WS-CTM-FOUND-SW           PIC X(01)      VALUE 'N'.
+004442     88  WS-CTM-IS-VALID           VALUE 'Y'.
+004442******************************************************************
+004442* 08-08-26 - R KOWALSKI - AR 150025 - PRIOR AUTHORIZATION/       *
+004442*            REFERRAL VALIDATION WORKING-STORAGE.                *
+004442******************************************************************
+004442 01  WS-AUT-STATUS             PIC X(02).
+004442 01  WS-AUT-EOF-SW             PIC X(01)      VALUE 'N'.
+004442     88  WS-NO-MORE-AUT            VALUE 'Y'.
+004442 01  WS-AUT-TABLE-COUNT        PIC 9(05)      VALUE ZERO.
+004442 01  WS-AUT-TABLE.
+004442     05  WS-AUT-ENTRY OCCURS 1 TO 5000 TIMES
+004442                     DEPENDING ON WS-AUT-TABLE-COUNT
+004442                     INDEXED BY WS-AUT-IX.
+004442         10  WS-AUT-NBR        PIC X(30).
+004442         10  WS-AUT-REC-TYPE   PIC X(01).
+004442         10  WS-AUT-EFF-DATE   PIC X(08).
+004442         10  WS-AUT-TERM-DATE  PIC X(08).
+004442 01  WS-AUT-FOUND-SW           PIC X(01)      VALUE 'N'.
+004442     88  WS-AUT-IS-VALID           VALUE 'Y'.
+004442 01  WS-REF-FOUND-SW           PIC X(01)      VALUE 'N'.
+004442     88  WS-REF-IS-VALID           VALUE 'Y'.
+004442******************************************************************
+004442* 08-08-26 - R KOWALSKI - AR 150027 - FACILITY NAME              *
+004442*            STANDARDIZATION WORKING-STORAGE.                    *
+004442******************************************************************
+004442 01  WS-FAC-STATUS             PIC X(02).
+004442 01  WS-FAC-EOF-SW             PIC X(01)      VALUE 'N'.
+004442     88  WS-NO-MORE-FAC            VALUE 'Y'.
+004442 01  WS-FAC-TABLE-COUNT        PIC 9(04)      VALUE ZERO.
+004442 01  WS-FAC-TABLE.
+004442     05  WS-FAC-ENTRY OCCURS 1 TO 500 TIMES
+004442                     DEPENDING ON WS-FAC-TABLE-COUNT
+004442                     INDEXED BY WS-FAC-IX.
+004442         10  WS-FAC-ALIAS      PIC X(25).
+004442         10  WS-FAC-ID         PIC X(06).
+004442         10  WS-FAC-NAME       PIC X(25).
+004442 01  WS-FAC-FOUND-SW           PIC X(01)      VALUE 'N'.
+004442     88  WS-FAC-IS-KNOWN           VALUE 'Y'.
+004443******************************************************************
+004444* 08-08-26 - R KOWALSKI - AR 150029 - STATE MANDATE ROUTING       *
+004445*            WORKING-STORAGE.                                     *
+004446******************************************************************
+004447 01  WS-STM-STATUS             PIC X(02).
+004448 01  WS-STM-EOF-SW             PIC X(01)      VALUE 'N'.
+004449     88  WS-NO-MORE-STM            VALUE 'Y'.
+004450 01  WS-STM-TABLE-COUNT        PIC 9(03)      VALUE ZERO.
+004451 01  WS-STM-TABLE.
+004452     05  WS-STM-ENTRY OCCURS 100 TIMES
+004453                     INDEXED BY WS-STM-IX.
+004454         10  WS-STM-STATE      PIC X(02).
+004455         10  WS-STM-FIELD-CODE PIC X(04).
+004456         10  WS-STM-REQ-IND    PIC X(01).
+004457 01  WS-STM-ELEM-FOUND-SW      PIC X(01)      VALUE 'N'.
+004458     88  WS-STM-ELEM-IS-FOUND      VALUE 'Y'.
+004459 01  WS-STM-ELEM-IX            PIC 9(02).
+004460 01  WS-CUR-SENDER-STATE       PIC X(02).
+004461 01  WS-CUR-PART-IND           PIC X(01).
+004462 01  WS-STM-ELEM-LIMIT         PIC 9(02).
+004463 01  WS-STM-ELEM-CODE          PIC X(04).
+004464 01  WS-STM-ELEM-VALUE         PIC X(20).
+004440 01  WS-BATCH-REJECTED-SW      PIC X(01)      VALUE 'N'.
+004450     88  WS-BATCH-IS-REJECTED      VALUE 'Y'.
+004400 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+004500     88  WS-NO-MORE-RECS            VALUE 'Y'.
+004600 01  WS-HDR-SEEN-SW            PIC X(01)      VALUE 'N'.
+004700     88  WS-HDR-SEEN                VALUE 'Y'.
+004710 01  WS-CLAIM-SUSPENDED-SW     PIC X(01)      VALUE 'N'.
+004720     88  WS-CLAIM-IS-SUSPENDED     VALUE 'Y'.
+004730 01  WS-CLAIM-FAIL-SW          PIC X(01).
+004740     88  WS-CLAIM-FAILED-EDIT      VALUE 'Y'.
+004750 01  WS-SUSP-COUNT             PIC 9(05)      VALUE ZERO.
+004760 01  WS-TODAY-DATE             PIC X(08).
+004761 01  WS-BSEQ-STATUS            PIC X(02).
+004762 01  WS-BSEQ-EOF-SW            PIC X(01)      VALUE 'N'.
+004763     88  WS-NO-MORE-BSEQ           VALUE 'Y'.
+004764 01  WS-BATCH-SEQ-NBR          PIC 9(04)      VALUE ZERO.
+004765 01  WS-BLOG-STATUS            PIC X(02).
+004766******************************************************************
+004767* 08-08-26 - R KOWALSKI - AR 150031 - MOVE CORRESPONDING DOES NOT  *
+004768*            REACH INTO A SUBORDINATE OCCURS TABLE, SO EACH        *
+004769*            OUTBOUND/SUSPENSE COPY OF A CLM50 OR SVC RECORD ALSO  *
+004770*            LOOPS THESE TABLES ACROSS EXPLICITLY.                 *
+004771******************************************************************
+004772 01  WS-OPT-IX                 PIC 9(02).
+004773 01  WS-SMD-IX                 PIC 9(02).
+004774 01  WS-CAS-IX                 PIC 9(02).
+004775 01  WS-OPR-IX                 PIC 9(02).
+004770 01  WS-VALID-PATIENT-RELS.
+004780     05  FILLER  PIC X(20) VALUE '0118192021394053G801'.
+004790 01  WS-VALID-REL-TABLE REDEFINES WS-VALID-PATIENT-RELS.
+004800     05  WS-VALID-REL OCCURS 10 TIMES PIC X(02).
+004810 01  WS-REL-IX                 PIC 9(02).
+004820 01  WS-REL-FOUND-SW           PIC X(01).
+004830     88  WS-REL-IS-VALID           VALUE 'Y'.
+004800 01  WS-BATCH-TOTALS.
+004900     05  WS-TOT-NBR-CLAIMS     PIC 9(05)      VALUE ZERO.
+005000     05  WS-TOT-SERV-LINES     PIC 9(05)      VALUE ZERO.
+005100     05  WS-TOT-SUBMITTED      PIC 9(16)V99    VALUE ZERO.
+005200     05  WS-TOT-COINS          PIC 9(16)V99    VALUE ZERO.
+005300     05  WS-TOT-PAID           PIC 9(16)V99    VALUE ZERO.
+005400     05  WS-TOT-DEDUCT         PIC 9(16)V99    VALUE ZERO.
+005500     05  WS-TOT-APPROVED       PIC 9(16)V99    VALUE ZERO.
+005600     05  WS-TOT-APPLIED        PIC 9(16)V99    VALUE ZERO.
+005610 01  WS-CHKPT-STATUS           PIC X(02).
+005620 01  WS-CHKPT-EOF-SW           PIC X(01)      VALUE 'N'.
+005630     88  WS-NO-MORE-CHKPT          VALUE 'Y'.
+005640 01  WS-CHKPT-INTERVAL         PIC 9(03)      VALUE 100.
+005650 01  WS-CLAIMS-SINCE-CHKPT     PIC 9(03)      VALUE ZERO.
+005660 01  WS-RESTART-CLM-KEY        PIC 9(06)      VALUE ZERO.
+005665 01  WS-LAST-CLM-KEY           PIC 9(06)      VALUE ZERO.
+005670 01  WS-RESTART-SW             PIC X(01)      VALUE 'N'.
+005680     88  WS-IS-RESTART              VALUE 'Y'.
+005690 01  WS-SKIP-MODE-SW           PIC X(01)      VALUE 'N'.
+005700     88  WS-SKIP-MODE-ACTIVE       VALUE 'Y'.
+005710 01  WS-ALREADY-DONE-SW        PIC X(01)      VALUE 'N'.
+005720     88  WS-BATCH-ALREADY-DONE     VALUE 'Y'.
+005721******************************************************************
+005722* 08-08-26 - R KOWALSKI - AR 150031 - RUNNING RECORD COUNTS FOR  *
+005723*            EACH DURABLE OUTPUT FILE (CHECKPOINTED EVERY        *
+005724*            WS-CHKPT-INTERVAL CLAIMS ALONG WITH CHKPT-CLM-KEY)  *
+005725*            AND THE WORK FILES USED TO TRUNCATE EACH ONE BACK   *
+005726*            TO ITS LAST CHECKPOINTED LINE COUNT ON RESTART.     *
+005727******************************************************************
+005728 01  WS-OUT837-REC-COUNT       PIC 9(07)      VALUE ZERO.
+005729 01  WS-SUSP-REC-COUNT         PIC 9(07)      VALUE ZERO.
+005730 01  WS-SRSN-REC-COUNT         PIC 9(07)      VALUE ZERO.
+005731 01  WS-AUD-REC-COUNT          PIC 9(07)      VALUE ZERO.
+005732 01  WS-O837WK-STATUS          PIC X(02).
+005733 01  WS-SUSPWK-STATUS          PIC X(02).
+005734 01  WS-SRSNWK-STATUS          PIC X(02).
+005735 01  WS-AUDWK-STATUS           PIC X(02).
+005736 01  WS-TWK-EOF-SW             PIC X(01)      VALUE 'N'.
+005737     88  WS-TWK-EOF                 VALUE 'Y'.
+005738 01  WS-TWK-LINE-COUNT         PIC 9(07)      VALUE ZERO.
+005721 01  WS-AUD-STATUS             PIC X(02).
+005722 01  WS-AUDIT-CLM-KEY          PIC 9(06).
+005723 01  WS-AUDIT-FIELD-NAME       PIC X(30).
+005724 01  WS-AUDIT-OLD-VALUE        PIC X(30).
+005725 01  WS-AUDIT-NEW-VALUE        PIC X(30).
+005726 01  WS-AUDIT-REASON           PIC X(50).
+005730 PROCEDURE DIVISION.
+005800 0000-MAIN-CONTROL.
+005900     PERFORM 1000-INITIALIZE
+005910     IF NOT WS-BATCH-ALREADY-DONE
+006000         PERFORM 2000-PROCESS-BATCH
+006100             UNTIL WS-NO-MORE-RECS
+006110     END-IF
+006200     PERFORM 3000-WRITE-TRAILERS
+006300     PERFORM 9000-TERMINATE
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006650     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+006700     OPEN INPUT CLAIM-EXTRACT
+006830     PERFORM 1100-LOAD-TP-MASTER
+006835     PERFORM 1200-LOAD-ENROLLMENT
+006837     PERFORM 1250-LOAD-CONTRACT-MASTER
+006838     PERFORM 1270-LOAD-AUTH-MASTER
+006839     PERFORM 1290-LOAD-FACILITY-MASTER
+006839     PERFORM 1297-LOAD-STATE-MANDATE
+006840     PERFORM 1300-LOAD-CHECKPOINT
+006845     PERFORM 1400-LOAD-BATCH-SEQ
+006850     IF WS-IS-RESTART
+006860         OPEN EXTEND OUTBOUND-837
+006870         OPEN EXTEND SUSPENSE-FILE
+006880         OPEN EXTEND SUSPENSE-REASON-LOG
+006890         OPEN EXTEND CHECKPOINT-FILE
+006894         OPEN EXTEND AUDIT-TRAIL-LOG
+006895     ELSE
+006896         OPEN OUTPUT OUTBOUND-837
+006897         OPEN OUTPUT SUSPENSE-FILE
+006898         OPEN OUTPUT SUSPENSE-REASON-LOG
+006899         OPEN OUTPUT CHECKPOINT-FILE
+006899         OPEN OUTPUT AUDIT-TRAIL-LOG
+006900     END-IF
+006905     OPEN EXTEND BATCH-LOG-FILE
+006906     IF WS-BLOG-STATUS = '35'
+006907         OPEN OUTPUT BATCH-LOG-FILE
+006908     END-IF
+006901     IF WS-BATCH-ALREADY-DONE
+006902         SET WS-NO-MORE-RECS TO TRUE
+006903     ELSE
+006904         PERFORM 2100-READ-EXTRACT
+006905     END-IF.
+006910
+006920 1100-LOAD-TP-MASTER.
+006930     OPEN INPUT TP-MASTER-FILE
+006940     PERFORM 1110-READ-TP-MASTER
+006950     PERFORM UNTIL WS-NO-MORE-TPM
+006960         IF WS-TP-TABLE-COUNT < 500
+006970             ADD 1 TO WS-TP-TABLE-COUNT
+006980             MOVE TP-SENDER-ID
+006990                 TO WS-TP-SENDER(WS-TP-TABLE-COUNT)
+007000             MOVE TP-RECEIVER-ID
+007010                 TO WS-TP-RECEIVER(WS-TP-TABLE-COUNT)
+007020         END-IF
+007030         PERFORM 1110-READ-TP-MASTER
+007040     END-PERFORM
+007050     CLOSE TP-MASTER-FILE.
+007060
+007070 1110-READ-TP-MASTER.
+007080     READ TP-MASTER-FILE
+007090         AT END
+007100             SET WS-NO-MORE-TPM TO TRUE
+007110     END-READ.
+007120
+007121 1200-LOAD-ENROLLMENT.
+007122     OPEN INPUT ENROLLMENT-FILE
+007123     PERFORM 1210-READ-ENROLLMENT
+007124     PERFORM UNTIL WS-NO-MORE-ENR
+007125         IF WS-ENR-TABLE-COUNT < 5000
+007126             ADD 1 TO WS-ENR-TABLE-COUNT
+007127             MOVE ENROLL-SUBSCR-SSN
+007128                 TO WS-ENR-SSN(WS-ENR-TABLE-COUNT)
+007129             MOVE ENROLL-EFF-DATE
+007130                 TO WS-ENR-EFF-DATE(WS-ENR-TABLE-COUNT)
+007131             MOVE ENROLL-TERM-DATE
+007132                 TO WS-ENR-TERM-DATE(WS-ENR-TABLE-COUNT)
+007133         END-IF
+007134         PERFORM 1210-READ-ENROLLMENT
+007135     END-PERFORM
+007136     CLOSE ENROLLMENT-FILE.
+007137
+007138 1210-READ-ENROLLMENT.
+007139     READ ENROLLMENT-FILE
+007140         AT END
+007141             SET WS-NO-MORE-ENR TO TRUE
+007142     END-READ.
+007143
+007144 1250-LOAD-CONTRACT-MASTER.
+007145     OPEN INPUT CONTRACT-MASTER-FILE
+007146     PERFORM 1260-READ-CONTRACT-MASTER
+007147     PERFORM UNTIL WS-NO-MORE-CTM
+007148         IF WS-CTM-TABLE-COUNT < 200
+007149             ADD 1 TO WS-CTM-TABLE-COUNT
+007150             MOVE CTMST-CONTRACT-CODE
+007151                 TO WS-CTM-CODE(WS-CTM-TABLE-COUNT)
+007151     MOVE CTMST-EFF-DATE
+007152                 TO WS-CTM-EFF-DATE(WS-CTM-TABLE-COUNT)
+007153             MOVE CTMST-TERM-DATE
+007154                 TO WS-CTM-TERM-DATE(WS-CTM-TABLE-COUNT)
+007155         END-IF
+007156         PERFORM 1260-READ-CONTRACT-MASTER
+007157     END-PERFORM
+007158     CLOSE CONTRACT-MASTER-FILE.
+007159
+007160 1260-READ-CONTRACT-MASTER.
+007161     READ CONTRACT-MASTER-FILE
+007162         AT END
+007163             SET WS-NO-MORE-CTM TO TRUE
+007164     END-READ.
+007165
+007166 1270-LOAD-AUTH-MASTER.
+007167     OPEN INPUT AUTH-MASTER-FILE
+007168     PERFORM 1280-READ-AUTH-MASTER
+007169     PERFORM UNTIL WS-NO-MORE-AUT
+007170         IF WS-AUT-TABLE-COUNT < 5000
+007171             ADD 1 TO WS-AUT-TABLE-COUNT
+007172             MOVE AUTMS-NBR
+007173                 TO WS-AUT-NBR(WS-AUT-TABLE-COUNT)
+007174             MOVE AUTMS-REC-TYPE
+007175                 TO WS-AUT-REC-TYPE(WS-AUT-TABLE-COUNT)
+007176             MOVE AUTMS-EFF-DATE
+007177                 TO WS-AUT-EFF-DATE(WS-AUT-TABLE-COUNT)
+007178             MOVE AUTMS-TERM-DATE
+007179                 TO WS-AUT-TERM-DATE(WS-AUT-TABLE-COUNT)
+007180         END-IF
+007181         PERFORM 1280-READ-AUTH-MASTER
+007182     END-PERFORM
+007183     CLOSE AUTH-MASTER-FILE.
+007184
+007185 1280-READ-AUTH-MASTER.
+007186     READ AUTH-MASTER-FILE
+007187         AT END
+007188             SET WS-NO-MORE-AUT TO TRUE
+007189     END-READ.
+007190
+007191 1290-LOAD-FACILITY-MASTER.
+007192     OPEN INPUT FACILITY-MASTER-FILE
+007193     PERFORM 1295-READ-FACILITY-MASTER
+007194     PERFORM UNTIL WS-NO-MORE-FAC
+007195         IF WS-FAC-TABLE-COUNT < 500
+007196             ADD 1 TO WS-FAC-TABLE-COUNT
+007197             MOVE FACMS-ALIAS-NAME
+007198                 TO WS-FAC-ALIAS(WS-FAC-TABLE-COUNT)
+007198             MOVE FACMS-FACILITY-ID
+007199                 TO WS-FAC-ID(WS-FAC-TABLE-COUNT)
+007200             MOVE FACMS-CANONICAL-NAME
+007201                 TO WS-FAC-NAME(WS-FAC-TABLE-COUNT)
+007202         END-IF
+007203         PERFORM 1295-READ-FACILITY-MASTER
+007204     END-PERFORM
+007205     CLOSE FACILITY-MASTER-FILE.
+007206
+007207 1295-READ-FACILITY-MASTER.
+007208     READ FACILITY-MASTER-FILE
+007209         AT END
+007210             SET WS-NO-MORE-FAC TO TRUE
+007211     END-READ.
+
+007212 1297-LOAD-STATE-MANDATE.
+007213     OPEN INPUT STATE-MANDATE-FILE
+007214     PERFORM 1298-READ-STATE-MANDATE
+007215     PERFORM UNTIL WS-NO-MORE-STM
+007216         IF WS-STM-TABLE-COUNT < 100
+007217             ADD 1 TO WS-STM-TABLE-COUNT
+007218             MOVE STMND-STATE
+007219                 TO WS-STM-STATE(WS-STM-TABLE-COUNT)
+007220             MOVE STMND-FIELD-CODE
+007221                 TO WS-STM-FIELD-CODE(WS-STM-TABLE-COUNT)
+007222             MOVE STMND-REQUIRED-IND
+007223                 TO WS-STM-REQ-IND(WS-STM-TABLE-COUNT)
+007224         END-IF
+007225         PERFORM 1298-READ-STATE-MANDATE
+007226     END-PERFORM
+007227     CLOSE STATE-MANDATE-FILE.
+
+007228 1298-READ-STATE-MANDATE.
+007229     READ STATE-MANDATE-FILE
+007230         AT END
+007231             SET WS-NO-MORE-STM TO TRUE
+007232     END-READ.
+007212
+007130 1300-LOAD-CHECKPOINT.
+007140     OPEN INPUT CHECKPOINT-FILE
+007170     PERFORM 1310-READ-CHECKPOINT
+007180     PERFORM UNTIL WS-NO-MORE-CHKPT
+007190         MOVE CHKPT-CLM-KEY        TO WS-RESTART-CLM-KEY
+007200         MOVE CHKPT-TOT-NBR-CLAIMS TO WS-TOT-NBR-CLAIMS
+007210         MOVE CHKPT-TOT-SERV-LINES TO WS-TOT-SERV-LINES
+007220         MOVE CHKPT-TOT-SUBMITTED  TO WS-TOT-SUBMITTED
+007230         MOVE CHKPT-TOT-COINS      TO WS-TOT-COINS
+007240         MOVE CHKPT-TOT-PAID       TO WS-TOT-PAID
+007250         MOVE CHKPT-TOT-DEDUCT     TO WS-TOT-DEDUCT
+007260         MOVE CHKPT-TOT-APPROVED   TO WS-TOT-APPROVED
+007270         MOVE CHKPT-TOT-APPLIED    TO WS-TOT-APPLIED
+007271         MOVE CHKPT-OUT837-RECS    TO WS-OUT837-REC-COUNT
+007272         MOVE CHKPT-SUSP-RECS      TO WS-SUSP-REC-COUNT
+007273         MOVE CHKPT-SRSN-RECS      TO WS-SRSN-REC-COUNT
+007274         MOVE CHKPT-AUD-RECS       TO WS-AUD-REC-COUNT
+007280         IF CHKPT-BATCH-COMPLETE
+007290             SET WS-BATCH-ALREADY-DONE TO TRUE
+007300         END-IF
+007310         PERFORM 1310-READ-CHECKPOINT
+007320     END-PERFORM
+007330     CLOSE CHECKPOINT-FILE
+007340     IF WS-RESTART-CLM-KEY > 0
+007350         SET WS-IS-RESTART TO TRUE
+007360         IF NOT WS-BATCH-ALREADY-DONE
+007370             SET WS-SKIP-MODE-ACTIVE TO TRUE
+007375             PERFORM 1320-TRUNCATE-OUTPUTS-TO-CHECKPOINT
+007380         END-IF
+007390     END-IF.
+007400
+007410 1310-READ-CHECKPOINT.
+007420     READ CHECKPOINT-FILE
+007430         AT END
+007440             SET WS-NO-MORE-CHKPT TO TRUE
+007450     END-READ.
+007460
+007471******************************************************************
+007472* 08-08-26 - R KOWALSKI - AR 150031 - ON RESTART, EACH DURABLE   *
+007473*            OUTPUT FILE IS COPIED THROUGH A WORK FILE TWICE -   *
+007474*            ONCE TO KEEP ONLY THE LINES WRITTEN AS OF THE LAST  *
+007475*            CHECKPOINT, ONCE TO COPY THOSE LINES BACK INTO THE  *
+007476*            REAL FILE REOPENED OUTPUT (WHICH EMPTIES IT) - SO   *
+007477*            ANY LINES WRITTEN AFTER THE LAST CHECKPOINT ARE     *
+007478*            DISCARDED BEFORE 1000-INITIALIZE REOPENS THE REAL   *
+007479*            FILE EXTEND. THIS PLATFORM'S LINE SEQUENTIAL FILES  *
+007480*            HAVE NO IN-PLACE TRUNCATE/REPOSITION, SO THE WORK   *
+007481*            FILE IS THE ONLY STANDARD WAY TO DISCARD A FILE'S   *
+007482*            TAIL.                                               *
+007483******************************************************************
+007485 1320-TRUNCATE-OUTPUTS-TO-CHECKPOINT.
+007484     PERFORM 1321-TRUNCATE-OUT837
+007485     PERFORM 1322-TRUNCATE-SUSPENSE
+007486     PERFORM 1323-TRUNCATE-SRSN
+007487     PERFORM 1324-TRUNCATE-AUDIT.
+007488
+007489 1321-TRUNCATE-OUT837.
+007490     OPEN INPUT OUTBOUND-837
+007491     OPEN OUTPUT OUT837-WORK-FILE
+007492     MOVE ZERO TO WS-TWK-LINE-COUNT
+007493     SET WS-TWK-EOF-SW TO 'N'
+007494     PERFORM 1321A-READ-REAL
+007495     PERFORM UNTIL WS-TWK-EOF
+007496             OR WS-TWK-LINE-COUNT >= WS-OUT837-REC-COUNT
+007497         WRITE OUT837-WORK-RECORD FROM OUT837-RAW-LINE
+007498         ADD 1 TO WS-TWK-LINE-COUNT
+007499         PERFORM 1321A-READ-REAL
+007500     END-PERFORM
+007501     CLOSE OUTBOUND-837
+007502     CLOSE OUT837-WORK-FILE
+007503     OPEN OUTPUT OUTBOUND-837
+007504     OPEN INPUT OUT837-WORK-FILE
+007505     SET WS-TWK-EOF-SW TO 'N'
+007506     PERFORM 1321B-READ-WORK
+007507     PERFORM UNTIL WS-TWK-EOF
+007508         WRITE OUT837-RAW-LINE FROM OUT837-WORK-RECORD
+007509         PERFORM 1321B-READ-WORK
+007510     END-PERFORM
+007511     CLOSE OUTBOUND-837
+007512     CLOSE OUT837-WORK-FILE.
+007513
+007514 1321A-READ-REAL.
+007515     READ OUTBOUND-837
+007516         AT END
+007517             SET WS-TWK-EOF TO TRUE
+007518     END-READ.
+007519
+007520 1321B-READ-WORK.
+007521     READ OUT837-WORK-FILE
+007522         AT END
+007523             SET WS-TWK-EOF TO TRUE
+007524     END-READ.
+007525
+007526 1322-TRUNCATE-SUSPENSE.
+007527     OPEN INPUT SUSPENSE-FILE
+007528     OPEN OUTPUT SUSP-WORK-FILE
+007529     MOVE ZERO TO WS-TWK-LINE-COUNT
+007530     SET WS-TWK-EOF-SW TO 'N'
+007531     PERFORM 1322A-READ-REAL
+007532     PERFORM UNTIL WS-TWK-EOF
+007533             OR WS-TWK-LINE-COUNT >= WS-SUSP-REC-COUNT
+007534         WRITE SUSP-WORK-RECORD FROM SUSP-RAW-LINE
+007535         ADD 1 TO WS-TWK-LINE-COUNT
+007536         PERFORM 1322A-READ-REAL
+007537     END-PERFORM
+007538     CLOSE SUSPENSE-FILE
+007539     CLOSE SUSP-WORK-FILE
+007540     OPEN OUTPUT SUSPENSE-FILE
+007541     OPEN INPUT SUSP-WORK-FILE
+007542     SET WS-TWK-EOF-SW TO 'N'
+007543     PERFORM 1322B-READ-WORK
+007544     PERFORM UNTIL WS-TWK-EOF
+007545         WRITE SUSP-RAW-LINE FROM SUSP-WORK-RECORD
+007546         PERFORM 1322B-READ-WORK
+007547     END-PERFORM
+007548     CLOSE SUSPENSE-FILE
+007549     CLOSE SUSP-WORK-FILE.
+007550
+007551 1322A-READ-REAL.
+007552     READ SUSPENSE-FILE
+007553         AT END
+007554             SET WS-TWK-EOF TO TRUE
+007555     END-READ.
+007556
+007557 1322B-READ-WORK.
+007558     READ SUSP-WORK-FILE
+007559         AT END
+007560             SET WS-TWK-EOF TO TRUE
+007561     END-READ.
+007562
+007563 1323-TRUNCATE-SRSN.
+007564     OPEN INPUT SUSPENSE-REASON-LOG
+007565     OPEN OUTPUT SRSN-WORK-FILE
+007566     MOVE ZERO TO WS-TWK-LINE-COUNT
+007567     SET WS-TWK-EOF-SW TO 'N'
+007568     PERFORM 1323A-READ-REAL
+007569     PERFORM UNTIL WS-TWK-EOF
+007570             OR WS-TWK-LINE-COUNT >= WS-SRSN-REC-COUNT
+007571         WRITE SRSN-WORK-RECORD FROM SRSN-RAW-LINE
+007572         ADD 1 TO WS-TWK-LINE-COUNT
+007573         PERFORM 1323A-READ-REAL
+007574     END-PERFORM
+007575     CLOSE SUSPENSE-REASON-LOG
+007576     CLOSE SRSN-WORK-FILE
+007577     OPEN OUTPUT SUSPENSE-REASON-LOG
+007578     OPEN INPUT SRSN-WORK-FILE
+007579     SET WS-TWK-EOF-SW TO 'N'
+007580     PERFORM 1323B-READ-WORK
+007581     PERFORM UNTIL WS-TWK-EOF
+007582         WRITE SRSN-RAW-LINE FROM SRSN-WORK-RECORD
+007583         PERFORM 1323B-READ-WORK
+007584     END-PERFORM
+007585     CLOSE SUSPENSE-REASON-LOG
+007586     CLOSE SRSN-WORK-FILE.
+007587
+007588 1323A-READ-REAL.
+007589     READ SUSPENSE-REASON-LOG
+007590         AT END
+007591             SET WS-TWK-EOF TO TRUE
+007592     END-READ.
+007593
+007594 1323B-READ-WORK.
+007595     READ SRSN-WORK-FILE
+007596         AT END
+007597             SET WS-TWK-EOF TO TRUE
+007598     END-READ.
+007599
+007600 1324-TRUNCATE-AUDIT.
+007601     OPEN INPUT AUDIT-TRAIL-LOG
+007602     OPEN OUTPUT AUD-WORK-FILE
+007603     MOVE ZERO TO WS-TWK-LINE-COUNT
+007604     SET WS-TWK-EOF-SW TO 'N'
+007605     PERFORM 1324A-READ-REAL
+007606     PERFORM UNTIL WS-TWK-EOF
+007607             OR WS-TWK-LINE-COUNT >= WS-AUD-REC-COUNT
+007608         WRITE AUD-WORK-RECORD FROM AUD-RAW-LINE
+007609         ADD 1 TO WS-TWK-LINE-COUNT
+007610         PERFORM 1324A-READ-REAL
+007611     END-PERFORM
+007612     CLOSE AUDIT-TRAIL-LOG
+007613     CLOSE AUD-WORK-FILE
+007614     OPEN OUTPUT AUDIT-TRAIL-LOG
+007615     OPEN INPUT AUD-WORK-FILE
+007616     SET WS-TWK-EOF-SW TO 'N'
+007617     PERFORM 1324B-READ-WORK
+007618     PERFORM UNTIL WS-TWK-EOF
+007619         WRITE AUD-RAW-LINE FROM AUD-WORK-RECORD
+007620         PERFORM 1324B-READ-WORK
+007621     END-PERFORM
+007622     CLOSE AUDIT-TRAIL-LOG
+007623     CLOSE AUD-WORK-FILE.
+007624
+007625 1324A-READ-REAL.
+007626     READ AUDIT-TRAIL-LOG
+007627         AT END
+007628             SET WS-TWK-EOF TO TRUE
+007629     END-READ.
+007630
+007631 1324B-READ-WORK.
+007632     READ AUD-WORK-FILE
+007633         AT END
+007634             SET WS-TWK-EOF TO TRUE
+007635     END-READ.
+007636
+007461 1400-LOAD-BATCH-SEQ.
+007462     MOVE ZERO TO WS-BATCH-SEQ-NBR
+007463     OPEN INPUT BATCH-SEQ-FILE
+007464     READ BATCH-SEQ-FILE
+007465         AT END
+007466             SET WS-NO-MORE-BSEQ TO TRUE
+007467     END-READ
+007468     IF NOT WS-NO-MORE-BSEQ
+007469         AND BSEQ-PROCESS-DATE = WS-TODAY-DATE
+007470         MOVE BSEQ-LAST-NBR TO WS-BATCH-SEQ-NBR
+007471     END-IF
+007472     CLOSE BATCH-SEQ-FILE.
+007473
+007100 2000-PROCESS-BATCH.
+007105     PERFORM 2050-CHECK-SKIP-BOUNDARY
+007200     EVALUATE TRUE
+007201         WHEN WS-BATCH-IS-REJECTED
+007202             CONTINUE
+007203         WHEN WS-SKIP-MODE-ACTIVE
+007204             CONTINUE
+007300         WHEN MEDG-HDR-REC-ID OF CLAIM-EXTRACT = '02'
+007400             PERFORM 2200-WRITE-HEADER
+007500         WHEN MEDG-CLM50-REC-ID OF CLAIM-EXTRACT = '50'
+007510             PERFORM 2350-EDIT-CLM50
+007520             IF WS-CLAIM-FAILED-EDIT
+007530                 SET WS-CLAIM-IS-SUSPENDED TO TRUE
+007540                 PERFORM 2360-SUSPEND-CLM50
+007550             ELSE
+007560                 SET WS-CLAIM-SUSPENDED-SW TO 'N'
+007600                 PERFORM 2300-WRITE-CLM50
+007570             END-IF
+007800         WHEN MEDG-CLM60-REC-ID OF CLAIM-EXTRACT = '60'
+007810             IF WS-CLAIM-IS-SUSPENDED
+007820                 PERFORM 2460-SUSPEND-CLM60
+007830             ELSE
+007840                 PERFORM 2400-WRITE-CLM60
+007850             END-IF
+007900         WHEN MEDG-SVC-REC-ID OF CLAIM-EXTRACT = 'SV'
+007910             IF WS-CLAIM-IS-SUSPENDED
+007920                 PERFORM 2560-SUSPEND-SVC
+007930             ELSE
+008000                 PERFORM 2500-WRITE-SVC
+008010             END-IF
+008100         WHEN OTHER
+008200             CONTINUE
+008300     END-EVALUATE
+008400     PERFORM 2100-READ-EXTRACT.
+008450
+008460 2050-CHECK-SKIP-BOUNDARY.
+008470     IF WS-SKIP-MODE-ACTIVE
+008480         AND MEDG-CLM50-REC-ID OF CLAIM-EXTRACT = '50'
+008490         AND MEDG-CLM50-CLM-KEY OF CLAIM-EXTRACT
+008491             > WS-RESTART-CLM-KEY
+008492         SET WS-SKIP-MODE-SW TO 'N'
+008493     END-IF.
+008500
+008600 2100-READ-EXTRACT.
+008700     READ CLAIM-EXTRACT
+008800         AT END
+008900             SET WS-NO-MORE-RECS TO TRUE
+009000     END-READ.
+009100
+009200 2200-WRITE-HEADER.
+009210     SET WS-TP-FOUND-SW TO 'N'
+009220     PERFORM VARYING WS-TP-IX FROM 1 BY 1
+009230             UNTIL WS-TP-IX > WS-TP-TABLE-COUNT
+009240         IF WS-TP-SENDER(WS-TP-IX)
+009250                 = MEDG-HDR-SENDER-ID OF CLAIM-EXTRACT
+009260             AND WS-TP-RECEIVER(WS-TP-IX)
+009270                 = MEDG-HDR-RECEIVER-ID OF CLAIM-EXTRACT
+009280             SET WS-TP-IS-ONBOARDED TO TRUE
+009290         END-IF
+009300     END-PERFORM
+009310     IF NOT WS-TP-IS-ONBOARDED
+009320         SET WS-BATCH-IS-REJECTED TO TRUE
+009330         DISPLAY 'BATCH REJECTED - SENDER/RECEIVER NOT A '
+009340             'TRADING PARTNER'
+009350     ELSE
+009360         SET WS-HDR-SEEN TO TRUE
+009365         MOVE MEDG-HDR-SENDER-STATE OF CLAIM-EXTRACT
+009366             TO WS-CUR-SENDER-STATE
+009367         MOVE MEDG-HDR-PART-IND OF CLAIM-EXTRACT
+009368             TO WS-CUR-PART-IND
+009370         MOVE CORRESPONDING MEDG-HDR-RECORD OF CLAIM-EXTRACT
+009380             TO MEDG-HDR-RECORD OF OUTBOUND-837
+009385         ADD 1 TO WS-BATCH-SEQ-NBR
+009386         MOVE WS-BATCH-SEQ-NBR
+009387             TO MEDG-HDR-BATCH-SEQ-NBR OF OUTBOUND-837
+009390         WRITE MEDG-HDR-RECORD OF OUTBOUND-837
+009391         ADD 1 TO WS-OUT837-REC-COUNT
+009395         PERFORM 2250-WRITE-BATCH-LOG
+009400     END-IF.
+
+009401 2250-WRITE-BATCH-LOG.
+009401     MOVE SPACES                TO BLOG-RECORD
+009402     MOVE MEDG-HDR-SENDER-ID OF OUTBOUND-837   TO BLOG-SENDER-ID
+009403     MOVE MEDG-HDR-RECEIVER-ID OF OUTBOUND-837 TO BLOG-RECEIVER-ID
+009404     MOVE MEDG-HDR-EDI-PROCESS-DATE OF OUTBOUND-837
+009405         TO BLOG-PROCESS-DATE
+009406     MOVE WS-BATCH-SEQ-NBR      TO BLOG-BATCH-SEQ-NBR
+009407     MOVE WS-TODAY-DATE         TO BLOG-TRANSMIT-DATE
+009408     MOVE SPACE                 TO BLOG-ACK-STATUS
+009409     WRITE BLOG-RECORD.
+009700
+009800 2300-WRITE-CLM50.
+010201     IF WS-LAST-CLM-KEY NOT = ZERO
+010203         ADD 1 TO WS-TOT-NBR-CLAIMS
+010204         ADD 1 TO WS-CLAIMS-SINCE-CHKPT
+010206         IF WS-CLAIMS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+010208             PERFORM 2700-WRITE-CHECKPOINT
+010209         END-IF
+010210     END-IF
+010000     MOVE CORRESPONDING MEDG-CLM50-RECORD OF CLAIM-EXTRACT
+010100         TO MEDG-CLM50-RECORD OF OUTBOUND-837
+010101     PERFORM VARYING WS-OPT-IX FROM 1 BY 1 UNTIL WS-OPT-IX > 24
+010102         MOVE MEDG-CLM50-OTHR-PROC-CD OF CLAIM-EXTRACT (WS-OPT-IX)
+010103            TO MEDG-CLM50-OTHR-PROC-CD OF OUTBOUND-837 (WS-OPT-IX)
+010104     END-PERFORM
+010105     PERFORM VARYING WS-SMD-IX FROM 1 BY 1 UNTIL WS-SMD-IX > 10
+010106         MOVE MEDG-CLM50-STMND-CODE OF CLAIM-EXTRACT (WS-SMD-IX)
+010107             TO MEDG-CLM50-STMND-CODE OF OUTBOUND-837 (WS-SMD-IX)
+010108         MOVE MEDG-CLM50-STMND-VALUE OF CLAIM-EXTRACT (WS-SMD-IX)
+010109             TO MEDG-CLM50-STMND-VALUE OF OUTBOUND-837 (WS-SMD-IX)
+010110     END-PERFORM
+010200     WRITE MEDG-CLM50-RECORD OF OUTBOUND-837
+010211     ADD 1 TO WS-OUT837-REC-COUNT
+010205     MOVE MEDG-CLM50-CLM-KEY OF CLAIM-EXTRACT TO WS-LAST-CLM-KEY.
+010250
+010260 2700-WRITE-CHECKPOINT.
+010270     MOVE ZERO TO WS-CLAIMS-SINCE-CHKPT
+010280     MOVE WS-LAST-CLM-KEY      TO CHKPT-CLM-KEY
+010290     MOVE WS-TOT-NBR-CLAIMS    TO CHKPT-TOT-NBR-CLAIMS
+010300     MOVE WS-TOT-SERV-LINES    TO CHKPT-TOT-SERV-LINES
+010310     MOVE WS-TOT-SUBMITTED     TO CHKPT-TOT-SUBMITTED
+010320     MOVE WS-TOT-COINS         TO CHKPT-TOT-COINS
+010330     MOVE WS-TOT-PAID          TO CHKPT-TOT-PAID
+010340     MOVE WS-TOT-DEDUCT        TO CHKPT-TOT-DEDUCT
+010350     MOVE WS-TOT-APPROVED      TO CHKPT-TOT-APPROVED
+010360     MOVE WS-TOT-APPLIED       TO CHKPT-TOT-APPLIED
+010370     MOVE 'N'                  TO CHKPT-COMPLETE-IND
+010371     MOVE WS-OUT837-REC-COUNT  TO CHKPT-OUT837-RECS
+010372     MOVE WS-SUSP-REC-COUNT    TO CHKPT-SUSP-RECS
+010373     MOVE WS-SRSN-REC-COUNT    TO CHKPT-SRSN-RECS
+010374     MOVE WS-AUD-REC-COUNT     TO CHKPT-AUD-RECS
+010380     WRITE CHKPT-RECORD.
+010300
+010400 2400-WRITE-CLM60.
+010500     MOVE CORRESPONDING MEDG-CLM60-RECORD OF CLAIM-EXTRACT
+010600         TO MEDG-CLM60-RECORD OF OUTBOUND-837
+010700     WRITE MEDG-CLM60-RECORD OF OUTBOUND-837
+010710     ADD 1 TO WS-OUT837-REC-COUNT.
+010800
+010900 2500-WRITE-SVC.
+011000     ADD 1 TO WS-TOT-SERV-LINES
+011100     ADD MEDG-SVC-SUBMITTED-CHG OF CLAIM-EXTRACT
+011110         TO WS-TOT-SUBMITTED
+011200     ADD MEDG-SVC-COINSURANCE-AMT OF CLAIM-EXTRACT TO WS-TOT-COINS
+011300     ADD MEDG-SVC-AMOUNT-PAID OF CLAIM-EXTRACT TO WS-TOT-PAID
+011400     ADD MEDG-SVC-DEDUCTIBLE-AMT OF CLAIM-EXTRACT TO WS-TOT-DEDUCT
+011500     ADD MEDG-SVC-APPROVED-AMT OF CLAIM-EXTRACT TO WS-TOT-APPROVED
+011600     ADD MEDG-SVC-AMOUNT-PAID OF CLAIM-EXTRACT TO WS-TOT-APPLIED
+011700     MOVE CORRESPONDING MEDG-SVC-RECORD OF CLAIM-EXTRACT
+011800         TO MEDG-SVC-RECORD OF OUTBOUND-837
+011801     PERFORM VARYING WS-CAS-IX FROM 1 BY 1 UNTIL WS-CAS-IX > 10
+011802         MOVE MEDG-SVC-CAS-GROUP-CD OF CLAIM-EXTRACT (WS-CAS-IX)
+011803             TO MEDG-SVC-CAS-GROUP-CD OF OUTBOUND-837 (WS-CAS-IX)
+011804         MOVE MEDG-SVC-CAS-REASN-CD OF CLAIM-EXTRACT (WS-CAS-IX)
+011805             TO MEDG-SVC-CAS-REASN-CD OF OUTBOUND-837 (WS-CAS-IX)
+011806         MOVE MEDG-SVC-CAS-AMOUNT OF CLAIM-EXTRACT (WS-CAS-IX)
+011807             TO MEDG-SVC-CAS-AMOUNT OF OUTBOUND-837 (WS-CAS-IX)
+011808         MOVE MEDG-SVC-CAS-QUANTITY OF CLAIM-EXTRACT (WS-CAS-IX)
+011809             TO MEDG-SVC-CAS-QUANTITY OF OUTBOUND-837 (WS-CAS-IX)
+011810     END-PERFORM
+011811     PERFORM VARYING WS-OPR-IX FROM 1 BY 1 UNTIL WS-OPR-IX > 10
+011812       MOVE MEDG-SVC-OPR-CAS-GROUP-CD OF CLAIM-EXTRACT (WS-OPR-IX)
+011813         TO MEDG-SVC-OPR-CAS-GROUP-CD OF OUTBOUND-837 (WS-OPR-IX)
+011814       MOVE MEDG-SVC-OPR-CAS-REASN-CD OF CLAIM-EXTRACT (WS-OPR-IX)
+011815         TO MEDG-SVC-OPR-CAS-REASN-CD OF OUTBOUND-837 (WS-OPR-IX)
+011816         MOVE MEDG-SVC-OPR-CAS-AMOUNT OF CLAIM-EXTRACT (WS-OPR-IX)
+011817         TO MEDG-SVC-OPR-CAS-AMOUNT OF OUTBOUND-837 (WS-OPR-IX)
+011818     END-PERFORM
+011820     PERFORM 2550-STANDARDIZE-FACILITY
+011900     WRITE MEDG-SVC-RECORD OF OUTBOUND-837
+011910     ADD 1 TO WS-OUT837-REC-COUNT.
+011910
+011920 2550-STANDARDIZE-FACILITY.
+011930     SET WS-FAC-FOUND-SW TO 'N'
+011940     SET WS-FAC-IX TO 1
+011950     SEARCH WS-FAC-ENTRY
+011960         AT END
+011970             CONTINUE
+011980         WHEN WS-FAC-ALIAS(WS-FAC-IX)
+011990                 = MEDG-SVC-FACILITY-NAME OF CLAIM-EXTRACT
+012000             SET WS-FAC-IS-KNOWN TO TRUE
+012010     END-SEARCH
+012020     IF WS-FAC-IS-KNOWN
+012030         MOVE WS-FAC-NAME(WS-FAC-IX)
+012040             TO MEDG-SVC-FACILITY-NAME OF OUTBOUND-837
+012050     END-IF.
+012000
+002290 2350-EDIT-CLM50.
+002291     SET WS-CLAIM-FAIL-SW TO 'N'
+002292     IF MEDG-CLM50-SUBSCR-SSN OF CLAIM-EXTRACT IS NOT NUMERIC
+002293         IF NOT WS-CLAIM-FAILED-EDIT
+002294             MOVE 'SSN01' TO SUSP-REASON-CODE
+002295             MOVE 'SUBSCRIBER SSN IS NOT A VALID 9-DIGIT NUMBER'
+002296                 TO SUSP-REASON-TEXT
+002297         END-IF
+002298         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002297     END-IF
+002298     IF MEDG-CLM50-DISCHG-DATE OF CLAIM-EXTRACT NOT = SPACES
+002299         AND MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT NOT = SPACES
+002300         AND MEDG-CLM50-DISCHG-DATE OF CLAIM-EXTRACT <
+002301             MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+002302         IF NOT WS-CLAIM-FAILED-EDIT
+002303             MOVE 'DAT01' TO SUSP-REASON-CODE
+002304             MOVE 'DISCHARGE DATE IS EARLIER THAN ADMIT DATE'
+002305                 TO SUSP-REASON-TEXT
+002306         END-IF
+002307         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002306     END-IF
+002307     SET WS-REL-FOUND-SW TO 'N'
+002308     PERFORM VARYING WS-REL-IX FROM 1 BY 1 UNTIL WS-REL-IX > 10
+002309         IF WS-VALID-REL(WS-REL-IX)
+002310             = MEDG-CLM50-PATIENT-REL OF CLAIM-EXTRACT
+002311             SET WS-REL-IS-VALID TO TRUE
+002312         END-IF
+002313     END-PERFORM
+002314     IF NOT WS-REL-IS-VALID
+002315         IF NOT WS-CLAIM-FAILED-EDIT
+002316             MOVE 'REL01' TO SUSP-REASON-CODE
+002317             MOVE 'PATIENT RELATIONSHIP CODE IS NOT VALID'
+002318                 TO SUSP-REASON-TEXT
+002319         END-IF
+002320         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002319     END-IF
+002320     PERFORM 2355-CHECK-ELIGIBILITY
+002320     PERFORM 2356-CHECK-CONTRACT-CODE
+002325     PERFORM 2357-CHECK-AUTH-REFERRAL
+002326     PERFORM 2362-CHECK-STATE-MANDATES
+002321     PERFORM 2358-CHECK-ADMIT-CONSISTENCY
+002320     PERFORM 2359-DEFAULT-ADMIT-SOURCE.
+002321
+002322 2355-CHECK-ELIGIBILITY.
+002323     SET WS-ENR-FOUND-SW TO 'N'
+002324     SET WS-ENR-IX TO 1
+002325     SEARCH WS-ENR-ENTRY
+002326         AT END
+002327             CONTINUE
+002328         WHEN WS-ENR-SSN(WS-ENR-IX)
+002329                 = MEDG-CLM50-SUBSCR-SSN OF CLAIM-EXTRACT
+002330             AND MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+002331                 NOT < WS-ENR-EFF-DATE(WS-ENR-IX)
+002332             AND (WS-ENR-TERM-DATE(WS-ENR-IX) = SPACES
+002333                 OR MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+002334                     NOT > WS-ENR-TERM-DATE(WS-ENR-IX))
+002335             SET WS-ENR-IS-ELIGIBLE TO TRUE
+002336     END-SEARCH
+002337     IF NOT WS-ENR-IS-ELIGIBLE
+002338         IF NOT WS-CLAIM-FAILED-EDIT
+002339             MOVE 'ELG01' TO SUSP-REASON-CODE
+002340             MOVE 'SUBSCRIBER NOT ELIGIBLE ON DATE OF SERVICE'
+002341                 TO SUSP-REASON-TEXT
+002342         END-IF
+002343         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002342     END-IF.
+234209
+234211 2356-CHECK-CONTRACT-CODE.
+234212     SET WS-CTM-FOUND-SW TO 'N'
+234213     SET WS-CTM-IX TO 1
+234214     SEARCH WS-CTM-ENTRY
+234215         AT END
+234216             CONTINUE
+234217         WHEN WS-CTM-CODE(WS-CTM-IX)
+234218                 = MEDG-CLM50-CONTRACT-CODE OF CLAIM-EXTRACT
+234219             AND MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234220                 NOT < WS-CTM-EFF-DATE(WS-CTM-IX)
+234221             AND (WS-CTM-TERM-DATE(WS-CTM-IX) = SPACES
+234222                 OR MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234223                     NOT > WS-CTM-TERM-DATE(WS-CTM-IX))
+234224             SET WS-CTM-IS-VALID TO TRUE
+234225     END-SEARCH
+234226     IF NOT WS-CTM-IS-VALID
+234227         IF NOT WS-CLAIM-FAILED-EDIT
+234228             MOVE 'CTR01' TO SUSP-REASON-CODE
+234229             MOVE 'CONTRACT CODE NOT FOUND OR EXPIRED ON DOS'
+234230                 TO SUSP-REASON-TEXT
+234231         END-IF
+234232         SET WS-CLAIM-FAILED-EDIT TO TRUE
+234231     END-IF.
+234232
+234233 2357-CHECK-AUTH-REFERRAL.
+234234     IF MEDG-CLM50-PRIOR-AUTH-NBR OF CLAIM-EXTRACT NOT = SPACES
+234235         SET WS-AUT-FOUND-SW TO 'N'
+234236         SET WS-AUT-IX TO 1
+234237         SEARCH WS-AUT-ENTRY
+234238             AT END
+234239                 CONTINUE
+234240             WHEN WS-AUT-REC-TYPE(WS-AUT-IX) = 'A'
+234241                 AND WS-AUT-NBR(WS-AUT-IX)
+234242                     = MEDG-CLM50-PRIOR-AUTH-NBR OF CLAIM-EXTRACT
+234243                 AND MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234244                     NOT < WS-AUT-EFF-DATE(WS-AUT-IX)
+234245                 AND (WS-AUT-TERM-DATE(WS-AUT-IX) = SPACES
+234246                     OR MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234246                         NOT > WS-AUT-TERM-DATE(WS-AUT-IX))
+234247                 SET WS-AUT-IS-VALID TO TRUE
+234248         END-SEARCH
+234249         IF NOT WS-AUT-IS-VALID
+234250             IF NOT WS-CLAIM-FAILED-EDIT
+234251                 MOVE 'AUT01' TO SUSP-REASON-CODE
+234252                 MOVE 'PRIOR AUTH NBR NOT APPROVED/EXPIRED'
+234253                     TO SUSP-REASON-TEXT
+234254             END-IF
+234255             SET WS-CLAIM-FAILED-EDIT TO TRUE
+234256         END-IF
+234257     END-IF
+234256     IF MEDG-CLM50-REFERRAL-NBR OF CLAIM-EXTRACT NOT = SPACES
+234257         SET WS-REF-FOUND-SW TO 'N'
+234258         SET WS-AUT-IX TO 1
+234259         SEARCH WS-AUT-ENTRY
+234260             AT END
+234261                 CONTINUE
+234262             WHEN WS-AUT-REC-TYPE(WS-AUT-IX) = 'R'
+234263                 AND WS-AUT-NBR(WS-AUT-IX)
+234264                     = MEDG-CLM50-REFERRAL-NBR OF CLAIM-EXTRACT
+234265                 AND MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234266                     NOT < WS-AUT-EFF-DATE(WS-AUT-IX)
+234267                 AND (WS-AUT-TERM-DATE(WS-AUT-IX) = SPACES
+234268                     OR MEDG-CLM50-ADMIT-DATE OF CLAIM-EXTRACT
+234268                         NOT > WS-AUT-TERM-DATE(WS-AUT-IX))
+234269                 SET WS-REF-IS-VALID TO TRUE
+234270         END-SEARCH
+234271         IF NOT WS-REF-IS-VALID
+234272             IF NOT WS-CLAIM-FAILED-EDIT
+234273                 MOVE 'REF01' TO SUSP-REASON-CODE
+234274                 MOVE 'REFERRAL NBR NOT VALID ON DATE OF SERVICE'
+234275                     TO SUSP-REASON-TEXT
+234276             END-IF
+234277             SET WS-CLAIM-FAILED-EDIT TO TRUE
+234276         END-IF
+234277     END-IF.
+002343
+002330 2362-CHECK-STATE-MANDATES.
+002331     IF WS-CUR-PART-IND = 'A'
+002332         PERFORM VARYING WS-STM-IX FROM 1 BY 1
+002333                 UNTIL WS-STM-IX > WS-STM-TABLE-COUNT
+002334             IF WS-STM-STATE(WS-STM-IX) = WS-CUR-SENDER-STATE
+002335                 AND WS-STM-REQ-IND(WS-STM-IX) = 'Y'
+002336                 MOVE 'N' TO WS-STM-ELEM-FOUND-SW
+002337                 IF MEDG-CLM50-STMND-CNT OF CLAIM-EXTRACT > 10
+002368                     MOVE 10 TO WS-STM-ELEM-LIMIT
+002369                 ELSE
+002370                     MOVE MEDG-CLM50-STMND-CNT OF CLAIM-EXTRACT
+002371                         TO WS-STM-ELEM-LIMIT
+002372                 END-IF
+002338                 PERFORM VARYING WS-STM-ELEM-IX FROM 1 BY 1
+002339                         UNTIL WS-STM-ELEM-IX > WS-STM-ELEM-LIMIT
+002371                     MOVE MEDG-CLM50-STMND-CODE OF CLAIM-EXTRACT
+002372                         (WS-STM-ELEM-IX) TO WS-STM-ELEM-CODE
+002373                     MOVE MEDG-CLM50-STMND-VALUE OF CLAIM-EXTRACT
+002374                         (WS-STM-ELEM-IX) TO WS-STM-ELEM-VALUE
+002342                     IF WS-STM-ELEM-CODE
+002343                             = WS-STM-FIELD-CODE(WS-STM-IX)
+002344                         AND WS-STM-ELEM-VALUE NOT = SPACES
+002345                         SET WS-STM-ELEM-IS-FOUND TO TRUE
+002346                     END-IF
+002347                 END-PERFORM
+002348                 IF NOT WS-STM-ELEM-IS-FOUND
+002349                 IF NOT WS-CLAIM-FAILED-EDIT
+002350                     MOVE 'STM01' TO SUSP-REASON-CODE
+002351                     MOVE 'REQUIRED STATE MANDATE ELEMENT MISSING'
+002352                         TO SUSP-REASON-TEXT
+002353                 END-IF
+002354                 SET WS-CLAIM-FAILED-EDIT TO TRUE
+002355                 END-IF
+002356             END-IF
+002357         END-PERFORM
+002358     END-IF.
+002359
+002344 2358-CHECK-ADMIT-CONSISTENCY.
+002345     IF MEDG-CLM50-ADMIT-TYPE OF CLAIM-EXTRACT IS NOT NUMERIC
+002346         OR MEDG-CLM50-ADMIT-TYPE OF CLAIM-EXTRACT = ZERO
+002347         IF NOT WS-CLAIM-FAILED-EDIT
+002348             MOVE 'ADM01' TO SUSP-REASON-CODE
+002349             MOVE 'ADMIT TYPE IS NOT A VALID UB-04 CODE'
+002350                 TO SUSP-REASON-TEXT
+002351         END-IF
+002352         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002351     END-IF
+002352     IF MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT IS NOT NUMERIC
+002353         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = SPACES
+002354         IF NOT WS-CLAIM-FAILED-EDIT
+002355             MOVE 'ADM02' TO SUSP-REASON-CODE
+002356             MOVE 'ADMIT SOURCE IS NOT A VALID UB-04 CODE'
+002357                 TO SUSP-REASON-TEXT
+002358         END-IF
+002359         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002358     END-IF
+002359     IF MEDG-CLM50-DISCHG-HOUR OF CLAIM-EXTRACT NOT = SPACES
+002360         AND MEDG-CLM50-DISCHG-HOUR OF CLAIM-EXTRACT NOT = ZERO
+002361         AND MEDG-CLM50-DISCHG-DATE OF CLAIM-EXTRACT = SPACES
+002362         IF NOT WS-CLAIM-FAILED-EDIT
+002363             MOVE 'ADM03' TO SUSP-REASON-CODE
+002364             MOVE 'DISCHARGE HOUR PRESENT WITHOUT DISCHARGE DATE'
+002365                 TO SUSP-REASON-TEXT
+002366         END-IF
+002367         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002366     END-IF
+002367     IF MEDG-CLM50-ADMIT-TYPE OF CLAIM-EXTRACT = '4'
+002368         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '1'
+002369         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '2'
+002370         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '3'
+002371         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '4'
+002372         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '5'
+002373         AND MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT NOT = '6'
+002374         IF NOT WS-CLAIM-FAILED-EDIT
+002375             MOVE 'ADM04' TO SUSP-REASON-CODE
+002376             MOVE 'ADMIT SOURCE NOT VALID FOR NEWBORN ADMIT TYPE'
+002377                 TO SUSP-REASON-TEXT
+002378         END-IF
+002379         SET WS-CLAIM-FAILED-EDIT TO TRUE
+002378     END-IF.
+002379
+002380 2359-DEFAULT-ADMIT-SOURCE.
+002381     IF NOT WS-CLAIM-FAILED-EDIT
+002381     AND MEDG-CLM50-ADMIT-TYPE OF CLAIM-EXTRACT NOT = '4'
+002381     AND (MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT = SPACE
+002382         OR MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT = ZERO)
+002383         MOVE MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT
+002384             TO WS-AUDIT-OLD-VALUE
+002385         MOVE '9' TO MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT
+002386         MOVE MEDG-CLM50-ADMIT-SOURCE OF CLAIM-EXTRACT
+002387             TO WS-AUDIT-NEW-VALUE
+002388         MOVE MEDG-CLM50-CLM-KEY OF CLAIM-EXTRACT
+002389             TO WS-AUDIT-CLM-KEY
+002390         MOVE 'MEDG-CLM50-ADMIT-SOURCE' TO WS-AUDIT-FIELD-NAME
+002391         MOVE 'DEFAULTED MISSING ADMIT SOURCE TO UB-04 CODE 9'
+002392             TO WS-AUDIT-REASON
+002393         PERFORM 2900-WRITE-AUDIT-RECORD
+002394     END-IF.
+002395
+002330 2360-SUSPEND-CLM50.
+002331     ADD 1 TO WS-SUSP-COUNT
+002332     MOVE CORRESPONDING MEDG-CLM50-RECORD OF CLAIM-EXTRACT
+002333         TO SUSP-CLM50-RECORD
+002335     PERFORM VARYING WS-OPT-IX FROM 1 BY 1 UNTIL WS-OPT-IX > 24
+002336         MOVE MEDG-CLM50-OTHR-PROC-CD OF CLAIM-EXTRACT (WS-OPT-IX)
+002337         TO MEDG-CLM50-OTHR-PROC-CD OF SUSPENSE-FILE (WS-OPT-IX)
+002338     END-PERFORM
+002339     PERFORM VARYING WS-SMD-IX FROM 1 BY 1 UNTIL WS-SMD-IX > 10
+002340         MOVE MEDG-CLM50-STMND-CODE OF CLAIM-EXTRACT (WS-SMD-IX)
+002341             TO MEDG-CLM50-STMND-CODE OF SUSPENSE-FILE (WS-SMD-IX)
+002342         MOVE MEDG-CLM50-STMND-VALUE OF CLAIM-EXTRACT (WS-SMD-IX)
+002343         TO MEDG-CLM50-STMND-VALUE OF SUSPENSE-FILE (WS-SMD-IX)
+002344     END-PERFORM
+002334     WRITE SUSP-CLM50-RECORD
+002334     ADD 1 TO WS-SUSP-REC-COUNT
+002334     MOVE MEDG-CLM50-CLM-KEY OF CLAIM-EXTRACT
+002334         TO SUSP-CLM-KEY
+002335     MOVE MEDG-CLM50-SUBSCR-SSN OF CLAIM-EXTRACT
+002336         TO SUSP-SUBSCR-SSN
+002337     MOVE MEDG-CLM50-SUBSCR-LAST OF CLAIM-EXTRACT
+002338         TO SUSP-SUBSCR-LAST
+002339     MOVE WS-TODAY-DATE TO SUSP-DETECTED-DATE
+002340     SET SUSP-PENDING TO TRUE
+002341     WRITE SUSP-REASON-RECORD
+002341     ADD 1 TO WS-SRSN-REC-COUNT.
+002342
+002350 2460-SUSPEND-CLM60.
+002351     MOVE CORRESPONDING MEDG-CLM60-RECORD OF CLAIM-EXTRACT
+002352         TO SUSP-CLM60-RECORD
+002353     WRITE SUSP-CLM60-RECORD
+002353     ADD 1 TO WS-SUSP-REC-COUNT.
+002354
+002360 2560-SUSPEND-SVC.
+002361     MOVE CORRESPONDING MEDG-SVC-RECORD OF CLAIM-EXTRACT
+002362         TO SUSP-SVC-RECORD
+002364     PERFORM VARYING WS-CAS-IX FROM 1 BY 1 UNTIL WS-CAS-IX > 10
+002365         MOVE MEDG-SVC-CAS-GROUP-CD OF CLAIM-EXTRACT (WS-CAS-IX)
+002366             TO MEDG-SVC-CAS-GROUP-CD OF SUSPENSE-FILE (WS-CAS-IX)
+002367         MOVE MEDG-SVC-CAS-REASN-CD OF CLAIM-EXTRACT (WS-CAS-IX)
+002368             TO MEDG-SVC-CAS-REASN-CD OF SUSPENSE-FILE (WS-CAS-IX)
+002369         MOVE MEDG-SVC-CAS-AMOUNT OF CLAIM-EXTRACT (WS-CAS-IX)
+002370             TO MEDG-SVC-CAS-AMOUNT OF SUSPENSE-FILE (WS-CAS-IX)
+002371         MOVE MEDG-SVC-CAS-QUANTITY OF CLAIM-EXTRACT (WS-CAS-IX)
+002372             TO MEDG-SVC-CAS-QUANTITY OF SUSPENSE-FILE (WS-CAS-IX)
+002373     END-PERFORM
+002374     PERFORM VARYING WS-OPR-IX FROM 1 BY 1 UNTIL WS-OPR-IX > 10
+002375       MOVE MEDG-SVC-OPR-CAS-GROUP-CD OF CLAIM-EXTRACT (WS-OPR-IX)
+002376         TO MEDG-SVC-OPR-CAS-GROUP-CD OF SUSPENSE-FILE (WS-OPR-IX)
+002377       MOVE MEDG-SVC-OPR-CAS-REASN-CD OF CLAIM-EXTRACT (WS-OPR-IX)
+002378         TO MEDG-SVC-OPR-CAS-REASN-CD OF SUSPENSE-FILE (WS-OPR-IX)
+002379         MOVE MEDG-SVC-OPR-CAS-AMOUNT OF CLAIM-EXTRACT (WS-OPR-IX)
+002380         TO MEDG-SVC-OPR-CAS-AMOUNT OF SUSPENSE-FILE (WS-OPR-IX)
+002381     END-PERFORM
+002363     WRITE SUSP-SVC-RECORD
+002363     ADD 1 TO WS-SUSP-REC-COUNT.
+002364
+002365 2900-WRITE-AUDIT-RECORD.
+002366     MOVE WS-AUDIT-CLM-KEY    TO AUDIT-CLM-KEY
+002367     MOVE WS-TODAY-DATE       TO AUDIT-TIMESTAMP
+002368     MOVE WS-AUDIT-FIELD-NAME TO AUDIT-FIELD-NAME
+002369     MOVE WS-AUDIT-OLD-VALUE  TO AUDIT-OLD-VALUE
+002370     MOVE WS-AUDIT-NEW-VALUE  TO AUDIT-NEW-VALUE
+002371     MOVE WS-AUDIT-REASON     TO AUDIT-REASON
+002372     WRITE AUDIT-RECORD
+002372     ADD 1 TO WS-AUD-REC-COUNT.
+002373
+012100 3000-WRITE-TRAILERS.
+012105     IF WS-LAST-CLM-KEY NOT = ZERO
+012106         ADD 1 TO WS-TOT-NBR-CLAIMS
+012107     END-IF
+012110     IF NOT WS-BATCH-IS-REJECTED AND NOT WS-BATCH-ALREADY-DONE
+012200         MOVE '90'               TO MEDG-90-REC-ID
+012300         MOVE WS-TOT-SERV-LINES  TO MEDG-90-TOT-SERV-LINES
+012400         MOVE WS-TOT-SUBMITTED   TO MEDG-90-TOT-SUBMITTED
+012500         MOVE WS-TOT-COINS       TO MEDG-90-TOT-COINS
+012600         MOVE WS-TOT-PAID        TO MEDG-90-TOT-PAID
+012700         MOVE WS-TOT-DEDUCT      TO MEDG-90-TOT-DEDUCT
+012800         MOVE WS-TOT-APPROVED    TO MEDG-90-TOT-APPROVED
+012900         MOVE WS-TOT-APPLIED     TO MEDG-90-TOT-APPLIED
+013000         WRITE MEDG-90-RECORD OF OUTBOUND-837
+013050         ADD 1 TO WS-OUT837-REC-COUNT
+013200         MOVE '99'               TO MEDG-99-REC-ID
+013300         MOVE WS-TOT-NBR-CLAIMS  TO MEDG-99-TOT-NBR-CLAIMS
+013400         MOVE WS-TOT-SUBMITTED   TO MEDG-99-TOT-SUBMITTED
+013500         MOVE WS-TOT-COINS       TO MEDG-99-TOT-COINS
+013600         MOVE WS-TOT-PAID        TO MEDG-99-TOT-PAID
+013700         MOVE WS-TOT-DEDUCT      TO MEDG-99-TOT-DEDUCT
+013800         MOVE WS-TOT-APPROVED    TO MEDG-99-TOT-APPROVED
+013900         MOVE WS-TOT-APPLIED     TO MEDG-99-TOT-APPLIED
+014000         WRITE MEDG-99-RECORD OF OUTBOUND-837
+014002         ADD 1 TO WS-OUT837-REC-COUNT
+014005         MOVE WS-LAST-CLM-KEY      TO CHKPT-CLM-KEY
+014006         MOVE WS-TOT-NBR-CLAIMS     TO CHKPT-TOT-NBR-CLAIMS
+014007         MOVE WS-TOT-SERV-LINES     TO CHKPT-TOT-SERV-LINES
+014008         MOVE WS-TOT-SUBMITTED      TO CHKPT-TOT-SUBMITTED
+014009         MOVE WS-TOT-COINS          TO CHKPT-TOT-COINS
+014011         MOVE WS-TOT-PAID           TO CHKPT-TOT-PAID
+014012         MOVE WS-TOT-DEDUCT         TO CHKPT-TOT-DEDUCT
+014013         MOVE WS-TOT-APPROVED       TO CHKPT-TOT-APPROVED
+014014         MOVE WS-TOT-APPLIED        TO CHKPT-TOT-APPLIED
+014015         SET CHKPT-BATCH-COMPLETE   TO TRUE
+014017         MOVE WS-OUT837-REC-COUNT   TO CHKPT-OUT837-RECS
+014018         MOVE WS-SUSP-REC-COUNT     TO CHKPT-SUSP-RECS
+014019         MOVE WS-SRSN-REC-COUNT     TO CHKPT-SRSN-RECS
+014020         MOVE WS-AUD-REC-COUNT      TO CHKPT-AUD-RECS
+014016         WRITE CHKPT-RECORD
+014010     END-IF.
+014100
+014200 9000-TERMINATE.
+014300     CLOSE CLAIM-EXTRACT
+014400     CLOSE OUTBOUND-837
+014410     CLOSE SUSPENSE-FILE
+014420     CLOSE SUSPENSE-REASON-LOG
+014425     CLOSE CHECKPOINT-FILE
+014426     CLOSE AUDIT-TRAIL-LOG
+014428     CLOSE BATCH-LOG-FILE
+014427     PERFORM 9100-SAVE-BATCH-SEQ
+014430     IF WS-BATCH-IS-REJECTED
+014440         MOVE 8 TO RETURN-CODE
+014450     ELSE
+014460         IF WS-SUSP-COUNT NOT = ZERO
+014470             MOVE 4 TO RETURN-CODE
+014480         END-IF
+014490     END-IF.
+
+014491 9100-SAVE-BATCH-SEQ.
+014492     OPEN OUTPUT BATCH-SEQ-FILE
+014493     MOVE WS-TODAY-DATE    TO BSEQ-PROCESS-DATE
+014494     MOVE WS-BATCH-SEQ-NBR TO BSEQ-LAST-NBR
+014495     WRITE BSEQ-RECORD
+014496     CLOSE BATCH-SEQ-FILE.
