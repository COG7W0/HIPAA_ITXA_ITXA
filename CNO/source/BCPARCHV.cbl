@@ -0,0 +1,288 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150018 - BATCH ARCHIVAL AND         *
+000300*            HIPAA RETENTION PURGE JOB. SCANS THE 837 BATCH      *
+000400*            OUTPUT (MEDG-HDR/CLM50/CLM60/SVC/90/99) AND         *
+000500*            DECIDES, ONE BATCH AT A TIME, WHETHER EVERY CLAIM   *
+000600*            IN THE BATCH HAS BEEN POSTED (MEDG-CLM50-IS-        *
+000700*            POSTED) AND THE HEADER'S EDI PROCESS DATE IS        *
+000800*            OLDER THAN THE CONFIGURED RETENTION PERIOD. FULLY   *
+000900*            RECONCILED, AGED-OUT BATCHES ARE COPIED TO THE      *
+001000*            ARCHIVE DATASET; EVERYTHING ELSE IS CARRIED         *
+001100*            FORWARD UNCHANGED TO THE ACTIVE OUTPUT SO ACTIVE    *
+001200*            PROCESSING FILES DON'T KEEP GROWING INDEFINITELY.   *
+001300*            RUNS IN TWO PASSES OVER BATCH-837 SINCE A BATCH'S   *
+001400*            ARCHIVE/KEEP DECISION ISN'T KNOWN UNTIL ITS LAST    *
+001500*            CLAIM HAS BEEN SEEN, BUT EVERY RECORD STILL HAS TO  *
+001600*            BE WRITTEN OUT IN ITS ORIGINAL ORDER - PASS 1       *
+001700*            MAKES THE DECISION PER BATCH, PASS 2 REPLAYS THE    *
+001750*            FILE AND SPLITS IT.                                 *
+001800******************************************************************
+001810* 08-08-26 - R KOWALSKI - AR 150036 - WS-POST-ENTRY WAS SEARCHED *
+001820*            WITH A PLAIN SEARCH, SCANNING THE FULL 20000-ENTRY  *
+001830*            DECLARED TABLE REGARDLESS OF HOW MANY ENTRIES ARE   *
+001840*            ACTUALLY LOADED. THE TABLE NOW USES OCCURS ...      *
+001850*            DEPENDING ON WS-POST-TABLE-COUNT SO THE SEARCH IS   *
+001860*            BOUNDED TO THE LOADED ENTRIES.                      *
+001870******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. BCPARCHV.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BATCH-837 ASSIGN TO BATCH837
+002500            ORGANIZATION IS LINE SEQUENTIAL
+002600            FILE STATUS IS WS-BATCH-STATUS.
+002700     SELECT POSTED-CLAIMS ASSIGN TO POSTCLAIM
+002800            ORGANIZATION IS LINE SEQUENTIAL
+002900            FILE STATUS IS WS-POST-STATUS.
+003000     SELECT ARCHIVE-FILE ASSIGN TO ARCH837
+003100            ORGANIZATION IS LINE SEQUENTIAL
+003200            FILE STATUS IS WS-ARCH-STATUS.
+003300     SELECT ACTIVE-OUT ASSIGN TO ACTV837
+003400            ORGANIZATION IS LINE SEQUENTIAL
+003500            FILE STATUS IS WS-ACTV-STATUS.
+003600     SELECT ARCHIVE-SUMMARY-RPT ASSIGN TO ARCHRPT
+003700            ORGANIZATION IS LINE SEQUENTIAL
+003800            FILE STATUS IS WS-RPT-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  BATCH-837.
+004200     COPY BCPMGHDR.
+004300     COPY BCPMG50.
+004400     COPY BCPMG60.
+004500     COPY BCPMGSVC.
+004600     COPY BCPMG90.
+004700     COPY BCPMG99.
+004750******************************************************************
+004760* 08-08-26 - R KOWALSKI - AR 150030 - SIZED TO THE WIDEST 01-    *
+004770*            LEVEL UNDER FD BATCH-837 (MEDG-CLM50-RECORD, 791    *
+004780*            BYTES AS OF THIS WRITING) SO PASS 2 CARRIES EVERY   *
+004790*            RECORD TYPE FORWARD WHOLE INSTEAD OF TRUNCATING IT. *
+004795*            WIDEN THIS (AND ARCHIVE-LINE/ACTIVE-LINE BELOW) IF  *
+004796*            A FUTURE RECORD LAYOUT GROWS PAST 800 BYTES.        *
+004797******************************************************************
+004800 01  WS-BATCH-RAW-LINE         PIC X(800).
+004900 FD  POSTED-CLAIMS.
+005000     COPY BCPMG50
+005100         REPLACING ==MEDG-CLM50-RECORD== BY ==POST-CLM50-RECORD==.
+005200 FD  ARCHIVE-FILE.
+005300 01  ARCHIVE-LINE              PIC X(800).
+005400 FD  ACTIVE-OUT.
+005500 01  ACTIVE-LINE               PIC X(800).
+005600 FD  ARCHIVE-SUMMARY-RPT.
+005700 01  RPT-LINE                  PIC X(132).
+005800 WORKING-STORAGE SECTION.
+005900 01  WS-BATCH-STATUS           PIC X(02).
+006000 01  WS-POST-STATUS            PIC X(02).
+006100 01  WS-ARCH-STATUS            PIC X(02).
+006200 01  WS-ACTV-STATUS            PIC X(02).
+006300 01  WS-RPT-STATUS             PIC X(02).
+006400 01  WS-EOF-SW                 PIC X(01)      VALUE 'N'.
+006500     88  WS-NO-MORE-BAT             VALUE 'Y'.
+006600 01  WS-POST-EOF-SW            PIC X(01)      VALUE 'N'.
+006700     88  WS-NO-MORE-POST            VALUE 'Y'.
+006800 01  WS-LAST-REC-ID            PIC X(02)      VALUE SPACES.
+006900 01  WS-TODAY-DATE             PIC X(08).
+007000 01  WS-RETENTION-DAYS         PIC 9(05)      VALUE 02555.
+007100 01  WS-TODAY-INT              PIC 9(07).
+007200 01  WS-CUTOFF-INT             PIC 9(07).
+007300 01  WS-HDR-DATE-INT           PIC 9(07).
+007400 01  WS-POST-TABLE-COUNT       PIC 9(06)      VALUE ZERO.
+007500 01  WS-POST-TABLE.
+007600     05  WS-POST-ENTRY OCCURS 1 TO 20000 TIMES
+007650             DEPENDING ON WS-POST-TABLE-COUNT
+007700             INDEXED BY WS-POST-IX.
+007800         10  WS-POST-CLM-KEY       PIC 9(06).
+007900         10  WS-POST-POLICY-KEY    PIC 9(09).
+008000         10  WS-POST-POSTED-SW     PIC X(01).
+008100 01  WS-BATCH-SEQ              PIC 9(05)      VALUE ZERO.
+008200 01  WS-DEC-IX                 PIC 9(05).
+008300 01  WS-BATCH-DECISION-TABLE.
+008400     05  WS-DEC-ENTRY OCCURS 2000 TIMES
+008500             INDEXED BY WS-TBL-IX.
+008600         10  WS-DEC-ARCHIVE-SW     PIC X(01)      VALUE 'N'.
+008700 01  WS-CUR-FULLY-POSTED-SW    PIC X(01)      VALUE 'Y'.
+008800     88  WS-CUR-FULLY-POSTED        VALUE 'Y'.
+008900 01  WS-CUR-TOO-OLD-SW         PIC X(01)      VALUE 'N'.
+009000     88  WS-CUR-TOO-OLD             VALUE 'Y'.
+009100 01  WS-TOTAL-BATCH-COUNT      PIC 9(05)      VALUE ZERO.
+009200 01  WS-ARCHIVED-BATCH-COUNT   PIC 9(05)      VALUE ZERO.
+009300 01  WS-ARCHIVED-REC-COUNT     PIC 9(07)      VALUE ZERO.
+009400 01  WS-ACTIVE-REC-COUNT       PIC 9(07)      VALUE ZERO.
+009500 PROCEDURE DIVISION.
+009600 0000-MAIN-CONTROL.
+009700     PERFORM 1000-INITIALIZE
+009800     PERFORM 2000-PASS1-SCAN
+009900     PERFORM 3000-PASS2-SPLIT
+010000     PERFORM 4000-WRITE-SUMMARY
+010100     PERFORM 9000-TERMINATE
+010200     STOP RUN.
+010300
+010400 1000-INITIALIZE.
+010450     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+010500     PERFORM 1100-LOAD-POSTED-CLAIMS
+010600     COMPUTE WS-TODAY-INT =
+010700         FUNCTION INTEGER-OF-DATE
+010720             (FUNCTION NUMVAL (WS-TODAY-DATE))
+010750     END-COMPUTE
+010800     COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-RETENTION-DAYS.
+010900
+011000 1100-LOAD-POSTED-CLAIMS.
+011100     OPEN INPUT POSTED-CLAIMS
+011200     PERFORM 1110-READ-POSTED-CLAIMS
+011300     PERFORM UNTIL WS-NO-MORE-POST
+011400         IF WS-POST-TABLE-COUNT < 20000
+011500             ADD 1 TO WS-POST-TABLE-COUNT
+011600             SET WS-POST-IX TO WS-POST-TABLE-COUNT
+011700             MOVE MEDG-CLM50-CLM-KEY OF POST-CLM50-RECORD
+011750                 TO WS-POST-CLM-KEY (WS-POST-IX)
+011800             MOVE MEDG-CLM50-POLICY-KEY OF POST-CLM50-RECORD
+011900                 TO WS-POST-POLICY-KEY (WS-POST-IX)
+012000             MOVE MEDG-CLM50-POSTED-SW OF POST-CLM50-RECORD
+012100                 TO WS-POST-POSTED-SW (WS-POST-IX)
+012200         END-IF
+012300         PERFORM 1110-READ-POSTED-CLAIMS
+012400     END-PERFORM
+012500     CLOSE POSTED-CLAIMS.
+012600
+012700 1110-READ-POSTED-CLAIMS.
+012800     READ POSTED-CLAIMS
+012900         AT END
+013000             SET WS-NO-MORE-POST TO TRUE
+013100     END-READ.
+013200
+013300 2000-PASS1-SCAN.
+013400     OPEN INPUT BATCH-837
+013500     MOVE 'N' TO WS-EOF-SW
+013600     MOVE ZERO TO WS-BATCH-SEQ
+013700     PERFORM 2100-READ-PASS1
+013800     PERFORM UNTIL WS-NO-MORE-BAT
+013900         EVALUATE WS-LAST-REC-ID
+014000             WHEN '02'
+014100                 PERFORM 2200-START-BATCH
+014200             WHEN '50'
+014300                 PERFORM 2300-CHECK-CLAIM-POSTED
+014400         END-EVALUATE
+014500         PERFORM 2100-READ-PASS1
+014600     END-PERFORM
+014700     IF WS-BATCH-SEQ > ZERO AND WS-BATCH-SEQ <= 2000
+014800         SET WS-TBL-IX TO WS-BATCH-SEQ
+014900         PERFORM 2250-STORE-DECISION
+015000     END-IF
+015100     CLOSE BATCH-837.
+015200
+015300 2100-READ-PASS1.
+015400     READ BATCH-837
+015500         AT END
+015600             SET WS-NO-MORE-BAT TO TRUE
+015700     END-READ
+015800     IF NOT WS-NO-MORE-BAT
+015900         MOVE MEDG-HDR-REC-ID TO WS-LAST-REC-ID
+016000     END-IF.
+016100
+016200 2200-START-BATCH.
+016300     IF WS-BATCH-SEQ > ZERO AND WS-BATCH-SEQ <= 2000
+016400         SET WS-TBL-IX TO WS-BATCH-SEQ
+016500         PERFORM 2250-STORE-DECISION
+016600     END-IF
+016700     ADD 1 TO WS-BATCH-SEQ
+016800     ADD 1 TO WS-TOTAL-BATCH-COUNT
+016900     MOVE 'Y' TO WS-CUR-FULLY-POSTED-SW
+017000     COMPUTE WS-HDR-DATE-INT =
+017100         FUNCTION INTEGER-OF-DATE
+017200             (FUNCTION NUMVAL (MEDG-HDR-EDI-PROCESS-DATE))
+017300     IF WS-HDR-DATE-INT <= WS-CUTOFF-INT
+017400         MOVE 'Y' TO WS-CUR-TOO-OLD-SW
+017500     ELSE
+017600         MOVE 'N' TO WS-CUR-TOO-OLD-SW
+017700     END-IF.
+017800
+017900 2250-STORE-DECISION.
+018000     IF WS-CUR-FULLY-POSTED AND WS-CUR-TOO-OLD
+018100         MOVE 'Y' TO WS-DEC-ARCHIVE-SW (WS-TBL-IX)
+018200         ADD 1 TO WS-ARCHIVED-BATCH-COUNT
+018300     ELSE
+018400         MOVE 'N' TO WS-DEC-ARCHIVE-SW (WS-TBL-IX)
+018500     END-IF.
+018600
+018700 2300-CHECK-CLAIM-POSTED.
+018800     SET WS-POST-IX TO 1
+018900     SEARCH WS-POST-ENTRY
+019000         AT END
+019100             MOVE 'N' TO WS-CUR-FULLY-POSTED-SW
+019200         WHEN WS-POST-CLM-KEY (WS-POST-IX) =
+019300                 MEDG-CLM50-CLM-KEY OF MEDG-CLM50-RECORD
+019400             AND WS-POST-POLICY-KEY (WS-POST-IX) =
+019500                 MEDG-CLM50-POLICY-KEY OF MEDG-CLM50-RECORD
+019600             IF WS-POST-POSTED-SW (WS-POST-IX) NOT = 'Y'
+019700                 MOVE 'N' TO WS-CUR-FULLY-POSTED-SW
+019800             END-IF
+019900     END-SEARCH.
+020000
+020100 3000-PASS2-SPLIT.
+020200     OPEN INPUT BATCH-837
+020300     OPEN OUTPUT ARCHIVE-FILE
+020400     OPEN OUTPUT ACTIVE-OUT
+020500     MOVE 'N' TO WS-EOF-SW
+020600     MOVE ZERO TO WS-BATCH-SEQ
+020700     PERFORM 3100-READ-PASS2
+020800     PERFORM UNTIL WS-NO-MORE-BAT
+021000         IF WS-LAST-REC-ID = '02'
+021100             ADD 1 TO WS-BATCH-SEQ
+021200             IF WS-BATCH-SEQ <= 2000
+021200                 SET WS-TBL-IX TO WS-BATCH-SEQ
+021200             END-IF
+021300         END-IF
+021400         IF WS-BATCH-SEQ <= 2000
+021400             AND WS-DEC-ARCHIVE-SW (WS-TBL-IX) = 'Y'
+021500             WRITE ARCHIVE-LINE FROM WS-BATCH-RAW-LINE
+021600             ADD 1 TO WS-ARCHIVED-REC-COUNT
+021700         ELSE
+021800             WRITE ACTIVE-LINE FROM WS-BATCH-RAW-LINE
+021900             ADD 1 TO WS-ACTIVE-REC-COUNT
+022000         END-IF
+022100         PERFORM 3100-READ-PASS2
+022200     END-PERFORM
+022300     CLOSE BATCH-837
+022400     CLOSE ARCHIVE-FILE
+022500     CLOSE ACTIVE-OUT.
+022600
+022700 3100-READ-PASS2.
+022800     READ BATCH-837
+022900         AT END
+023000             SET WS-NO-MORE-BAT TO TRUE
+023100     END-READ
+023200     IF NOT WS-NO-MORE-BAT
+023300         MOVE MEDG-HDR-REC-ID TO WS-LAST-REC-ID
+023400     END-IF.
+023500
+023600 4000-WRITE-SUMMARY.
+023700     OPEN OUTPUT ARCHIVE-SUMMARY-RPT
+023800     MOVE SPACES TO RPT-LINE
+023900     STRING 'BATCH ARCHIVAL AND RETENTION PURGE SUMMARY'
+024000         DELIMITED BY SIZE INTO RPT-LINE
+024100     WRITE RPT-LINE
+024200     MOVE SPACES TO RPT-LINE
+024300     STRING '  RETENTION PERIOD (DAYS): ' WS-RETENTION-DAYS
+024400         DELIMITED BY SIZE INTO RPT-LINE
+024500     WRITE RPT-LINE
+024600     MOVE SPACES TO RPT-LINE
+024700     STRING '  BATCHES SCANNED: ' WS-TOTAL-BATCH-COUNT
+024800         DELIMITED BY SIZE INTO RPT-LINE
+024900     WRITE RPT-LINE
+025000     MOVE SPACES TO RPT-LINE
+025100     STRING '  BATCHES ARCHIVED: ' WS-ARCHIVED-BATCH-COUNT
+025200         DELIMITED BY SIZE INTO RPT-LINE
+025300     WRITE RPT-LINE
+025400     MOVE SPACES TO RPT-LINE
+025500     STRING '  RECORDS WRITTEN TO ARCHIVE: ' WS-ARCHIVED-REC-COUNT
+025600         DELIMITED BY SIZE INTO RPT-LINE
+025700     WRITE RPT-LINE
+025800     MOVE SPACES TO RPT-LINE
+025900     STRING '  RECORDS CARRIED FORWARD ACTIVE: '
+026000         WS-ACTIVE-REC-COUNT DELIMITED BY SIZE INTO RPT-LINE
+026100     WRITE RPT-LINE
+026200     CLOSE ARCHIVE-SUMMARY-RPT.
+026300
+026400 9000-TERMINATE.
+026500     CONTINUE.
