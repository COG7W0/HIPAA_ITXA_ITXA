@@ -0,0 +1,242 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150022 - 999/277CA ACKNOWLEDGMENT   *
+000300*            INTAKE. MATCHES INBOUND FUNCTIONAL/CLAIM            *
+000400*            ACKNOWLEDGMENTS BACK TO THE BATCHES BCP837CV        *
+000500*            LOGGED AS TRANSMITTED (BY SENDER/RECEIVER/PROCESS   *
+000600*            DATE/BATCH-SEQ-NBR) AND FLAGS ANY TRANSMITTED       *
+000700*            BATCH THAT HASN'T BEEN ACKNOWLEDGED WITHIN          *
+000800*            WS-ACK-WINDOW-DAYS, SO A LOST-IN-TRANSIT BATCH      *
+000900*            GETS NOTICED INSTEAD OF QUIETLY DISAPPEARING.       *
+001000*            BATCH-LOG-FILE IS CARRIED FORWARD TO BATCH-LOG-OUT  *
+001100*            WITH ACK STATUS POSTED, SAME READ-AND-REWRITE-      *
+001200*            FORWARD MASTER IDIOM BCPNACHA USES FOR PBM-MASTER.  *
+001300******************************************************************
+001310* 08-08-26 - R KOWALSKI - AR 150036 - THE ACK-IN-RECORD LAYOUT   *
+001320*            COPYBOOK WAS NAMED BCPACKIN, SAME AS THIS PROGRAM'S *
+001330*            OWN SOURCE MEMBER, SO THE FD ACK-IN-FILE COPY       *
+001340*            STATEMENT RESOLVED BACK TO THIS PROGRAM INSTEAD OF  *
+001350*            THE RECORD LAYOUT. THE COPYBOOK IS RENAMED TO       *
+001360*            BCPACKRC AND THE COPY STATEMENT UPDATED TO MATCH.   *
+001370******************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. BCPACKIN.
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT BATCH-LOG-FILE ASSIGN TO BATCHLOG
+002000            ORGANIZATION IS LINE SEQUENTIAL
+002100            FILE STATUS IS WS-BLOG-STATUS.
+002200     SELECT BATCH-LOG-OUT ASSIGN TO BATCHLGO
+002300            ORGANIZATION IS LINE SEQUENTIAL
+002400            FILE STATUS IS WS-BLOGO-STATUS.
+002500     SELECT ACK-IN-FILE ASSIGN TO ACKIN
+002600            ORGANIZATION IS LINE SEQUENTIAL
+002700            FILE STATUS IS WS-ACK-STATUS.
+002800     SELECT ACK-EXCEPT-RPT ASSIGN TO ACKRPT
+002900            ORGANIZATION IS LINE SEQUENTIAL
+003000            FILE STATUS IS WS-RPT-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  BATCH-LOG-FILE.
+003400     COPY BCPBLOG.
+003500 FD  BATCH-LOG-OUT.
+003600     COPY BCPBLOG
+003700         REPLACING ==BLOG-RECORD== BY ==BLOGO-RECORD==.
+003800 FD  ACK-IN-FILE.
+003900     COPY BCPACKRC.
+004000 FD  ACK-EXCEPT-RPT.
+004100 01  RPT-LINE                  PIC X(132).
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-BLOG-STATUS            PIC X(02).
+004400 01  WS-BLOGO-STATUS           PIC X(02).
+004500 01  WS-ACK-STATUS             PIC X(02).
+004600 01  WS-RPT-STATUS             PIC X(02).
+004700 01  WS-BLOG-EOF-SW            PIC X(01)      VALUE 'N'.
+004800     88  WS-NO-MORE-BLOG           VALUE 'Y'.
+004900 01  WS-ACK-EOF-SW             PIC X(01)      VALUE 'N'.
+005000     88  WS-NO-MORE-ACK            VALUE 'Y'.
+005100 01  WS-TODAY-DATE             PIC X(08).
+005200 01  WS-ACK-WINDOW-DAYS        PIC 9(03)      VALUE 002.
+005300 01  WS-TODAY-INT              PIC 9(07).
+005400 01  WS-TRANSMIT-INT           PIC 9(07).
+005500 01  WS-BATCH-AGE-DAYS         PIC 9(05).
+005600 01  WS-ACKD-COUNT             PIC 9(05)      VALUE ZERO.
+005700 01  WS-UNACKD-COUNT           PIC 9(05)      VALUE ZERO.
+005800 01  WS-STALE-COUNT            PIC 9(05)      VALUE ZERO.
+005900 01  WS-UNMATCHED-ACK-COUNT    PIC 9(05)      VALUE ZERO.
+006000 01  WS-ACK-TABLE-COUNT        PIC 9(04)      VALUE ZERO.
+006100 01  WS-ACK-TABLE.
+006200     05  WS-ACK-ENTRY OCCURS 1 TO 2000 TIMES
+006300                     DEPENDING ON WS-ACK-TABLE-COUNT
+006400                     INDEXED BY WS-ACK-IX.
+006500         10  WS-ACK-SENDER     PIC X(16).
+006600         10  WS-ACK-RECEIVER   PIC X(16).
+006700         10  WS-ACK-BATCH-DT   PIC X(08).
+006800         10  WS-ACK-SEQ-NBR    PIC 9(04).
+006900         10  WS-ACK-TYPE-TBL   PIC X(05).
+007000         10  WS-ACK-STAT-CD    PIC X(01).
+007100         10  WS-ACK-RECV-DT    PIC X(08).
+007200         10  WS-ACK-DESC-TBL   PIC X(60).
+007300         10  WS-ACK-MATCHED-SW PIC X(01)      VALUE 'N'.
+007400             88  WS-ACK-WAS-MATCHED VALUE 'Y'.
+007500 PROCEDURE DIVISION.
+007600 0000-MAIN-CONTROL.
+007700     PERFORM 1000-INITIALIZE
+007800     PERFORM 2000-PROCESS-BATCH-LOG
+007900         UNTIL WS-NO-MORE-BLOG
+008000     PERFORM 3000-FLAG-UNMATCHED-ACKS
+008100     PERFORM 4000-WRITE-SUMMARY
+008200     PERFORM 9000-TERMINATE
+008300     STOP RUN.
+008400
+008500 1000-INITIALIZE.
+008550     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+008600     OPEN OUTPUT BATCH-LOG-OUT
+008700     OPEN OUTPUT ACK-EXCEPT-RPT
+008800     MOVE '999/277CA ACKNOWLEDGMENT INTAKE EXCEPTIONS'
+008900         TO RPT-LINE
+009000     WRITE RPT-LINE
+009100     COMPUTE WS-TODAY-INT =
+009200         FUNCTION INTEGER-OF-DATE
+009250             (FUNCTION NUMVAL (WS-TODAY-DATE))
+009300     END-COMPUTE
+009400     PERFORM 1100-LOAD-ACK-TABLE
+009500     OPEN INPUT BATCH-LOG-FILE
+009600     PERFORM 2100-READ-BATCH-LOG.
+009700
+009800 1100-LOAD-ACK-TABLE.
+009900     OPEN INPUT ACK-IN-FILE
+010000     PERFORM 1110-READ-ACK
+010100     PERFORM UNTIL WS-NO-MORE-ACK
+010200         IF WS-ACK-TABLE-COUNT < 2000
+010300             ADD 1 TO WS-ACK-TABLE-COUNT
+010400             SET WS-ACK-IX TO WS-ACK-TABLE-COUNT
+010500             MOVE ACK-SENDER-ID    TO WS-ACK-SENDER(WS-ACK-IX)
+010600             MOVE ACK-RECEIVER-ID  TO WS-ACK-RECEIVER(WS-ACK-IX)
+010700             MOVE ACK-BATCH-DATE   TO WS-ACK-BATCH-DT(WS-ACK-IX)
+010800             MOVE ACK-BATCH-SEQ-NBR TO WS-ACK-SEQ-NBR(WS-ACK-IX)
+010900             MOVE ACK-TYPE         TO WS-ACK-TYPE-TBL(WS-ACK-IX)
+011000             MOVE ACK-STATUS-CODE  TO WS-ACK-STAT-CD(WS-ACK-IX)
+011100             MOVE ACK-RECEIVED-DATE TO WS-ACK-RECV-DT(WS-ACK-IX)
+011200             MOVE ACK-STATUS-DESC  TO WS-ACK-DESC-TBL(WS-ACK-IX)
+011300             MOVE 'N'              TO WS-ACK-MATCHED-SW(WS-ACK-IX)
+011400         END-IF
+011500         PERFORM 1110-READ-ACK
+011600     END-PERFORM
+011700     CLOSE ACK-IN-FILE.
+011800
+011900 1110-READ-ACK.
+012000     READ ACK-IN-FILE
+012100         AT END
+012200             SET WS-NO-MORE-ACK TO TRUE
+012300     END-READ.
+012400
+012500 2000-PROCESS-BATCH-LOG.
+012600     IF BLOG-IS-ACKNOWLEDGED OF BLOG-RECORD
+012700         CONTINUE
+012800     ELSE
+012900         PERFORM 2100-SEARCH-ACK-TABLE
+013000         IF WS-ACK-IX > ZERO
+013100             ADD 1 TO WS-ACKD-COUNT
+013200             MOVE WS-ACK-TYPE-TBL(WS-ACK-IX)
+013210                 TO BLOG-ACK-TYPE OF BLOG-RECORD
+013300             MOVE WS-ACK-STAT-CD(WS-ACK-IX)
+013310                 TO BLOG-ACK-STATUS OF BLOG-RECORD
+013400             MOVE WS-ACK-RECV-DT(WS-ACK-IX)
+013500                 TO BLOG-ACK-RECEIVED-DATE OF BLOG-RECORD
+013600             MOVE WS-ACK-DESC-TBL(WS-ACK-IX)
+013610                 TO BLOG-ACK-DESC OF BLOG-RECORD
+013700             SET WS-ACK-WAS-MATCHED(WS-ACK-IX) TO TRUE
+013800         ELSE
+013900             COMPUTE WS-TRANSMIT-INT =
+014000                 FUNCTION INTEGER-OF-DATE
+014100                     (FUNCTION NUMVAL
+014150                         (BLOG-TRANSMIT-DATE OF BLOG-RECORD))
+014200             END-COMPUTE
+014300             COMPUTE WS-BATCH-AGE-DAYS =
+014400                 WS-TODAY-INT - WS-TRANSMIT-INT
+014500             END-COMPUTE
+014600             IF WS-BATCH-AGE-DAYS > WS-ACK-WINDOW-DAYS
+014700                 ADD 1 TO WS-STALE-COUNT
+014800                 MOVE SPACES        TO RPT-LINE
+014900                 STRING 'BATCH NOT ACKNOWLEDGED WITHIN WINDOW - '
+015000                     'SENDER ' BLOG-SENDER-ID OF BLOG-RECORD
+015100                     ' RECEIVER '
+015150                     BLOG-RECEIVER-ID OF BLOG-RECORD
+015200                     ' SEQ '
+015250                     BLOG-BATCH-SEQ-NBR OF BLOG-RECORD
+015300                     DELIMITED BY SIZE INTO RPT-LINE
+015400                 WRITE RPT-LINE
+015500             ELSE
+015600                 ADD 1 TO WS-UNACKD-COUNT
+015700             END-IF
+016000         END-IF
+016100     END-IF
+016200     WRITE BLOGO-RECORD FROM BLOG-RECORD
+016300     PERFORM 2100-READ-BATCH-LOG.
+016400
+016500 2100-SEARCH-ACK-TABLE.
+016600     SET WS-ACK-IX TO 1
+016700     SEARCH WS-ACK-ENTRY VARYING WS-ACK-IX
+016800         AT END
+016900             SET WS-ACK-IX TO ZERO
+017000         WHEN WS-ACK-SENDER(WS-ACK-IX)
+017010             = BLOG-SENDER-ID OF BLOG-RECORD
+017100             AND WS-ACK-RECEIVER(WS-ACK-IX)
+017110                 = BLOG-RECEIVER-ID OF BLOG-RECORD
+017200             AND WS-ACK-BATCH-DT(WS-ACK-IX)
+017210                 = BLOG-PROCESS-DATE OF BLOG-RECORD
+017300             AND WS-ACK-SEQ-NBR(WS-ACK-IX)
+017310                 = BLOG-BATCH-SEQ-NBR OF BLOG-RECORD
+017400             CONTINUE
+017500     END-SEARCH.
+017600
+017700 2100-READ-BATCH-LOG.
+017800     READ BATCH-LOG-FILE
+017900         AT END
+018000             SET WS-NO-MORE-BLOG TO TRUE
+018100     END-READ.
+018200
+018300 3000-FLAG-UNMATCHED-ACKS.
+018400     PERFORM VARYING WS-ACK-IX FROM 1 BY 1
+018500             UNTIL WS-ACK-IX > WS-ACK-TABLE-COUNT
+018600         IF NOT WS-ACK-WAS-MATCHED(WS-ACK-IX)
+018700             ADD 1 TO WS-UNMATCHED-ACK-COUNT
+018800             MOVE SPACES            TO RPT-LINE
+018900             STRING 'ACK RECEIVED FOR UNKNOWN BATCH - SENDER '
+019000                 WS-ACK-SENDER(WS-ACK-IX)
+019100                 ' RECEIVER ' WS-ACK-RECEIVER(WS-ACK-IX)
+019200                 ' SEQ ' WS-ACK-SEQ-NBR(WS-ACK-IX)
+019300                 DELIMITED BY SIZE INTO RPT-LINE
+019400             WRITE RPT-LINE
+019500         END-IF
+019600     END-PERFORM.
+019700
+019800 4000-WRITE-SUMMARY.
+019900     MOVE SPACES TO RPT-LINE
+020000     STRING 'BATCHES ACKNOWLEDGED THIS RUN: ' WS-ACKD-COUNT
+020100         DELIMITED BY SIZE INTO RPT-LINE
+020200     WRITE RPT-LINE
+020300     MOVE SPACES TO RPT-LINE
+020400     STRING 'BATCHES AWAITING ACK, WITHIN WINDOW: '
+020500         WS-UNACKD-COUNT
+020600         DELIMITED BY SIZE INTO RPT-LINE
+020700     WRITE RPT-LINE
+020800     MOVE SPACES TO RPT-LINE
+020900     STRING 'BATCHES NOT ACKNOWLEDGED WITHIN WINDOW: '
+021000         WS-STALE-COUNT
+021100         DELIMITED BY SIZE INTO RPT-LINE
+021200     WRITE RPT-LINE
+021300     MOVE SPACES TO RPT-LINE
+021400     STRING 'ACKS FOR UNKNOWN BATCHES: ' WS-UNMATCHED-ACK-COUNT
+021500         DELIMITED BY SIZE INTO RPT-LINE
+021600     WRITE RPT-LINE.
+021700
+021800 9000-TERMINATE.
+021900     CLOSE BATCH-LOG-FILE
+022000     CLOSE BATCH-LOG-OUT
+022100     CLOSE ACK-EXCEPT-RPT
+022200     IF WS-STALE-COUNT NOT = ZERO
+022210         OR WS-UNMATCHED-ACK-COUNT NOT = ZERO
+022300         MOVE 4 TO RETURN-CODE
+022400     END-IF.
