@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150022 - INBOUND 999/277CA          *
+000300*            FUNCTIONAL/CLAIM ACKNOWLEDGMENT RECORD. FLAT,        *
+000400*            ALREADY-PARSED REPRESENTATION OF WHATEVER THE        *
+000500*            CLEARINGHOUSE SENT BACK FOR A GIVEN MEDG-HDR-        *
+000600*            SENDER-ID/RECEIVER-ID/PROCESS-DATE/BATCH-SEQ-NBR.    *
+000700******************************************************************
+000800 01  ACK-IN-RECORD.
+000900     05  ACK-TYPE                  PIC X(05).
+001000         88  ACK-IS-999                VALUE '999'.
+001100         88  ACK-IS-277CA              VALUE '277CA'.
+001200     05  ACK-SENDER-ID             PIC X(16).
+001300     05  ACK-RECEIVER-ID           PIC X(16).
+001400     05  ACK-BATCH-DATE            PIC X(08).
+001500     05  ACK-BATCH-SEQ-NBR         PIC 9(04).
+001600     05  ACK-RECEIVED-DATE         PIC X(08).
+001700     05  ACK-STATUS-CODE           PIC X(01).
+001800         88  ACK-WAS-ACCEPTED          VALUE 'A'.
+001900         88  ACK-WAS-REJECTED          VALUE 'R'.
+002000         88  ACK-WAS-PARTIAL           VALUE 'P'.
+002100     05  ACK-STATUS-DESC           PIC X(60).
