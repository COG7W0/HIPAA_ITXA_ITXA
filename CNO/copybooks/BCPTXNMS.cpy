@@ -0,0 +1,10 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150015 - CMS TAXONOMY CODE MASTER   *
+000300*            REFERENCE RECORD. ONE ENTRY PER PROVIDER TAXONOMY   *
+000400*            CODE WE ACCEPT ON A SERVICE LINE.                   *
+000500******************************************************************
+000600 01  TXNM-MASTER-RECORD.
+000700     05  TXNM-CODE                 PIC X(30).
+000800     05  TXNM-STATUS               PIC X(01).
+000900         88  TXNM-ACTIVE               VALUE 'A'.
+001000         88  TXNM-RETIRED              VALUE 'R'.
