@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150022 - TRANSMITTED BATCH LOG       *
+000300*            RECORD. BCP837CV WRITES ONE OF THESE FOR EVERY       *
+000400*            MEDG-HDR-RECORD IT BUILDS SO BCPACKIN HAS SOMETHING  *
+000500*            TO MATCH INBOUND 999/277CA ACKNOWLEDGMENTS AGAINST   *
+000600*            AND CAN TELL WHEN A TRANSMITTED BATCH NEVER GOT      *
+000700*            ACKNOWLEDGED AT ALL.                                *
+000800******************************************************************
+000900 01  BLOG-RECORD.
+001000     05  BLOG-SENDER-ID            PIC X(16).
+001100     05  BLOG-RECEIVER-ID          PIC X(16).
+001200     05  BLOG-PROCESS-DATE         PIC X(08).
+001300     05  BLOG-BATCH-SEQ-NBR        PIC 9(04).
+001400     05  BLOG-TRANSMIT-DATE        PIC X(08).
+001500     05  BLOG-ACK-STATUS           PIC X(01)      VALUE SPACE.
+001600         88  BLOG-IS-ACKNOWLEDGED      VALUE 'A' 'R' 'P'.
+001700         88  BLOG-ACK-ACCEPTED         VALUE 'A'.
+001800         88  BLOG-ACK-REJECTED         VALUE 'R'.
+001900         88  BLOG-ACK-PARTIAL          VALUE 'P'.
+002000     05  BLOG-ACK-TYPE             PIC X(05).
+002100     05  BLOG-ACK-RECEIVED-DATE    PIC X(08).
+002200     05  BLOG-ACK-DESC             PIC X(60).
