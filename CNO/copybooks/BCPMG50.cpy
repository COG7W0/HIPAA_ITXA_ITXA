@@ -17,19 +17,48 @@
 001900     05  MEDG-CLM50-DISCHG-DATE    PIC X(08).                             
 002000     05  MEDG-CLM50-DISCHG-HOUR    PIC X(04).                             
 002100     05  MEDG-CLM50-CONTRACT-CODE  PIC X(02).                             
-002200     05  MEDG-CLM50-PRIM-PROC-CD   PIC X(10).                             
-002300     05  MEDG-CLM50-OTHR-PROC-CD1  PIC X(10).                             
-002310     05  MEDG-CLM50-OTHR-PROC-CD2  PIC X(10).                             
-002320     05  MEDG-CLM50-OTHR-PROC-CD3  PIC X(10).                             
-002330     05  MEDG-CLM50-OTHR-PROC-CD4  PIC X(10).                             
-002340     05  MEDG-CLM50-OTHR-PROC-CD5  PIC X(10).                             
-002350     05  MEDG-CLM50-OTHR-PROC-CD6  PIC X(10).                             
-002400     05  MEDG-CLM50-PRIOR-AUTH-NBR PIC X(30).                             
+002200     05  MEDG-CLM50-PRIM-PROC-CD   PIC X(10).
+003355******************************************************************
+003356* 08-08-26 - R KOWALSKI - AR 150011 - OTHER PROCEDURE CODES       *
+003357*            RESTRUCTURED FROM A FIXED 6-SLOT LIST TO AN OCCURS   *
+003358*            TABLE WITH A COUNT FIELD SO COMPLEX ICD-10-PCS       *
+003359*            INPATIENT CLAIMS WITH MORE THAN 6 SECONDARY          *
+003360*            PROCEDURES NO LONGER GET SILENTLY TRUNCATED.         *
+003361******************************************************************
+003362     05  MEDG-CLM50-OTHR-PROC-CNT  PIC 9(02)      VALUE ZERO.
+003363     05  MEDG-CLM50-OTHR-PROC-TBL  OCCURS 24 TIMES.
+003364         10  MEDG-CLM50-OTHR-PROC-CD PIC X(10).
+002400     05  MEDG-CLM50-PRIOR-AUTH-NBR PIC X(30).
 002500     05  MEDG-CLM50-REFERRAL-NBR   PIC X(30).                             
 002700     05  MEDG-CLM50-EXT-INJURY-CD  PIC X(10).                             
 002900     05  MEDG-CLM50-RENDPROV-NPI   PIC X(10).                             
 003000     05  MEDG-CLM50-RENDPROV-LAST  PIC X(33).                             
 003100     05  MEDG-CLM50-RENDPROV-FIRST PIC X(12).                             
 003200     05  MEDG-CLM50-RENDPROV-MID   PIC X(01).                             
-003300     05  MEDG-CLM50-RENDPROV-SUFF  PIC X(05).                             
+003300     05  MEDG-CLM50-RENDPROV-SUFF  PIC X(05).
+003310******************************************************************
+003320* 08-08-26 - R KOWALSKI - AR 150006 - CLAIM/POLICY KEYS AND ACH  *
+003330*            RESPONSE POSTING FIELDS SO BCP-RESP PAYMENT DATA    *
+003340*            CAN BE RECONCILED BACK ONTO THE ORIGINATING CLAIM.  *
+003350******************************************************************
+003360     05  MEDG-CLM50-CLM-KEY        PIC 9(06).
+003370     05  MEDG-CLM50-POLICY-KEY     PIC 9(09).
+003380     05  MEDG-CLM50-PAID-AMT       PIC 9(09)V99.
+003390     05  MEDG-CLM50-ACC-REJ-IND    PIC X(01).
+003400         88  MEDG-CLM50-WAS-ACCEPTED   VALUE 'A'.
+003410         88  MEDG-CLM50-WAS-REJECTED   VALUE 'R'.
+003420     05  MEDG-CLM50-ACH-TRACE-NO   PIC X(50).
+003430     05  MEDG-CLM50-POSTED-SW      PIC X(01)      VALUE 'N'.
+003440         88  MEDG-CLM50-IS-POSTED      VALUE 'Y'.
+003450******************************************************************
+003460* 08-08-26 - R KOWALSKI - AR 150029 - GENERIC STATE-MANDATED     *
+003470*            DATA ELEMENTS FOR FACILITY CLAIMS. HOLDS WHATEVER    *
+003480*            EXTRA CODE/VALUE PAIRS A GIVEN STATE REQUIRES, SO    *
+003490*            A NEW STATE MANDATE IS A NEW BCPSTMND MASTER ENTRY,  *
+003500*            NOT A NEW FIELD ON THIS RECORD.                      *
+003510******************************************************************
+003520     05  MEDG-CLM50-STMND-CNT      PIC 9(02)      VALUE ZERO.
+003530     05  MEDG-CLM50-STMND-TBL      OCCURS 10 TIMES.
+003540         10  MEDG-CLM50-STMND-CODE  PIC X(04).
+003550         10  MEDG-CLM50-STMND-VALUE PIC X(20).
 
\ No newline at end of file
