@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150028 - DE-IDENTIFICATION FIELD    *
+000300*            CONFIGURATION RECORD. ONE ENTRY PER SCRUBBABLE      *
+000400*            FIELD. DEICF-SCRUB-IND OF 'N' LEAVES THAT FIELD     *
+000500*            UNSCRUBBED; ANY FIELD WITH NO CONFIG ENTRY DEFAULTS *
+000600*            TO SCRUBBED.                                        *
+000700******************************************************************
+000800 01  DEICF-CONFIG-RECORD.
+000900     05  DEICF-FIELD-CODE          PIC X(04).
+001000     05  DEICF-SCRUB-IND           PIC X(01).
+001100         88  DEICF-SCRUB-ON            VALUE 'Y'.
+001200         88  DEICF-SCRUB-OFF           VALUE 'N'.
