@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150004 - SUSPENSE REASON LOG RECORD *
+000300*            LAYOUT. ONE ENTRY PER CLAIM ROUTED TO THE SUSPENSE  *
+000400*            FILE BY THE CONVERSION EDITS, IDENTIFYING WHY THE   *
+000500*            CLAIM WAS HELD SO IT CAN BE CORRECTED AND RE-DRIVEN.*
+000600******************************************************************
+000650******************************************************************
+000660* 08-08-26 - R KOWALSKI - AR 150032 - CLAIM KEY, SO A SUSPENSE    *
+000670*            DETAIL RECORD CAN BE JOINED BACK TO ITS CORRECTION   *
+000680*            STATUS HERE INSTEAD OF RE-DRIVING BY SUBSCRIBER      *
+000690*            NAME/SSN ALONE.                                      *
+000695******************************************************************
+000700 01  SUSP-REASON-RECORD.
+000710     05  SUSP-CLM-KEY              PIC 9(06).
+000800     05  SUSP-SUBSCR-SSN           PIC X(09).
+000900     05  SUSP-SUBSCR-LAST          PIC X(33).
+001000     05  SUSP-REASON-CODE          PIC X(05).
+001100     05  SUSP-REASON-TEXT          PIC X(60).
+001200     05  SUSP-DETECTED-DATE        PIC X(08).
+001300     05  SUSP-STATUS               PIC X(01).
+001400         88  SUSP-PENDING              VALUE 'P'.
+001500         88  SUSP-CORRECTED            VALUE 'C'.
+001600         88  SUSP-REDRIVEN             VALUE 'R'.
