@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150008 - PROVIDER BANK ACCOUNT      *
+000300*            MASTER. ONE ENTRY PER NPI/BANK ACCOUNT PAIR WE      *
+000400*            HAVE SUCCESSFULLY PRE-NOTED. BCPNACHA CHECKS THIS   *
+000500*            FILE TO TELL A FIRST-TIME PAYMENT FROM A REPEAT     *
+000600*            ONE BEFORE RELEASING LIVE FUNDS.                    *
+000700******************************************************************
+000800 01  PBM-MASTER-RECORD.
+000900     05  PBM-PROV-NPI              PIC X(10).
+001000     05  PBM-BANK-ACCT-NBR         PIC X(35).
+001100     05  PBM-BANK-ABA-NBR          PIC X(12).
+001200     05  PBM-PRENOTE-DATE          PIC X(08).
+001300     05  PBM-STATUS                PIC X(01).
+001400         88  PBM-PRENOTE-PENDING       VALUE 'P'.
+001500         88  PBM-PRENOTE-CLEARED       VALUE 'C'.
