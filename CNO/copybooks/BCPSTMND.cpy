@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150029 - STATE MANDATE MASTER. ONE   *
+000300*            ENTRY PER STATE/FIELD-CODE COMBINATION THAT STATE    *
+000400*            REQUIRES ON FACILITY (PART A) CLAIMS BEYOND THE      *
+000500*            BASE 837. NEW STATE MANDATES ARE ADDED HERE, NOT     *
+000600*            AS NEW PROGRAM LOGIC.                                *
+000700******************************************************************
+000800 01  STMND-MASTER-RECORD.
+000900     05  STMND-STATE               PIC X(02).
+001000     05  STMND-FIELD-CODE          PIC X(04).
+001100     05  STMND-REQUIRED-IND        PIC X(01).
+001200         88  STMND-IS-REQUIRED         VALUE 'Y'.
