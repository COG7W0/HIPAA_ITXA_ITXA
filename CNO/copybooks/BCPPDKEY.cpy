@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150016 - PAID CLAIM KEY MASTER.     *
+000300*            ONE ENTRY PER BCP-RESP-KEY (CLM-KEY/POLICY-KEY/     *
+000400*            NPI-KEY) ALREADY TRANSMITTED IN A NACHA FILE, SO    *
+000500*            BCPNACHA CAN DETECT A REPROCESSED OR RESUBMITTED    *
+000600*            RESPONSE FILE BEFORE PAYING THE SAME CLAIM TWICE.   *
+000700******************************************************************
+000800 01  PDKEY-MASTER-RECORD.
+000900     05  PDKEY-CLM-KEY             PIC 9(06).
+001000     05  PDKEY-POLICY-KEY          PIC 9(09).
+001100     05  PDKEY-NPI-KEY             PIC 9(10).
+001200     05  PDKEY-TRANS-DATE          PIC X(08).
