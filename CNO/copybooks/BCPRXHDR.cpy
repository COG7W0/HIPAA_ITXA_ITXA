@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150023 - RETAIL PHARMACY (NCPDP)    *
+000300*            CONVERSION BATCH HEADER. ONE PER CLAIM-EXTRACT      *
+000400*            MEDG-HDR-RECORD PROCESSED BY BCPNCPCV.              *
+000500******************************************************************
+000600 01  RX-HDR-RECORD.
+000700     05  RX-HDR-REC-ID             PIC X(02)      VALUE 'RH'.
+000800     05  RX-HDR-SENDER-ID          PIC X(16).
+000900     05  RX-HDR-RECEIVER-ID        PIC X(16).
+001000     05  RX-HDR-PROCESS-DATE       PIC X(08).
+001100     05  RX-HDR-BATCH-SEQ-NBR      PIC 9(04).
