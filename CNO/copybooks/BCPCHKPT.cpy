@@ -0,0 +1,32 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150010 - CONVERSION RUN CHECKPOINT  *
+000300*            RECORD. BCP837CV WRITES ONE OF THESE EVERY N CLAIMS *
+000400*            SO A LARGE BATCH CAN RESTART FROM THE LAST CLAIM    *
+000500*            PROCESSED INSTEAD OF RERUNNING FROM MEDG-CLM50      *
+000600*            RECORD ONE AFTER AN ABEND.                          *
+000700******************************************************************
+000710******************************************************************
+000720* 08-08-26 - R KOWALSKI - AR 150031 - RECORD COUNTS (AS OF THIS   *
+000730*            CHECKPOINT) FOR EACH DURABLE OUTPUT FILE, SO A       *
+000740*            RESTART CAN TRUNCATE EACH FILE BACK TO EXACTLY THE   *
+000750*            CHECKPOINTED BOUNDARY BEFORE EXTENDING IT - ANY      *
+000760*            LINES PAST THAT COUNT WERE WRITTEN AFTER THE LAST    *
+000770*            CHECKPOINT AND MUST BE DISCARDED SO RESTART CANNOT   *
+000780*            RE-APPEND (DUPLICATE) THEM.                          *
+000790******************************************************************
+000800 01  CHKPT-RECORD.
+000900     05  CHKPT-CLM-KEY             PIC 9(06).
+001000     05  CHKPT-TOT-NBR-CLAIMS      PIC 9(05).
+001100     05  CHKPT-TOT-SERV-LINES      PIC 9(05).
+001200     05  CHKPT-TOT-SUBMITTED       PIC 9(16)V99.
+001300     05  CHKPT-TOT-COINS           PIC 9(16)V99.
+001400     05  CHKPT-TOT-PAID            PIC 9(16)V99.
+001500     05  CHKPT-TOT-DEDUCT          PIC 9(16)V99.
+001600     05  CHKPT-TOT-APPROVED        PIC 9(16)V99.
+001700     05  CHKPT-TOT-APPLIED         PIC 9(16)V99.
+001800     05  CHKPT-COMPLETE-IND        PIC X(01).
+001900         88  CHKPT-BATCH-COMPLETE      VALUE 'Y'.
+002000     05  CHKPT-OUT837-RECS         PIC 9(07).
+002100     05  CHKPT-SUSP-RECS           PIC 9(07).
+002200     05  CHKPT-SRSN-RECS           PIC 9(07).
+002300     05  CHKPT-AUD-RECS            PIC 9(07).
