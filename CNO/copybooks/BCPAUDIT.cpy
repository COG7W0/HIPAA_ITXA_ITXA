@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150019 - CONVERSION FIELD-LEVEL     *
+000300*            AUDIT TRAIL. ONE RECORD PER CORRECTION AN EDIT      *
+000400*            PARAGRAPH APPLIES WHILE BUILDING MEDG-CLM50/MEDG-   *
+000500*            SVC RECORDS FROM THE CLAIM EXTRACT (E.G. A          *
+000600*            DEFAULTED ADMIT SOURCE), SO COMPLIANCE CAN SHOW     *
+000700*            AN AUDITOR EXACTLY WHAT CHANGED WITHOUT             *
+000800*            RECONSTRUCTING IT FROM MEMORY.                      *
+000900******************************************************************
+001000 01  AUDIT-RECORD.
+001100     05  AUDIT-CLM-KEY             PIC 9(06).
+001200     05  AUDIT-TIMESTAMP           PIC X(08).
+001300     05  AUDIT-FIELD-NAME          PIC X(30).
+001400     05  AUDIT-OLD-VALUE           PIC X(30).
+001500     05  AUDIT-NEW-VALUE           PIC X(30).
+001600     05  AUDIT-REASON              PIC X(50).
