@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150021 - INTRADAY BATCH SEQUENCE    *
+000300*            CONTROL RECORD. BCP837CV READS THIS AT STARTUP AND  *
+000400*            REWRITES IT AT TERMINATION SO THE NEXT RUN KNOWS    *
+000500*            THE LAST SEQUENCE NUMBER USED FOR THE CURRENT       *
+000600*            PROCESS DATE AND CAN KEEP STAMPING SAME-DAY         *
+000700*            BATCHES WITH DISTINCT MEDG-HDR-BATCH-SEQ-NBR        *
+000800*            VALUES INSTEAD OF REPEATING 1 EVERY RUN.            *
+000900******************************************************************
+001000 01  BSEQ-RECORD.
+001100     05  BSEQ-PROCESS-DATE         PIC X(08).
+001200     05  BSEQ-LAST-NBR             PIC 9(04).
