@@ -0,0 +1,13 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150025 - PRIOR AUTHORIZATION/        *
+000300*            REFERRAL MASTER RECORD. ONE ENTRY PER AUTHORIZATION  *
+000400*            OR REFERRAL NUMBER ON FILE. AUTMS-REC-TYPE OF 'A'    *
+000500*            IS A PRIOR AUTHORIZATION, 'R' IS A REFERRAL.         *
+000600*            AUTMS-TERM-DATE OF SPACES MEANS THE AUTHORIZATION/   *
+000700*            REFERRAL IS STILL OPEN-ENDED/ACTIVE.                 *
+000800******************************************************************
+000900 01  AUTMS-MASTER-RECORD.
+001000     05  AUTMS-NBR                 PIC X(30).
+001100     05  AUTMS-REC-TYPE            PIC X(01).
+001200     05  AUTMS-EFF-DATE            PIC X(08).
+001300     05  AUTMS-TERM-DATE           PIC X(08).
