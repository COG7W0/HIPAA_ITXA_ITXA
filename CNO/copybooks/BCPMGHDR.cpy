@@ -15,5 +15,14 @@
 001000     05  MEDG-HDR-PART-IND         PIC X(01).                             
 001100         88  MEDG-HDR-PARTA        VALUE 'A'.                             
 001200         88  MEDG-HDR-PARTB        VALUE 'B'.                             
-001700     05  MEDG-HDR-SENDER-STATE     PIC X(02).                             
+001700     05  MEDG-HDR-SENDER-STATE     PIC X(02).
+001701******************************************************************
+001702* 08-08-26 - R KOWALSKI - AR 150021 - INTRADAY BATCH SEQUENCE    *
+001703*            NUMBER. MEDG-HDR-EDI-PROCESS-DATE IS DATE-ONLY, SO  *
+001704*            MULTIPLE BATCHES RUN FOR THE SAME SENDER/RECEIVER   *
+001705*            ON THE SAME DAY COULDN'T BE TOLD APART FROM THE     *
+001706*            HEADER ALONE. RESETS TO 1 EACH TIME THE PROCESS     *
+001707*            DATE CHANGES.                                      *
+001708******************************************************************
+001709     05  MEDG-HDR-BATCH-SEQ-NBR    PIC 9(04).
 
\ No newline at end of file
