@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150035 - REPORT DATE RANGE CONTROL  *
+000300*            RECORD. ONE RECORD BRACKETING THE RESPONSE DATE     *
+000400*            RANGE A DATE-RANGE-DRIVEN REPORT SHOULD COVER, SO   *
+000500*            OPERATIONS CAN ROLL THE RANGE FORWARD EACH MONTH BY *
+000600*            REPLACING THE CONTROL RECORD INSTEAD OF EDITING AND *
+000700*            RECOMPILING THE PROGRAM.                            *
+000800******************************************************************
+000900 01  RPTDT-CONTROL-RECORD.
+001000     05  RPTDT-RANGE-START-DT      PIC X(08).
+001100     05  RPTDT-RANGE-END-DT        PIC X(08).
