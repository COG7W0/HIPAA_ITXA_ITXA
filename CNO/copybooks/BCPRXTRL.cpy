@@ -0,0 +1,8 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150023 - RETAIL PHARMACY (NCPDP)    *
+000300*            CONVERSION BATCH TRAILER. ONE PER RUN.              *
+000400******************************************************************
+000500 01  RX-TRL-RECORD.
+000600     05  RX-TRL-REC-ID             PIC X(02)      VALUE 'RT'.
+000700     05  RX-TRL-TOT-CLAIMS         PIC 9(07).
+000800     05  RX-TRL-TOT-RX-LINES       PIC 9(07).
