@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150005 - TRADING PARTNER MASTER    *
+000300*            REFERENCE RECORD. ONE ENTRY PER ONBOARDED SENDER/   *
+000400*            RECEIVER PAIR WE HAVE A TRADING PARTNER AGREEMENT   *
+000500*            WITH.                                               *
+000600******************************************************************
+000700 01  TP-MASTER-RECORD.
+000800     05  TP-SENDER-ID              PIC X(16).
+000900     05  TP-RECEIVER-ID            PIC X(16).
+001000     05  TP-STATUS                 PIC X(01).
+001100         88  TP-ACTIVE                 VALUE 'A'.
+001200         88  TP-INACTIVE               VALUE 'I'.
