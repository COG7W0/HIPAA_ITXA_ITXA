@@ -6,6 +6,12 @@
 000600     05  MEDG-CLM60-REC-ID         PIC X(02).                             
 000700     05  MEDG-CLM60-LINE-NBR       PIC 9(06).                             
 000800     05  MEDG-CLM60-UNITS-OF-SERV  PIC 9(05)V999.                         
-000900     05  MEDG-CLM60-NATL-DRUG-CD   PIC X(10).                             
-001000     05  MEDG-CLM60-LINE-CNTL-NO   PIC X(30).                             
+000900     05  MEDG-CLM60-NATL-DRUG-CD   PIC X(10).
+000910******************************************************************
+000920* 08-08-26 - R KOWALSKI - AR 150013 - NDC QUANTITY/UOM FIELDS    *
+000930*            REQUIRED BY THE 5010 837 LIN/CTP DRUG SEGMENT.      *
+000940******************************************************************
+000950     05  MEDG-CLM60-NDC-QUANTITY   PIC 9(07)V999.
+000960     05  MEDG-CLM60-NDC-UOM        PIC X(02).
+001000     05  MEDG-CLM60-LINE-CNTL-NO   PIC X(30).
 
\ No newline at end of file
