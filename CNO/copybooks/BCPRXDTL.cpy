@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150023 - RETAIL PHARMACY (NCPDP)    *
+000300*            CONVERSION CLAIM DETAIL. ONE PER MEDG-CLM60 DRUG    *
+000400*            LINE (MEDG-CLM60-NATL-DRUG-CD POPULATED) CARRIED    *
+000500*            UNDER ITS OWNING MEDG-CLM50. THERE IS NO STAND-     *
+000600*            ALONE DATE-OF-SERVICE FIELD ON CLM50/CLM60 TODAY,   *
+000700*            SO RX-DTL-DATE-OF-SERVICE IS STAMPED FROM THE       *
+000800*            OWNING BATCH'S MEDG-HDR-EDI-PROCESS-DATE AS THE     *
+000900*            CLOSEST AVAILABLE PROXY.                            *
+001000******************************************************************
+001100 01  RX-DTL-RECORD.
+001200     05  RX-DTL-REC-ID             PIC X(02)      VALUE 'RD'.
+001300     05  RX-DTL-CLM-KEY            PIC 9(06).
+001400     05  RX-DTL-POLICY-KEY         PIC 9(09).
+001500     05  RX-DTL-CARDHOLDER-ID      PIC X(09).
+001600     05  RX-DTL-PATIENT-LAST       PIC X(33).
+001700     05  RX-DTL-PATIENT-FIRST      PIC X(12).
+001800     05  RX-DTL-PATIENT-SEX        PIC X(01).
+001900     05  RX-DTL-PRESCRIBER-NPI     PIC X(10).
+002000     05  RX-DTL-NATL-DRUG-CD       PIC X(10).
+002100     05  RX-DTL-QUANTITY           PIC 9(07)V999.
+002200     05  RX-DTL-UOM                PIC X(02).
+002300     05  RX-DTL-DATE-OF-SERVICE    PIC X(08).
