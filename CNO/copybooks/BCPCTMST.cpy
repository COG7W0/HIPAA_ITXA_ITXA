@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150024 - CONTRACT/BENEFIT PLAN      *
+000300*            MASTER RECORD. ONE ENTRY PER CONTRACT CODE WE       *
+000400*            ACCEPT ON A CLM50. CTMST-TERM-DATE OF SPACES MEANS  *
+000500*            THE PLAN IS STILL OPEN-ENDED/ACTIVE.                *
+000600******************************************************************
+000700 01  CTMST-MASTER-RECORD.
+000800     05  CTMST-CONTRACT-CODE       PIC X(02).
+000900     05  CTMST-PLAN-NAME           PIC X(30).
+001000     05  CTMST-EFF-DATE            PIC X(08).
+001100     05  CTMST-TERM-DATE           PIC X(08).
