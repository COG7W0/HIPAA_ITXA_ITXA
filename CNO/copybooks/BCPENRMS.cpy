@@ -0,0 +1,10 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150014 - MEMBER ENROLLMENT MASTER   *
+000300*            RECORD. ONE ENTRY PER SUBSCRIBER COVERAGE SPAN.     *
+000400*            ENROLL-TERM-DATE OF SPACES MEANS COVERAGE IS STILL  *
+000500*            OPEN-ENDED/ACTIVE.                                  *
+000600******************************************************************
+000700 01  ENROLL-MASTER-RECORD.
+000800     05  ENROLL-SUBSCR-SSN         PIC X(09).
+000900     05  ENROLL-EFF-DATE           PIC X(08).
+001000     05  ENROLL-TERM-DATE          PIC X(08).
