@@ -24,17 +24,32 @@
 002400     05  MEDG-SVC-APPROVED-AMT     PIC 9(07)V99.                          
 001910     05  MEDG-SVC-COINSURANCE-AMT  PIC 9(07)V99.                          
 001920     05  MEDG-SVC-DEDUCTIBLE-AMT   PIC 9(07)V99.                          
-002610     05  MEDG-SVC-DIAG-PTR-1       PIC 9(02).                             
-002620     05  MEDG-SVC-DIAG-PTR-1       PIC 9(02).                             
-002630     05  MEDG-SVC-DIAG-PTR-1       PIC 9(02).                             
-002640     05  MEDG-SVC-DIAG-PTR-1       PIC 9(02).                             
+002610     05  MEDG-SVC-DIAG-PTR-1       PIC 9(02).
+002620     05  MEDG-SVC-DIAG-PTR-2       PIC 9(02).
+002630     05  MEDG-SVC-DIAG-PTR-3       PIC 9(02).
+002640     05  MEDG-SVC-DIAG-PTR-4       PIC 9(02).
 003100     05  MEDG-SVC-PRIMARY-DIAG     PIC X(10).                             
 003200     05  MEDG-SVC-SECONDARY-DIAG1  PIC X(10).                             
 003300     05  MEDG-SVC-SECONDARY-DIAG2  PIC X(10).                             
 003400     05  MEDG-SVC-SECONDARY-DIAG3  PIC X(10).                             
-002000     05  MEDG-SVC-CAS-OCCURS OCCURS 10 TIMES.                             
-009400         10  MEDG-SVC-CAS-GROUP-CD PIC X(02).                             
-009500         10  MEDG-SVC-CAS-REASN-CD PIC X(05).                             
-009600         10  MEDG-SVC-CAS-AMOUNT   PIC 9(07)V99.                          
-003900         10  MEDG-SVC-CAS-QUANTITY PIC 9(15).                             
+002000     05  MEDG-SVC-CAS-OCCURS OCCURS 10 TIMES.
+009400         10  MEDG-SVC-CAS-GROUP-CD PIC X(02).
+009500         10  MEDG-SVC-CAS-REASN-CD PIC X(05).
+009600         10  MEDG-SVC-CAS-AMOUNT   PIC 9(07)V99.
+003900         10  MEDG-SVC-CAS-QUANTITY PIC 9(15).
+004000******************************************************************
+004010* 08-08-26 - R KOWALSKI - AR 150012 - COORDINATION OF BENEFITS   *
+004020*            (COB) SEGMENT SO SERVICE LINES WHERE A PRIMARY      *
+004030*            PAYER ADJUDICATED AHEAD OF US CARRY THAT PAYER'S    *
+004040*            PAID AMOUNT AND ADJUSTMENT REASONS THROUGH TO THE   *
+004050*            837, SAME OCCURS-TABLE SHAPE AS MEDG-SVC-CAS-OCCURS *
+004060*            BUT KEYED TO THE OTHER PAYER RATHER THAN OUR OWN.   *
+004070******************************************************************
+004080     05  MEDG-SVC-OPR-PAYER-ID     PIC X(10).
+004090     05  MEDG-SVC-OPR-PAID-AMT     PIC 9(07)V99.
+004100     05  MEDG-SVC-OPR-CAS-CNT      PIC 9(02)      VALUE ZERO.
+004110     05  MEDG-SVC-OPR-CAS-OCCURS OCCURS 10 TIMES.
+004120         10  MEDG-SVC-OPR-CAS-GROUP-CD PIC X(02).
+004130         10  MEDG-SVC-OPR-CAS-REASN-CD PIC X(05).
+004140         10  MEDG-SVC-OPR-CAS-AMOUNT   PIC 9(07)V99.
 
\ No newline at end of file
