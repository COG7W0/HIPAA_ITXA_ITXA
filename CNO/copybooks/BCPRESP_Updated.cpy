@@ -13,7 +13,9 @@
             10 BCP-RESP-BUSINESS-ID          PIC X(10).                         
             10 BCP-RESP-CREATE-DT            PIC X(08).                         
             10 BCP-RESP-RESPONSE-DT          PIC X(08).                         
-            10 BCP-RESP-ACC-REJ-IND          PIC X(01).                         
+            10 BCP-RESP-ACC-REJ-IND          PIC X(01).
+               88 BCP-RESP-WAS-ACCEPTED          VALUE 'A'.
+               88 BCP-RESP-WAS-REJECTED          VALUE 'R'.
             10 BCP-RESP-CLM-PAID-AMT         PIC 9(09)V99.                      
             10 BCP-RESP-BANK-ABA-NBR         PIC X(12).                         
             10 BCP-RESP-CHK-SAV-IND          PIC X(03).                         
