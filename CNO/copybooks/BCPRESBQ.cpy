@@ -0,0 +1,21 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150007 - RESUBMISSION QUEUE RECORD  *
+000300*            LAYOUT. ONE ENTRY PER BCP-RESP-RECORD THAT CAME     *
+000400*            BACK REJECTED, CATEGORIZED BY BCP-RESP-ERR-CODE SO  *
+000500*            IT CAN BE CORRECTED AND RE-FED WITHOUT MANUALLY     *
+000600*            REBUILDING THE CLAIM.                               *
+000700******************************************************************
+000800 01  RESB-QUEUE-RECORD.
+000900     05  RESB-CLM-KEY              PIC 9(06).
+001000     05  RESB-POLICY-KEY           PIC 9(09).
+001100     05  RESB-NPI-KEY              PIC X(10).
+001200     05  RESB-CLM-NO               PIC X(30).
+001300     05  RESB-PAT-NAME-LAST        PIC X(60).
+001400     05  RESB-ERR-CODE             PIC X(03).
+001500     05  RESB-ERR-DESC             PIC X(60).
+001600     05  RESB-BANK-ACCT-NBR        PIC X(35).
+001700     05  RESB-DETECTED-DATE        PIC X(08).
+001800     05  RESB-STATUS               PIC X(01).
+001900         88  RESB-PENDING              VALUE 'P'.
+002000         88  RESB-CORRECTED            VALUE 'C'.
+002100         88  RESB-REFED                VALUE 'R'.
