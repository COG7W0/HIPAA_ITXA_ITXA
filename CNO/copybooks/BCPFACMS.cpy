@@ -0,0 +1,10 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150027 - FACILITY NAME              *
+000300*            STANDARDIZATION MASTER. ONE ENTRY PER ALIAS/        *
+000400*            AS-KEYED SPELLING OF A FACILITY NAME, MAPPED TO     *
+000500*            ITS CANONICAL FACILITY ID AND NAME.                 *
+000600******************************************************************
+000700 01  FACMS-MASTER-RECORD.
+000800     05  FACMS-ALIAS-NAME          PIC X(25).
+000900     05  FACMS-FACILITY-ID         PIC X(06).
+001000     05  FACMS-CANONICAL-NAME      PIC X(25).
