@@ -0,0 +1,10 @@
+000100******************************************************************
+000200* 08-08-26 - R KOWALSKI - AR 150013 - FDA NDC MASTER REFERENCE   *
+000300*            RECORD. ONE ENTRY PER NATIONAL DRUG CODE WE ACCEPT  *
+000400*            ON A DRUG LINE, LOADED FROM THE FDA NDC DIRECTORY.  *
+000500******************************************************************
+000600 01  NDC-MASTER-RECORD.
+000700     05  NDC-MASTER-CODE           PIC X(10).
+000800     05  NDC-MASTER-STATUS         PIC X(01).
+000900         88  NDC-MASTER-ACTIVE         VALUE 'A'.
+001000         88  NDC-MASTER-DISCONTINUED   VALUE 'D'.
